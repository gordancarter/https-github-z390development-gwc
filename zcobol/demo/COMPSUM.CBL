@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    COMPSUM
+       PROGRAM-ID.    COMPSUM.
        AUTHOR.        DON HIGGINS.
        DATE-WRITTEN.  05/12/12.
       * SUBROUTINE CALLED TO ADD 15 DATA FIELDS AND RETURN SUM.                              
@@ -23,10 +23,92 @@
           05 P1      COMP-3 PIC S9(26)V9(5).
           05 Z1             PIC S9(25)V9(6).
           05 PSUM    COMP-3 PIC S9(4)V9.
+          05 DIAG-SW PIC X VALUE 'N'.
+             88 DIAG-MODE          VALUE 'Y'.
+          05 PSUM-STATUS PIC X VALUE '0'.
+             88 PSUM-OK            VALUE '0'.
+             88 PSUM-OVERFLOW      VALUE '8'.
+          05 PSUM-TRACE.
+             10 TRACE-EH1 COMP-3 PIC S9(4)V9.
+             10 TRACE-DH1 COMP-3 PIC S9(4)V9.
+             10 TRACE-LH1 COMP-3 PIC S9(4)V9.
+             10 TRACE-EB1 COMP-3 PIC S9(4)V9.
+             10 TRACE-DB1 COMP-3 PIC S9(4)V9.
+             10 TRACE-LB1 COMP-3 PIC S9(4)V9.
+             10 TRACE-ED1 COMP-3 PIC S9(4)V9.
+             10 TRACE-DD1 COMP-3 PIC S9(4)V9.
+             10 TRACE-LD1 COMP-3 PIC S9(4)V9.
+             10 TRACE-H1  COMP-3 PIC S9(4)V9.
+             10 TRACE-F1  COMP-3 PIC S9(4)V9.
+             10 TRACE-G1  COMP-3 PIC S9(4)V9.
+             10 TRACE-Q1  COMP-3 PIC S9(4)V9.
+             10 TRACE-P1  COMP-3 PIC S9(4)V9.
+             10 TRACE-Z1  COMP-3 PIC S9(4)V9.
+      * PSUM-TRACE HOLDS THE RUNNING SUBTOTAL AFTER EACH FIELD IS ADDED
+      * SO A DFP-VS-BINARY-VS-PACKED ROUNDING MISMATCH CAN BE ISOLATED
+      * TO ONE FIELD INSTEAD OF GUESSING. ONLY POSTED WHEN DIAG-SW='Y'.
+      * PSUM-STATUS COMES BACK '8' IF ANY STEP OVERFLOWS PSUM, SO A BAD
+      * EXTREME-VALUE TEST CASE IS REPORTED RATHER THAN ABENDING.
        PROCEDURE DIVISION USING ZDATA.
-           COMPUTE PSUM = EH1+DH1+LH1
-                         +EB1+DB1+LB1  
-                         +ED1+DD1+LD1
-                         +H1+F1+G1
-                         +Q1+P1+Z1           .
+           MOVE '0' TO PSUM-STATUS.
+           COMPUTE PSUM = EH1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-EH1.
+           COMPUTE PSUM = PSUM + DH1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-DH1.
+           COMPUTE PSUM = PSUM + LH1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-LH1.
+           COMPUTE PSUM = PSUM + EB1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-EB1.
+           COMPUTE PSUM = PSUM + DB1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-DB1.
+           COMPUTE PSUM = PSUM + LB1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-LB1.
+           COMPUTE PSUM = PSUM + ED1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-ED1.
+           COMPUTE PSUM = PSUM + DD1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-DD1.
+           COMPUTE PSUM = PSUM + LD1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-LD1.
+           COMPUTE PSUM = PSUM + H1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-H1.
+           COMPUTE PSUM = PSUM + F1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-F1.
+           COMPUTE PSUM = PSUM + G1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-G1.
+           COMPUTE PSUM = PSUM + Q1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-Q1.
+           COMPUTE PSUM = PSUM + P1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-P1.
+           COMPUTE PSUM = PSUM + Z1
+               ON SIZE ERROR MOVE '8' TO PSUM-STATUS
+           END-COMPUTE.
+           IF DIAG-MODE MOVE PSUM TO TRACE-Z1.
            GOBACK.
\ No newline at end of file
