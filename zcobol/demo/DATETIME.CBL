@@ -12,30 +12,51 @@
           02 SYSTEM-MONTH           PIC 99.
           02 SYSTEM-DAY             PIC 99.
 
+       01 SYSTEM-DATE-LONG.
+          02 SYSTEM-YEAR4           PIC 9(4).
+          02 SYSTEM-MONTH4          PIC 99.
+          02 SYSTEM-DAY4            PIC 99.
+
        01 SYSTEM-TIME.
           02 SYSTEM-HOUR            PIC 99.
           02 SYSTEM-MINUTE          PIC 99.
           02 SYSTEM-SECOND          PIC 99.
           02 SYSTEM-HUNDREDTH       PIC 99.
 
+      * SET LONG-DATE-FORMAT TO SELECT A 4-DIGIT YEAR AND A FULL
+      * MONTH NAME IN HEADER-LINE INSTEAD OF THE 2-DIGIT/3-LETTER
+      * DEFAULT.
+       01 LONG-DATE-SW              PIC X        VALUE 'N'.
+          88 LONG-DATE-FORMAT                    VALUE 'Y'.
+
+      * BUSINESS-DAY/WEEKEND FLAG DERIVED FROM SYSTEM-WEEKDAY (1=SUN,
+      * 7=SAT PER THE EVALUATE TABLE BELOW) SO SCHEDULING LOGIC DOES
+      * NOT HAVE TO RE-DERIVE WEEKDAY-VS-WEEKEND ON ITS OWN.
+       01 WEEKDAY-TYPE-SW           PIC X        VALUE 'B'.
+          88 WEEKEND-DAY                         VALUE 'E'.
+          88 BUSINESS-DAY                        VALUE 'B'.
+
        01 HEADER-LINE.
           02 HEADER-WEEKDAY         PIC X(3).
           02                        PIC X        VALUE SPACE.
-          02 HEADER-MONTH           PIC X(3).
+          02 HEADER-MONTH           PIC X(9).
           02                        PIC X        VALUE SPACE.
           02 HEADER-DAY             PIC Z9.
           02                        PIC X        VALUE SPACE.
+          02 HEADER-YEAR4           PIC 9(4).
+          02                        PIC X        VALUE SPACE.
           02 HEADER-HOUR            PIC Z9.
           02                        PIC X        VALUE ':'.
           02 HEADER-MINUTE          PIC 99.
           02                        PIC X        VALUE SPACE.
           02 HEADER-AM-PM           PIC X(2).
+          02                        PIC X        VALUE SPACE.
+          02 HEADER-DAY-TYPE        PIC X(8).
 
        PROCEDURE DIVISION.
        MAINLINE.
            DISPLAY 'DATETIME STARTED'
            ACCEPT SYSTEM-WEEKDAY FROM DAY-OF-WEEK.
-           ACCEPT SYSTEM-DATE FROM DATE.
            ACCEPT SYSTEM-TIME FROM TIME.
 
            EVALUATE SYSTEM-WEEKDAY
@@ -48,22 +69,54 @@
                WHEN  1  MOVE 'Sun' TO HEADER-WEEKDAY
            END-EVALUATE.
 
-           EVALUATE SYSTEM-MONTH
-               WHEN  1  MOVE 'Jan' TO HEADER-MONTH
-               WHEN  2  MOVE 'Feb' TO HEADER-MONTH
-               WHEN  3  MOVE 'Mar' TO HEADER-MONTH
-               WHEN  4  MOVE 'Apr' TO HEADER-MONTH
-               WHEN  5  MOVE 'May' TO HEADER-MONTH
-               WHEN  6  MOVE 'Jun' TO HEADER-MONTH
-               WHEN  7  MOVE 'Jul' TO HEADER-MONTH
-               WHEN  8  MOVE 'Aug' TO HEADER-MONTH
-               WHEN  9  MOVE 'Sep' TO HEADER-MONTH
-               WHEN 10  MOVE 'Oct' TO HEADER-MONTH
-               WHEN 11  MOVE 'Nov' TO HEADER-MONTH
-               WHEN 12  MOVE 'Dec' TO HEADER-MONTH
-           END-EVALUATE.
+           IF SYSTEM-WEEKDAY = 1 OR SYSTEM-WEEKDAY = 7
+              SET WEEKEND-DAY  TO TRUE
+           ELSE
+              SET BUSINESS-DAY TO TRUE
+           END-IF.
+           IF WEEKEND-DAY
+              MOVE 'Weekend' TO HEADER-DAY-TYPE
+           ELSE
+              MOVE 'Business' TO HEADER-DAY-TYPE
+           END-IF.
 
-           MOVE SYSTEM-DAY TO HEADER-DAY.
+           IF LONG-DATE-FORMAT
+              ACCEPT SYSTEM-DATE-LONG FROM DATE YYYYMMDD
+              MOVE SYSTEM-YEAR4 TO HEADER-YEAR4
+              EVALUATE SYSTEM-MONTH4
+                  WHEN  1  MOVE 'January'   TO HEADER-MONTH
+                  WHEN  2  MOVE 'February'  TO HEADER-MONTH
+                  WHEN  3  MOVE 'March'     TO HEADER-MONTH
+                  WHEN  4  MOVE 'April'     TO HEADER-MONTH
+                  WHEN  5  MOVE 'May'       TO HEADER-MONTH
+                  WHEN  6  MOVE 'June'      TO HEADER-MONTH
+                  WHEN  7  MOVE 'July'      TO HEADER-MONTH
+                  WHEN  8  MOVE 'August'    TO HEADER-MONTH
+                  WHEN  9  MOVE 'September' TO HEADER-MONTH
+                  WHEN 10  MOVE 'October'   TO HEADER-MONTH
+                  WHEN 11  MOVE 'November'  TO HEADER-MONTH
+                  WHEN 12  MOVE 'December'  TO HEADER-MONTH
+              END-EVALUATE
+              MOVE SYSTEM-DAY4 TO HEADER-DAY
+           ELSE
+              ACCEPT SYSTEM-DATE FROM DATE
+              MOVE ZERO TO HEADER-YEAR4
+              EVALUATE SYSTEM-MONTH
+                  WHEN  1  MOVE 'Jan' TO HEADER-MONTH
+                  WHEN  2  MOVE 'Feb' TO HEADER-MONTH
+                  WHEN  3  MOVE 'Mar' TO HEADER-MONTH
+                  WHEN  4  MOVE 'Apr' TO HEADER-MONTH
+                  WHEN  5  MOVE 'May' TO HEADER-MONTH
+                  WHEN  6  MOVE 'Jun' TO HEADER-MONTH
+                  WHEN  7  MOVE 'Jul' TO HEADER-MONTH
+                  WHEN  8  MOVE 'Aug' TO HEADER-MONTH
+                  WHEN  9  MOVE 'Sep' TO HEADER-MONTH
+                  WHEN 10  MOVE 'Oct' TO HEADER-MONTH
+                  WHEN 11  MOVE 'Nov' TO HEADER-MONTH
+                  WHEN 12  MOVE 'Dec' TO HEADER-MONTH
+              END-EVALUATE
+              MOVE SYSTEM-DAY TO HEADER-DAY
+           END-IF.
 
            IF SYSTEM-HOUR IS LESS THAN 12
               MOVE 'AM' TO HEADER-AM-PM
