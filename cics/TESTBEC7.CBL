@@ -47,6 +47,8 @@
         77  TEST3L   PIC 9(4) COMP.
         77  BADFLD1  PIC 9(4) COMP VALUE 0.
         77  BADFLD2  PIC S9(3) REDEFINES BADFLD1 COMP-3.
+        77  WS-ABCODE PIC X(4).
+        COPY ABNDAUD.
 
         PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
 
@@ -58,6 +60,18 @@
       *  BE    BEC5               EXIT IF IT IS
             IF EIBTRNID = 'BEC5' THEN GO TO BEC5.
       * BEC4 ABEND HANDLER
+      * ASSIGN ABCODE COMES BACK NON-BLANK ONLY WHEN WE WERE GIVEN
+      * CONTROL AS AN ABEND HANDLER PROGRAM RATHER THAN A NORMAL LINK,
+      * SO LOG THIS ABEND TO THE SHARED REGRESSION AUDIT TRAIL WITHOUT
+      * ALSO LOGGING THE ORDINARY TRANSID BEC4 TEST RUN
+            EXEC CICS ASSIGN ABCODE(WS-ABCODE) END-EXEC.
+            IF WS-ABCODE NOT = SPACES
+               MOVE WS-ABCODE  TO ABND-CODE
+               MOVE 'TESTBEC7' TO ABND-PGM
+               MOVE SPACES     TO ABND-LABEL
+               EXEC CICS WRITEQ TS QUEUE(ABNDLOGQ) FROM(ABND-REC)
+                                 LENGTH(LENGTH OF ABND-REC) END-EXEC
+            END-IF.
             EXEC CICS SEND FROM(TEST1) LENGTH(TEST1L) END-EXEC.
             EXEC CICS RETURN END-EXEC.
       *
