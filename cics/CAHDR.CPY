@@ -0,0 +1,12 @@
+      *****************************************************************
+      * SHARED VERSION/LENGTH HEADER PREFIXED TO THE TEST-TRANSACTION
+      * COMMAREAS BELOW (TESTBEC1, TESTBEC2, TESTBMC1 AND THE COMMAREAS
+      * THEY LINK/XCTL WITH).  CA-HDR-LEN IS THE TOTAL COMMAREA LENGTH
+      * (HEADER + DATA) THE SENDER BUILT IT TO, SO A RECEIVER CAN CHECK
+      * EIBCALEN AND CA-HDR-LEN AGREE BEFORE TOUCHING THE FIELDS BEHIND
+      * THE HEADER.  A CALLER STILL PASSING AN OLDER, SHORTER COMMAREA
+      * IS CAUGHT HERE INSTEAD OF SILENTLY MISALIGNING THOSE FIELDS.
+      *****************************************************************
+            02  CA-HDR.
+                03  CA-HDR-VER   PIC X     VALUE 'A'.
+                03  CA-HDR-LEN   PIC 9(4)  COMP.
