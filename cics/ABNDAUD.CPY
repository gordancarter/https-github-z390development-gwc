@@ -0,0 +1,15 @@
+      *****************************************************************
+      * SHARED WORKING-STORAGE FOR THE TESTBEC5-8 ABEND REGRESSION
+      * AUDIT TRAIL.  EACH HANDLER PARAGRAPH WRITES ONE ABND-REC TO
+      * TS QUEUE ABNDLOGQ RECORDING WHICH ABEND CODE WAS RAISED AND
+      * WHICH PROGRAM/LABEL HANDLED IT, SO THE WHOLE CHAIN CAN BE
+      * ROLLED UP INTO ONE END-OF-RUN SUMMARY INSTEAD OF FIVE SEPARATE
+      * SEND'D SCREENS.
+      *****************************************************************
+        77  ABNDLOGQ   PIC X(8)  VALUE 'ABNDLOG'.
+        01  ABND-REC.
+            02  ABND-CODE    PIC X(4).
+            02  FILLER       PIC X     VALUE SPACE.
+            02  ABND-PGM     PIC X(8).
+            02  FILLER       PIC X     VALUE SPACE.
+            02  ABND-LABEL   PIC X(8).
