@@ -34,11 +34,20 @@
         COPY  DFHAID.
         COPY  DFHBMSCA.
 
-        01  MYCOMM.
-            02  COMMIND  PIC X.
-            02  COMMNAME PIC X(40).
-            02  COMMADDR PIC X(40).
-            02  COMMZIP  PIC X(5).
+      * RPI 1304 - OUTBOUND COMMAREA FOR THIS PROGRAM'S OWN RETURN/
+      * RE-INVOKE CYCLE, NOW CARRYING THE SHARED CA-HDR VERSION/LENGTH
+      * HEADER (SEE CAHDR.CPY) AHEAD OF THE ORIGINAL 86-BYTE LAYOUT
+        01  MYCOMM-REC.
+            COPY CAHDR.
+            02  MYCOMM.
+                03  COMMIND  PIC X.
+                03  COMMNAME PIC X(40).
+                03  COMMADDR PIC X(40).
+                03  COMMZIP  PIC X(5).
+
+        77  DFHCOMMLEN  PIC 9(4)  COMP VALUE 89.
+        77  BADCOMM-MSG PIC X(44) VALUE
+                'TESTBMC1 COMMAREA LENGTH MISMATCH - ABENDING'.
 
         77  MYGUI6   PIC X(7)  VALUE 'GUI6   '.
         77  OCCSUM   PIC 9(7)  COMP-3.
@@ -83,9 +92,110 @@
             02  FILLER PIC X(3).
             02  RESP2  PIC X.
 
+      * GUI6 CUSTOMER MAINTENANCE - EDITED COPY OF NAME/ADDR/ZIP
+      * WRITTEN TO THE KSDS CUSTOMER FILE ONCE IT PASSES VALCUST
+        01  CUST-REC.
+            02  CUST-ZIP   PIC X(5).
+            02  CUST-NAME  PIC X(40).
+            02  CUST-ADDR  PIC X(40).
+        77  CUSTRECL  PIC 9(4)  COMP  VALUE 85.
+        77  CUSTSW    PIC X     VALUE 'Y'.
+            88  CUSTOK            VALUE 'Y'.
+            88  CUSTBAD           VALUE 'N'.
+        77  BADNAME   PIC X(34)
+                      VALUE 'CUSTOMER NAME MAY NOT BE BLANK    '.
+        77  BADZIP    PIC X(34)
+                      VALUE 'ZIP CODE MUST BE 5 NUMERIC DIGITS '.
+      *
+      * RPI 1215 - 10- AND 20-OCCURRENCE VARIANTS OF TESTOCCD SO THE
+      * SAME OCCLOOP/CURSOCC CURSOR-DETECTION AND OCCSUMLP SUM-
+      * ACCUMULATION LOGIC CAN BE PROVEN AGAINST THE LARGER BMS OCCURS
+      * COUNTS OUR NEWER PRODUCTION SCREENS USE, NOT JUST THE 5
+      * OCCURRENCES THE ORIGINAL GUI6 MAP HAPPENS TO HAVE.  SHAPED LIKE
+      * TESTOCCD (L/F/I, A 3+5 BYTE ENTRY) BUT VALUE-LOADED HERE SINCE
+      * THERE IS NO REAL TERMINAL DRIVING THEM - RESULTS ARE LOGGED TO
+      * OCCTESTQ RATHER THAN SENT TO A SCREEN.
+      *
+        01  TESTOC10-VALUES.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE LOW-VALUES.
+            02  FILLER PIC 9(5)       VALUE 00000.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE LOW-VALUES.
+            02  FILLER PIC 9(5)       VALUE 00000.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE LOW-VALUES.
+            02  FILLER PIC 9(5)       VALUE 00111.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE LOW-VALUES.
+            02  FILLER PIC 9(5)       VALUE 00000.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE LOW-VALUES.
+            02  FILLER PIC 9(5)       VALUE 00222.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE LOW-VALUES.
+            02  FILLER PIC 9(5)       VALUE 00000.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE LOW-VALUES.
+            02  FILLER PIC 9(5)       VALUE 00000.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE X'02'.
+            02  FILLER PIC 9(5)       VALUE 00333.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE LOW-VALUES.
+            02  FILLER PIC 9(5)       VALUE 00000.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE LOW-VALUES.
+            02  FILLER PIC 9(5)       VALUE 00444.
+        01  TESTOC10D REDEFINES TESTOC10-VALUES.
+            02  TESTOC10 OCCURS 10 TIMES.
+                03  TESTOC10L  PIC S9(4) COMP.
+                03  TESTOC10F  PIC X.
+                03  TESTOC10I  PIC 9(5).
+
+        01  TESTOC20-VALUES.
+            02  FILLER OCCURS 15 TIMES.
+                03  FILLER PIC S9(4) COMP VALUE 5.
+                03  FILLER PIC X     VALUE LOW-VALUES.
+                03  FILLER PIC 9(5)       VALUE 00000.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE LOW-VALUES.
+            02  FILLER PIC 9(5)       VALUE 00555.
+            02  FILLER OCCURS 2 TIMES.
+                03  FILLER PIC S9(4) COMP VALUE 5.
+                03  FILLER PIC X     VALUE LOW-VALUES.
+                03  FILLER PIC 9(5)       VALUE 00000.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE X'02'.
+            02  FILLER PIC 9(5)       VALUE 00666.
+            02  FILLER PIC S9(4) COMP VALUE 5.
+            02  FILLER PIC X     VALUE LOW-VALUES.
+            02  FILLER PIC 9(5)       VALUE 00777.
+        01  TESTOC20D REDEFINES TESTOC20-VALUES.
+            02  TESTOC20 OCCURS 20 TIMES.
+                03  TESTOC20L  PIC S9(4) COMP.
+                03  TESTOC20F  PIC X.
+                03  TESTOC20I  PIC 9(5).
+
+        77  OCCINDX10  PIC 9(2)  COMP.
+        77  LOOPCTRL10 PIC 9(2)  COMP.
+        77  OCCSUM10   PIC 9(7)  COMP-3.
+        77  OCCINDX20  PIC 9(2)  COMP.
+        77  LOOPCTRL20 PIC 9(2)  COMP.
+        77  OCCSUM20   PIC 9(7)  COMP-3.
+
+        77  OCCTESTQ   PIC X(8)  VALUE 'OCCTESTQ'.
+        01  OCC-TEST-REC.
+            02  OCC-TEST-SIZE    PIC 99.
+            02  FILLER           PIC X     VALUE SPACE.
+            02  OCC-TEST-CURSIDX PIC 99.
+            02  FILLER           PIC X     VALUE SPACE.
+            02  OCC-TEST-SUM     PIC 9(7).
+
         LINKAGE SECTION.
         01  DFHCOMMAREA.
-            02  FILLER PIC X(86).
+            COPY CAHDR.
+            02  CA-DATA  PIC X(86).
 
         PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
 
@@ -109,8 +219,14 @@
 
       * NOT1ST   EQU   *
         NOT1ST.
+      * RPI 1304 - REJECT A COMMAREA THAT DOESN'T CARRY THE LENGTH THIS
+      * PROGRAM'S OWN LAYOUT WAS BUILT TO, INSTEAD OF WALKING INTO
+      * COMMIND/COMMNAME/COMMADDR/COMMZIP AGAINST MISALIGNED BYTES
+            IF EIBCALEN NOT = DFHCOMMLEN
+               OR CA-HDR-LEN IN DFHCOMMAREA NOT = DFHCOMMLEN THEN
+               PERFORM BADCOMM.
       * PROCESS INPUT
-            MOVE DFHCOMMAREA TO MYCOMM.
+            MOVE CA-DATA TO MYCOMM.
       *  CLI   COMMIND,C'1'       COMMAREA=1 ?
       *  BE    GUI4RENT           EXIT IF IT IS
       *  CLI   COMMIND,C'2'       COMMAREA=2 ?
@@ -413,8 +529,8 @@
             MOVE 'ZIP ' TO ZIPHDO.
             MOVE ZIPI   TO NEWZIPO.
             MOVE ZIPI   TO COMMZIP.
-      *  B     TRYPAY             EXIT
-            GO TO TRYPAY.
+      *  B     VALCUST            EXIT
+            GO TO VALCUST.
 
       * NOZIP    EQU   *
         NOZIP.
@@ -426,6 +542,45 @@
             MOVE 'ZIP '  TO ZIPHDO
             MOVE COMMZIP TO NEWZIPO.
 
+      * VALCUST  EQU   *
+      * EDIT THE NAME/ZIP COMMAREA FIELDS THAT SOMEDATA/TRYADDR/TRYZIP
+      * JUST ACCEPTED.  A NAME IS REQUIRED AND THE ZIP MUST BE 5
+      * NUMERIC DIGITS.  ANYTHING THAT FAILS EDIT IS REPORTED IN
+      * ERRMSGO AND IS NOT WRITTEN TO THE CUSTOMER FILE.
+        VALCUST.
+            MOVE 'Y' TO CUSTSW.
+            IF COMMNAME = LOW-VALUES OR COMMNAME = SPACES THEN
+            MOVE 'N' TO CUSTSW
+            MOVE BADNAME TO ERRMSGO.
+            IF CUSTOK AND COMMZIP NOT NUMERIC THEN
+            MOVE 'N' TO CUSTSW
+            MOVE BADZIP TO ERRMSGO.
+            IF CUSTOK THEN GO TO CUSTWRT.
+            GO TO TRYPAY.
+
+      * CUSTWRT  EQU   *
+      * ACCEPTED ENTRY - WRITE IT TO THE KSDS CUSTOMER FILE KEYED BY
+      * ZIP CODE.  A SECOND MAINTENANCE PASS AGAINST THE SAME ZIP
+      * REWRITES THE EXISTING RECORD INSTEAD OF FAILING WITH DUPREC.
+        CUSTWRT.
+            MOVE COMMZIP  TO CUST-ZIP.
+            MOVE COMMNAME TO CUST-NAME.
+            MOVE COMMADDR TO CUST-ADDR.
+            EXEC CICS HANDLE CONDITION DUPREC(CUSTDUP) END-EXEC.
+            EXEC CICS WRITE FILE('MYFILE08') FROM(CUST-REC)
+                      LENGTH(CUSTRECL) RIDFLD(CUST-ZIP) END-EXEC.
+            GO TO TRYPAY.
+
+      * CUSTDUP  EQU   *
+        CUSTDUP.
+            EXEC CICS READ FILE('MYFILE08') INTO(CUST-REC)
+                      LENGTH(CUSTRECL) RIDFLD(CUST-ZIP) UPDATE
+                      END-EXEC.
+            MOVE COMMNAME TO CUST-NAME.
+            MOVE COMMADDR TO CUST-ADDR.
+            EXEC CICS REWRITE FILE('MYFILE08') FROM(CUST-REC)
+                      LENGTH(CUSTRECL) END-EXEC.
+
       * TRYPAY   EQU   *
         TRYPAY.
       *  OC    TESTPCOL,TESTPCOL  ANY TESTPCO ?
@@ -470,9 +625,59 @@
             IF LOOPCTRL NOT = 6 THEN GO TO OCCSUMLP.
       *  UNPK  OCCSUMO(7),OCCSUM  UNPACK RESULT
             MOVE OCCSUM TO OCCSUMO.
+      * RPI 1215 - PROVE THE SAME CURSOR-DETECTION/SUM LOGIC AGAINST
+      * THE LARGER 10- AND 20-OCCURRENCE TABLES BEFORE RETURNING
+            PERFORM OCCTEST10 THRU OCCSUMLP10.
+            PERFORM OCCTEST20 THRU OCCSUMLP20.
       *  B     SENDIT             EXIT
             GO TO SENDIT.
 
+      * OCCTEST10 EQU  *
+        OCCTEST10.
+            MOVE 0 TO OCCSUM10.
+            MOVE 0 TO OCCINDX10.
+            MOVE 1 TO LOOPCTRL10.
+        OCCLOOP10.
+            ADD 1 TO OCCINDX10.
+            IF TESTOC10F (OCCINDX10) = DFHBMCUR
+               OR TESTOC10F (OCCINDX10) = DFHBMEF THEN
+               GO TO CURSOCC10.
+            IF OCCINDX10 NOT = 10 THEN GO TO OCCLOOP10.
+        CURSOCC10.
+        OCCSUMLP10.
+            IF TESTOC10I (LOOPCTRL10) NOT = LOW-VALUES THEN
+               ADD TESTOC10I (LOOPCTRL10) TO OCCSUM10.
+            ADD 1 TO LOOPCTRL10.
+            IF LOOPCTRL10 NOT = 11 THEN GO TO OCCSUMLP10.
+            MOVE 10             TO OCC-TEST-SIZE.
+            MOVE OCCINDX10      TO OCC-TEST-CURSIDX.
+            MOVE OCCSUM10       TO OCC-TEST-SUM.
+            EXEC CICS WRITEQ TS QUEUE(OCCTESTQ) FROM(OCC-TEST-REC)
+                              LENGTH(LENGTH OF OCC-TEST-REC) END-EXEC.
+
+      * OCCTEST20 EQU  *
+        OCCTEST20.
+            MOVE 0 TO OCCSUM20.
+            MOVE 0 TO OCCINDX20.
+            MOVE 1 TO LOOPCTRL20.
+        OCCLOOP20.
+            ADD 1 TO OCCINDX20.
+            IF TESTOC20F (OCCINDX20) = DFHBMCUR
+               OR TESTOC20F (OCCINDX20) = DFHBMEF THEN
+               GO TO CURSOCC20.
+            IF OCCINDX20 NOT = 20 THEN GO TO OCCLOOP20.
+        CURSOCC20.
+        OCCSUMLP20.
+            IF TESTOC20I (LOOPCTRL20) NOT = LOW-VALUES THEN
+               ADD TESTOC20I (LOOPCTRL20) TO OCCSUM20.
+            ADD 1 TO LOOPCTRL20.
+            IF LOOPCTRL20 NOT = 21 THEN GO TO OCCSUMLP20.
+            MOVE 20             TO OCC-TEST-SIZE.
+            MOVE OCCINDX20      TO OCC-TEST-CURSIDX.
+            MOVE OCCSUM20       TO OCC-TEST-SUM.
+            EXEC CICS WRITEQ TS QUEUE(OCCTESTQ) FROM(OCC-TEST-REC)
+                              LENGTH(LENGTH OF OCC-TEST-REC) END-EXEC.
+
       * GUI6HELP EQU   *
         GUI6HELP.
       * GUI6 HELP MAP
@@ -483,8 +688,9 @@
 
       * RETURN   EQU   *
         ECRETURN.
-            EXEC CICS RETURN TRANSID('BMC1') COMMAREA(MYCOMM)
-                      LENGTH(86) END-EXEC.
+            MOVE DFHCOMMLEN TO CA-HDR-LEN IN MYCOMM-REC.
+            EXEC CICS RETURN TRANSID('BMC1') COMMAREA(MYCOMM-REC)
+                      LENGTH(DFHCOMMLEN) END-EXEC.
 
       * GUI6HRNT EQU   *
         GUI6HRNT.
@@ -535,4 +741,9 @@
 
         ABEND.
             EXEC CICS ABEND ABCODE('BMC1') END-EXEC.
+
+      * RPI 1304 - REPORT AND ABEND ON A COMMAREA LENGTH MISMATCH
+        BADCOMM.
+            EXEC CICS SEND FROM(BADCOMM-MSG) LENGTH(44) END-EXEC.
+            EXEC CICS ABEND ABCODE('BMC1') END-EXEC.
 
\ No newline at end of file
