@@ -63,6 +63,11 @@
       *                                       Henry V
       *                                       Second Part of Henry IV
       *                                       First Part of Henry IV
+      * RRDS/FIX MYFILE06 WRITE/RRN 4, READ IT BACK (PREVIOUSLY EMPTY)
+      * RRDS/VAR MYFILE07 WRITE/RRN 7, READ IT BACK (PREVIOUSLY EMPTY)
+      * DUPREC       CONDITION RAISED (WRITE/RRN 4 AGAIN, NOW OCCUPIED)
+      * DUPKEY       CONDITION HANDLED (NO AIX DEFINED, NOT RAISED)
+      * IOERR        CONDITION HANDLED (NO WAY TO FORCE, NOT RAISED)
         PROGRAM-ID. TESTVSC2.
         ENVIRONMENT DIVISION.
         DATA DIVISION.
@@ -94,6 +99,11 @@
         77  FOP20    PIC X(4)   VALUE X'C3115A50'.
         77  FOP21    PIC X(4)   VALUE X'C3115B60'.
         77  FOP1C2   PIC X(4)   VALUE X'C311C3C9'.
+        77  FOP2C2   PIC X(4)   VALUE X'C311C4D9'.
+        77  FOP3C2   PIC X(4)   VALUE X'C311C5E9'.
+        77  FOP4C2   PIC X(4)   VALUE X'C311C6F9'.
+        77  FOP5C2   PIC X(4)   VALUE X'C311C8C9'.
+        77  FOP6C2   PIC X(4)   VALUE X'C311C9D9'.
 
       * RRDS MYFILE06 READ   RBA REC  3
         01  FOPLINE.
@@ -158,15 +168,45 @@
       *   3=VSAMRTN3
       *   4=VSAMRTN4
       *   5=VSAMRTN5
-      *   6=ABEND
+      *   6=VSAMRTN6
+      *   7=VSAMRTN7
+      *   8=VSAMRTN8
+      *   9=ABEND
         77  DEPCTRL   PIC 9(4) COMP.
 
         77  ENDFLENO  PIC 9(4) COMP.
 
         77  LOOPCTRL  PIC 9(2) COMP.
 
+      *****************************************************************
+      * RPI 1303 FIXTURE-INTEGRITY CHECKSUM, RUN BEFORE EVERY OTHER   *
+      * TEST BELOW SO A SILENTLY CORRUPTED OR PARTIALLY RELOADED      *
+      * MYFILE06/MYFILE07 ABENDS CLEARLY INSTEAD OF LETTING EVERY     *
+      * READ/BROWSE TEST BELOW "PASS" AGAINST THE WRONG CONTENT.      *
+      * CKSUM-VERIFY-SW IS OFF UNTIL A KNOWN-GOOD CKSUM06-SUM-EXP/    *
+      * CKSUM07-SUM-EXP PAIR IS CAPTURED AGAINST THE ACTUAL FIXTURE - *
+      * THERE IS NO VCDT/JCL DEFINITION FOR MYFILE06/MYFILE07 IN THIS *
+      * SYSTEM TO DERIVE ONE FROM (SAME GAP TESTVSB1 DOCUMENTS).      *
+      *****************************************************************
+        77  CKSUM-VERIFY-SW  PIC X     VALUE 'N'.
+            88  CKSUM-VERIFY-ON        VALUE 'Y'.
+        77  CKSUM06-CNT      PIC 9(9)  COMP VALUE 0.
+        77  CKSUM06-SUM      PIC 9(9)  COMP VALUE 0.
+        77  CKSUM06-CNT-EXP  PIC 9(9)  COMP VALUE 0.
+        77  CKSUM06-SUM-EXP  PIC 9(9)  COMP VALUE 0.
+        77  CKSUM07-CNT      PIC 9(9)  COMP VALUE 0.
+        77  CKSUM07-SUM      PIC 9(9)  COMP VALUE 0.
+        77  CKSUM07-CNT-EXP  PIC 9(9)  COMP VALUE 0.
+        77  CKSUM07-SUM-EXP  PIC 9(9)  COMP VALUE 0.
+        77  CKSUM-WORK-SUM   PIC 9(9)  COMP VALUE 0.
+        77  CKSUM-IDX        PIC 9(4)  COMP VALUE 0.
+        01  CKSUM-MSG        PIC X(55) VALUE SPACES.
+        77  CKSUM-MSGL       PIC 9(4)  COMP.
+
         PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
 
+            MOVE LENGTH OF CKSUM-MSG TO CKSUM-MSGL.
+            PERFORM CKSUMVFY THRU CKSUMVFY-EXIT.
             MOVE LENGTH OF FOPLINE  TO FOPL.
             SUBTRACT 1 FROM FOPL.
             MOVE LENGTH OF FHAND    TO FHANDL.
@@ -293,6 +333,9 @@
                  LENGERR(VSAMLNG)
                  ENDFILE(VSAMENDF)
                  ILLOGIC(VSAMILL)
+                 DUPREC(VSAMDUP)
+                 DUPKEY(VSAMDKY)
+                 IOERR(VSAMIOE)
                  END-EXEC.
 
       * NOTFND
@@ -614,6 +657,86 @@
             ADD 1 TO LOOPCTRL.
             IF LOOPCTRL NOT = 4 THEN GO TO RSBRLP2.
             EXEC CICS ENDBR FILE('MYFILE07') REQID(1) END-EXEC.
+
+      * WRITE THE EMPTY SLOT, MYFILE06 RRN 4, THEN READ IT BACK
+      *  MVC   FWTSBA,FOP2C2      MOVE WCC,SBA
+      *  MVC   FOPNAME,=CL8'MYFILE06' SET FILENAME IN MESSAGE
+      *  MVC   FOPRECNO,=C'  4'   SET RECORD NUMBER IN MESSAGE
+      *  MVC   FOPFUNC,=CL8'WRITE' SET FUNCTION IN MESSAGE
+      *  MVC   FOPMETH,=CL4'RRN'  SET METHOD IN MESSAGE
+            MOVE FOP2C2     TO FOPSBA.
+            MOVE 'MYFILE06' TO FOPNAME.
+            MOVE '  4'      TO FOPRECNO.
+            MOVE 'WRITE   ' TO FOPFUNC.
+            MOVE 'RRN '     TO FOPMETH.
+            EXEC CICS SEND FROM(FOPLINE) LENGTH(FOPL) END-EXEC.
+      *  MVC   MYRID,=F'4'        RECORD 4  PREVIOUSLY EMPTY SLOT
+            MOVE 4  TO MYRID.
+            MOVE '** WRITTEN BY TESTVSC2 REGRESSION  **' TO MYDATA.
+            MOVE 30 TO MYLEN.
+      *  LA    R7,VSAMRTN6        R7=HANDLE RETURN
+            MOVE 6  TO DEPCTRL.
+            EXEC CICS WRITE FILE('MYFILE06') FROM(MYDATA)
+                      LENGTH(MYLEN) RIDFLD(MYRID) RRN END-EXEC.
+
+      * VSAMRTN6 DS    0H
+        VSAMRTN6.
+            MOVE 30 TO MYLEN.
+            EXEC CICS READ FILE('MYFILE06') INTO(MYDATA) LENGTH(MYLEN)
+                      RIDFLD(MYRID) RRN END-EXEC.
+      *  BAL   R9,WQTS            WRITE IT TO TS Q, PROVES IT STUCK
+            PERFORM WQTS.
+
+      * WRITE THE EMPTY SLOT, MYFILE07 RRN 7, THEN READ IT BACK
+      *  MVC   FWTSBA,FOP3C2      MOVE WCC,SBA
+      *  MVC   FOPNAME,=CL8'MYFILE07' SET FILENAME IN MESSAGE
+      *  MVC   FOPRECNO,=C'  7'   SET RECORD NUMBER IN MESSAGE
+      *  MVC   FOPFUNC,=CL8'WRITE' SET FUNCTION IN MESSAGE
+            MOVE FOP3C2     TO FOPSBA.
+            MOVE 'MYFILE07' TO FOPNAME.
+            MOVE '  7'      TO FOPRECNO.
+            MOVE 'WRITE   ' TO FOPFUNC.
+            EXEC CICS SEND FROM(FOPLINE) LENGTH(FOPL) END-EXEC.
+      *  MVC   MYRID,=F'7'        RECORD 7  PREVIOUSLY EMPTY SLOT
+            MOVE 7  TO MYRID.
+            MOVE '** WRITTEN BY TESTVSC2 REGRESSION  **' TO MYDATA.
+            MOVE 50 TO MYLEN.
+      *  LA    R7,VSAMRTN7        R7=HANDLE RETURN
+            MOVE 7  TO DEPCTRL.
+            EXEC CICS WRITE FILE('MYFILE07') FROM(MYDATA)
+                      LENGTH(MYLEN) RIDFLD(MYRID) RRN END-EXEC.
+
+      * VSAMRTN7 DS    0H
+        VSAMRTN7.
+            MOVE 50 TO MYLEN.
+            EXEC CICS READ FILE('MYFILE07') INTO(MYDATA) LENGTH(MYLEN)
+                      RIDFLD(MYRID) RRN END-EXEC.
+      *  BAL   R9,WQTS            WRITE IT TO TS Q, PROVES IT STUCK
+            PERFORM WQTS.
+
+      * RPI 1305 - DUPREC, RE-WRITE MYFILE06 RRN 4, NOW OCCUPIED BY THE
+      * WRITE ABOVE - MUST RAISE DUPREC INSTEAD OF SILENTLY OVERLAYING
+      *  MVC   FWTSBA,FOP5C2      MOVE WCC,SBA
+      *  MVC   FOPNAME,=CL8'MYFILE06' SET FILENAME IN MESSAGE
+      *  MVC   FOPRECNO,=C'  4'   SET RECORD NUMBER IN MESSAGE
+      *  MVC   FOPFUNC,=CL8'WRITE' SET FUNCTION IN MESSAGE
+            MOVE FOP5C2     TO FOPSBA.
+            MOVE 'MYFILE06' TO FOPNAME.
+            MOVE '  4'      TO FOPRECNO.
+            MOVE 'WRITE   ' TO FOPFUNC.
+            EXEC CICS SEND FROM(FOPLINE) LENGTH(FOPL) END-EXEC.
+      *  MVC   MYRID,=F'4'        RECORD 4  NOW OCCUPIED
+            MOVE 4  TO MYRID.
+            MOVE '** SECOND WRITE, MUST DUPREC      **' TO MYDATA.
+            MOVE 30 TO MYLEN.
+      *  LA    R7,VSAMRTN8        R7=HANDLE RETURN
+            MOVE 8  TO DEPCTRL.
+            EXEC CICS WRITE FILE('MYFILE06') FROM(MYDATA)
+                      LENGTH(MYLEN) RIDFLD(MYRID) RRN END-EXEC.
+
+      * VSAMRTN8 DS    0H
+        VSAMRTN8.
+
             EXEC CICS SEND FROM(ENDMSG) LENGTH(ENDMSGL) END-EXEC.
             EXEC CICS RETURN END-EXEC.
       *
@@ -686,12 +809,47 @@
       *  BAL   R9,HEXFDBK         DISPLAY FEEDBACK CODES
             PERFORM HEXFDBK.
 
+      * VSAMDUP  DS    0H
+        VSAMDUP.
+      *  MVC   FWTSBA,FOP4C2      MOVE WCC,SBA
+      *  MVC   FHANDCON,=CL12'DUPREC' MOVE CONDITION
+            MOVE FOP4C2         TO FHASBA.
+            MOVE 'DUPREC      ' TO FHANDCON.
+      *  BAL   R9,HEXFDBK         DISPLAY FEEDBACK CODES
+            PERFORM HEXFDBK.
+      *  B     FWTHSEND           EXIT
+            GO TO FWTHSEND.
+
+      * VSAMDKY  DS    0H
+      * RPI 1305 - DUPKEY IS AN ALTERNATE-INDEX CONDITION; NO AIX/PATH
+      * IS DEFINED OVER MYFILE06/MYFILE07 IN THIS SYSTEM (BASE RRDS
+      * CLUSTERS ONLY), SO THIS HANDLE CANNOT BE DELIBERATELY DRIVEN
+      * THE WAY THE DUPREC RETEST ABOVE WAS.  IT IS WIRED IN, WITH ITS
+      * OWN MESSAGE TEXT, FOR THE DAY AN AIX IS ADDED TO THIS FIXTURE.
+        VSAMDKY.
+            MOVE FOP6C2         TO FHASBA.
+            MOVE 'DUPKEY      ' TO FHANDCON.
+            PERFORM HEXFDBK.
+            GO TO FWTHSEND.
+
+      * VSAMIOE  DS    0H
+      * RPI 1305 - IOERR SIGNALS A PHYSICAL I/O FAILURE; THERE IS NO
+      * HONEST WAY FOR THIS PROGRAM TO FORCE ONE WITHOUT DAMAGING THE
+      * DATASET, SO THE HANDLE EXISTS FOR COMPLETENESS OF THE EIBRESP
+      * MATRIX BUT IS NOT DELIBERATELY RAISED BY ANY STEP ABOVE.
+        VSAMIOE.
+            MOVE FOP6C2         TO FHASBA.
+            MOVE 'IOERR       ' TO FHANDCON.
+            PERFORM HEXFDBK.
+            GO TO FWTHSEND.
+
       * FWTHSEND EQU   *
         FWTHSEND.
       *  MVC   FWTMSG,FHANDCON    MOVE MESSAGE TEXT
             EXEC CICS SEND FROM(FHAND) LENGTH(FHANDL) END-EXEC.
       *  BR    R7                 RETURN TO MAIN LINE
-            GO TO VSAMRTN1 VSAMRTN2 VSAMRTN3 VSAMRTN4 VSAMRTN5 ABEND
+            GO TO VSAMRTN1 VSAMRTN2 VSAMRTN3 VSAMRTN4 VSAMRTN5
+                  VSAMRTN6 VSAMRTN7 VSAMRTN8 ABEND
                   DEPENDING ON DEPCTRL.
 
         ABEND.
@@ -720,4 +878,86 @@
             IF FDBK2 = X'10' THEN MOVE '10' TO FHFDBK2.
             IF FDBK2 = X'68' THEN MOVE '68' TO FHFDBK2.
       *  BR    R9                 RETURN
+
+      * CKSUMVFY DS    0H
+      * RPI 1303 - FIXTURE-INTEGRITY CHECK, PERFORMED ONCE AT ENTRY,
+      * BEFORE THE HANDLE CONDITION BELOW IS SET UP FOR THE READ TESTS
+        CKSUMVFY.
+            IF NOT CKSUM-VERIFY-ON GO TO CKSUMVFY-EXIT.
+            EXEC CICS HANDLE CONDITION
+                 ENDFILE(CKSUM06-DONE)
+                 NOTFND(CKSUM06-DONE)
+                 END-EXEC.
+            MOVE 0 TO CKSUM06-CNT.
+            MOVE 0 TO CKSUM06-SUM.
+            MOVE 1 TO MYRID.
+            EXEC CICS STARTBR FILE('MYFILE06') RIDFLD(MYRID)
+                      RRN END-EXEC.
+        CKSUM06-LOOP.
+            MOVE 30 TO MYLEN.
+            EXEC CICS READNEXT FILE('MYFILE06') INTO(MYDATA)
+                      LENGTH(MYLEN) RIDFLD(MYRID) RRN END-EXEC.
+            ADD 1 TO CKSUM06-CNT.
+            PERFORM CKSUMADD THRU CKSUMADD-EXIT.
+            ADD CKSUM-WORK-SUM TO CKSUM06-SUM.
+            GO TO CKSUM06-LOOP.
+        CKSUM06-DONE.
+            EXEC CICS ENDBR FILE('MYFILE06') END-EXEC.
+            IF CKSUM06-CNT NOT = CKSUM06-CNT-EXP
+               OR CKSUM06-SUM NOT = CKSUM06-SUM-EXP
+               PERFORM CKSUMFAIL06.
+            EXEC CICS HANDLE CONDITION
+                 ENDFILE(CKSUM07-DONE)
+                 NOTFND(CKSUM07-DONE)
+                 END-EXEC.
+            MOVE 0 TO CKSUM07-CNT.
+            MOVE 0 TO CKSUM07-SUM.
+            MOVE 1 TO MYRID.
+            EXEC CICS STARTBR FILE('MYFILE07') RIDFLD(MYRID)
+                      RRN END-EXEC.
+        CKSUM07-LOOP.
+            MOVE 50 TO MYLEN.
+            EXEC CICS READNEXT FILE('MYFILE07') INTO(MYDATA)
+                      LENGTH(MYLEN) RIDFLD(MYRID) RRN END-EXEC.
+            ADD 1 TO CKSUM07-CNT.
+            PERFORM CKSUMADD THRU CKSUMADD-EXIT.
+            ADD CKSUM-WORK-SUM TO CKSUM07-SUM.
+            GO TO CKSUM07-LOOP.
+        CKSUM07-DONE.
+            EXEC CICS ENDBR FILE('MYFILE07') END-EXEC.
+            IF CKSUM07-CNT NOT = CKSUM07-CNT-EXP
+               OR CKSUM07-SUM NOT = CKSUM07-SUM-EXP
+               PERFORM CKSUMFAIL07.
+        CKSUMVFY-EXIT.
+            EXIT.
+
+      * CKSUMADD DS    0H
+      * ADD THE ORDINAL VALUE OF EACH BYTE OF MYDATA(1:MYLEN) INTO
+      * CKSUM-WORK-SUM - A PLAIN ADDITIVE CHECKSUM, SAME KIND OF
+      * ARITHMETIC THIS PROGRAM ALREADY USES FOR LOOPCTRL ABOVE
+        CKSUMADD.
+            MOVE 0 TO CKSUM-WORK-SUM.
+            MOVE 1 TO CKSUM-IDX.
+        CKSUMADD-LOOP.
+            IF CKSUM-IDX > MYLEN GO TO CKSUMADD-EXIT.
+            COMPUTE CKSUM-WORK-SUM = CKSUM-WORK-SUM
+                    + FUNCTION ORD(MYDATA(CKSUM-IDX:1)).
+            ADD 1 TO CKSUM-IDX.
+            GO TO CKSUMADD-LOOP.
+        CKSUMADD-EXIT.
+            EXIT.
+
+      * CKSUMFAIL06 DS    0H
+        CKSUMFAIL06.
+            MOVE 'MYFILE06 CHECKSUM/COUNT MISMATCH - FIXTURE CORRUPTED'
+                 TO CKSUM-MSG.
+            EXEC CICS SEND FROM(CKSUM-MSG) LENGTH(CKSUM-MSGL) END-EXEC.
+            EXEC CICS ABEND ABCODE('VCK6') END-EXEC.
+
+      * CKSUMFAIL07 DS    0H
+        CKSUMFAIL07.
+            MOVE 'MYFILE07 CHECKSUM/COUNT MISMATCH - FIXTURE CORRUPTED'
+                 TO CKSUM-MSG.
+            EXEC CICS SEND FROM(CKSUM-MSG) LENGTH(CKSUM-MSGL) END-EXEC.
+            EXEC CICS ABEND ABCODE('VCK7') END-EXEC.
 
\ No newline at end of file
