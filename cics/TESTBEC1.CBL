@@ -31,6 +31,10 @@
       *    TEST LINK WITH DIFFERENT COMMAREAS
       *
       *    TEST XCTL WITH COMMAREA
+      *
+      *    EACH LINE SENT IS CHECKED AGAINST THE EXPECTED-TEXT TABLE
+      *    AND A PASS/FAIL RECORD IS WRITTEN TO TS QUEUE BEC1CHK SO
+      *    THE COMMAREA WALK CAN BE VERIFIED WITHOUT A 3270 TERMINAL
       *
         PROGRAM-ID. TESTBEC1.
         ENVIRONMENT DIVISION.
@@ -39,12 +43,30 @@
         77  SENDWCC  PIC X.
         77  SENDSBA  PIC X(3).
         77  SENDLINE PIC X(45).
-        77  MYCOMM   PIC 9(4)  COMP.
         77  WCC      PIC X     VALUE X'F5'.
         77  MYBEC2   PIC X(8)  VALUE 'TESTBEC2'.
-        77  COMM1    PIC X(6)  VALUE 'QUOTE2'.
-        77  COMM2    PIC X(6)  VALUE 'QUOTE3'.
-        77  COMM3    PIC X(6)  VALUE 'QUOTE6'.
+
+      * RPI 1304 - OUTBOUND COMMAREA FOR THIS PROGRAM'S OWN RETURN/
+      * RE-INVOKE CYCLE, NOW CARRYING THE SHARED CA-HDR VERSION/LENGTH
+      * HEADER (SEE CAHDR.CPY) AHEAD OF THE WALK COUNTER
+        01  MYCOMM-REC.
+            COPY CAHDR.
+            02  MYCOMM   PIC 9(4)  COMP.
+
+      * RPI 1304 - LINK/XCTL COMMAREAS TO TESTBEC2/TESTBED3, SAME
+      * CA-HDR PREFIX AHEAD OF THE ORIGINAL 6-BYTE RELAY TAG
+        01  COMM1-REC.
+            COPY CAHDR.
+            02  COMM1    PIC X(6)  VALUE 'QUOTE2'.
+        01  COMM2-REC.
+            COPY CAHDR.
+            02  COMM2    PIC X(6)  VALUE 'QUOTE3'.
+        01  COMM3-REC.
+            COPY CAHDR.
+            02  COMM3    PIC X(6)  VALUE 'QUOTE6'.
+
+        77  BADCOMM-MSG  PIC X(44) VALUE
+                 'TESTBEC1 COMMAREA LENGTH MISMATCH - ABENDING'.
 
         01  SBAS.
       * SBA,3,2 THRU SBA,11,2
@@ -75,20 +97,53 @@
          01 FILLER REDEFINES LINES.
             02  LINE_N   OCCURS 9 TIMES PIC X(45).
 
+      * EXPECTED TEXT FOR EACH LINE_N ENTRY, USED TO SELF-CHECK THE
+      * COMMAREA-DRIVEN WALK THROUGH THE NINE SHAKESPEARE LINES
+        01  EXPECT-LINES.
+            02  FILLER   PIC X(45) VALUE 'What a piece of work is man'.
+            02  FILLER   PIC X(45) VALUE 'How noble in reason'.
+            02  FILLER   PIC X(45) VALUE 'How infinite in faculties'.
+            02  FILLER   PIC X(45) VALUE
+                      'In form and moving, how express and admirable'.
+            02  FILLER   PIC X(45) VALUE 'In action, how like an angel'.
+            02  FILLER   PIC X(45) VALUE
+                      'In apprehension, how like a god'.
+            02  FILLER   PIC X(45) VALUE 'The beauty of the world'.
+            02  FILLER   PIC X(45) VALUE 'The paragon of animals'.
+            02  FILLER   PIC X(45) VALUE 'END'.
+         01 FILLER REDEFINES EXPECT-LINES.
+            02  EXPECT_N OCCURS 9 TIMES PIC X(45).
+
+        77  CHECKQ     PIC X(8)  VALUE 'BEC1CHK'.
+        01  CHECK-REC.
+            02  CHECK-LINENO  PIC 9(4).
+            02  FILLER        PIC X VALUE SPACE.
+            02  CHECK-RESULT  PIC X(4).
+            02  FILLER        PIC X VALUE SPACE.
+            02  CHECK-TEXT    PIC X(45).
+        77  CHECK-ITEM  PIC S9(4) COMP.
+
         LINKAGE SECTION.
         01  DFHCOMMAREA.
+            COPY CAHDR.
             02  INCOMM   PIC 9(4)  COMP.
+        77  DFHCOMMLEN   PIC 9(4)  COMP VALUE 5.
 
         01  DFHCWA.
             02  FILLER   PIC X.
 
         PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+      *  OC    TCTTECA,TCTTECA    ANY COMMAREA ?
+      *  BNZ   NOT1ST             EXIT IF NOT FIRST
+            IF EIBCALEN NOT = 0
+               AND (CA-HDR-LEN IN DFHCOMMAREA NOT = DFHCOMMLEN
+                    OR EIBCALEN NOT = DFHCOMMLEN)
+               PERFORM BADCOMM.
       * XC    MYCOMM,MYCOMM      INITIALISE COMMAREA
             MOVE 1 TO MYCOMM.
+            MOVE DFHCOMMLEN TO CA-HDR-LEN IN MYCOMM-REC.
       *  MVC   SENDWCC,WCC        MOVE WCC
             MOVE WCC TO SENDWCC.
-      *  OC    TCTTECA,TCTTECA    ANY COMMAREA ?
-      *  BNZ   NOT1ST             EXIT IF NOT FIRST
             IF EIBCALEN = 0 THEN
       * FIRST LINE
                EXEC CICS ADDRESS CWA(ADDRESS OF DFHCWA) END-EXEC
@@ -96,9 +151,11 @@
                MOVE SBA (1) TO SENDSBA
       *  MVC   SENDLINE,LINE1     1ST LINE
                MOVE LINE_N (1) TO SENDLINE
+               MOVE 1 TO CHECK-ITEM
+               PERFORM VERIFY-LINE
                EXEC CICS SEND FROM(SENDWCC) LENGTH(49) END-EXEC
                EXEC CICS RETURN TRANSID('BEC1')
-                                COMMAREA(MYCOMM) END-EXEC
+                                COMMAREA(MYCOMM-REC) END-EXEC
             ELSE
       * NOT FIRST LINE
       *  L     R5,TCTTECA         ADDRESS RECEIVED COMMAREA
@@ -115,22 +172,47 @@
       *  LA    R7,LINE1(R6)       R7=ADDRESS OF NEXT LINE
       *  MVC   SENDLINE,0(R7)     MOVE NEXT LINE TO OUTPUT
                MOVE LINE_N (INCOMM) TO SENDLINE
+               MOVE INCOMM TO CHECK-ITEM
+               PERFORM VERIFY-LINE
                EXEC CICS SEND FROM(SENDWCC) LENGTH(49) END-EXEC
       *  CLC   0(2,R5),=H'8'      DISPLAYED LAST ?
       *  BE    NEXT1              EXIT IF WE HAVE
                IF INCOMM NOT = 9 THEN
-                  EXEC CICS RETURN TRANSID('BEC1') COMMAREA(INCOMM)
-                                   LENGTH(2) END-EXEC
+                  EXEC CICS RETURN TRANSID('BEC1') COMMAREA(DFHCOMMAREA)
+                                   LENGTH(DFHCOMMLEN) END-EXEC
                ELSE
       * TEST LINK
                   EXEC CICS LINK PROGRAM(MYBEC2) END-EXEC
       * TEST LINK WITH COMMAREA 1
-                  EXEC CICS LINK PROGRAM('TESTBEC2') COMMAREA(COMM1)
+                  MOVE 9 TO CA-HDR-LEN IN COMM1-REC
+                  EXEC CICS LINK PROGRAM('TESTBEC2') COMMAREA(COMM1-REC)
                                  END-EXEC
       * TEST LINK WITH COMMAREA 2
-                  EXEC CICS LINK PROGRAM('TESTBEC2') COMMAREA(COMM2)
-                                 LENGTH(6) END-EXEC
+                  MOVE 9 TO CA-HDR-LEN IN COMM2-REC
+                  EXEC CICS LINK PROGRAM('TESTBEC2') COMMAREA(COMM2-REC)
+                                 LENGTH(9) END-EXEC
       * TEST XCTL WITH COMMAREA 3
-                  EXEC CICS XCTL PROGRAM('TESTBED3') COMMAREA(COMM3)
+                  MOVE 9 TO CA-HDR-LEN IN COMM3-REC
+                  EXEC CICS XCTL PROGRAM('TESTBED3') COMMAREA(COMM3-REC)
                                  END-EXEC.
+
+      * RPI 1304 - REPORT AND ABEND ON A COMMAREA LENGTH MISMATCH
+      * INSTEAD OF WALKING INTO THE LINE LOOP AGAINST MISALIGNED FIELDS
+        BADCOMM.
+            EXEC CICS SEND FROM(BADCOMM-MSG) LENGTH(44) END-EXEC.
+            EXEC CICS ABEND ABCODE('BEC1') END-EXEC.
+
+      * COMPARE THE LINE JUST SENT AGAINST EXPECT_N AND WRITE A
+      * PASS/FAIL RECORD TO TS QUEUE BEC1CHK SO A BAD COMMAREA WALK
+      * SHOWS UP IN A REPORT INSTEAD OF NEEDING A TERMINAL WATCHER
+        VERIFY-LINE.
+            MOVE CHECK-ITEM TO CHECK-LINENO
+            MOVE LINE_N (CHECK-ITEM) TO CHECK-TEXT
+            IF LINE_N (CHECK-ITEM) = EXPECT_N (CHECK-ITEM)
+               MOVE 'PASS' TO CHECK-RESULT
+            ELSE
+               MOVE 'FAIL' TO CHECK-RESULT
+            END-IF
+            EXEC CICS WRITEQ TS QUEUE(CHECKQ) FROM(CHECK-REC)
+                              LENGTH(LENGTH OF CHECK-REC) END-EXEC.
 
\ No newline at end of file
