@@ -116,6 +116,14 @@
         77  ACOMM    PIC X(4) VALUE 'AEI0'.
         77  BADFLD1  PIC 9(4) COMP VALUE 0.
         77  BADFLD2  PIC S9(3) REDEFINES BADFLD1 COMP-3.
+        COPY ABNDAUD.
+        77  SUMMCNT  PIC 9(4) COMP VALUE 0.
+        01  SUMMMSG.
+            02  FILLER    PIC X(4)  VALUE X'C311D2F1'.
+            02  FILLER    PIC X(26) VALUE 'ABEND REGRESSION SUMMARY:'.
+            02  SUMMDISP  PIC ZZZ9.
+            02  FILLER    PIC X(14) VALUE ' ENTRIES LOGGED'.
+        77  SUMMMSGL PIC 9(4) COMP.
 
         PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
 
@@ -127,6 +135,7 @@
             MOVE LENGTH OF TEST4K  TO TEST4KL.
             MOVE LENGTH OF TEST5K  TO TEST5KL.
             MOVE LENGTH OF TEST6R  TO TEST6RL.
+            MOVE LENGTH OF SUMMMSG TO SUMMMSGL.
 
       *  CLC   EIBTRNID,=C'BEC5'  SECOND TEST TRANSID ?
       *  BE    BEC5               EXIT IF IT IS
@@ -167,12 +176,22 @@
 
       * BEC6ASRA EQU   *
         BEC6ASRA.
+            MOVE 'ASRA' TO ABND-CODE
+            MOVE 'TESTBEC6' TO ABND-PGM
+            MOVE 'BEC6ASRA' TO ABND-LABEL
+            EXEC CICS WRITEQ TS QUEUE(ABNDLOGQ) FROM(ABND-REC)
+                              LENGTH(LENGTH OF ABND-REC) END-EXEC.
             EXEC CICS SEND FROM(TEST1R) LENGTH(TEST1RL) END-EXEC.
       * B     AB2                CONTINUE TESTS
             GO TO AB2.
 
       * BEC6AEI0 EQU   *
         BEC6AEI0.
+            MOVE 'AEI0' TO ABND-CODE
+            MOVE 'TESTBEC6' TO ABND-PGM
+            MOVE 'BEC6AEI0' TO ABND-LABEL
+            EXEC CICS WRITEQ TS QUEUE(ABNDLOGQ) FROM(ABND-REC)
+                              LENGTH(LENGTH OF ABND-REC) END-EXEC.
             EXEC CICS SEND FROM(TEST2R) LENGTH(TEST2RL) END-EXEC.
       * B     AB3                CONTINUE TESTS
             GO TO AB3.
@@ -203,15 +222,39 @@
             EXEC CICS ABEND ABCODE('ZZZZ') END-EXEC.
       * AB4      EQU   *
         AB4.
+      * ROLL THE WHOLE ABEND-HANDLING CHAIN (THIS PROGRAM, TESTBEC7
+      * AND TESTBEC8) UP INTO ONE END-OF-RUN SUMMARY COUNT
+            MOVE 0 TO SUMMCNT.
+            EXEC CICS HANDLE CONDITION ITEMERR(SUMMDONE) END-EXEC.
+        SUMMLOOP.
+            ADD 1 TO SUMMCNT
+            EXEC CICS READQ TS QUEUE(ABNDLOGQ) INTO(ABND-REC)
+                             ITEM(SUMMCNT) LENGTH(LENGTH OF ABND-REC)
+                             END-EXEC.
+            GO TO SUMMLOOP.
+        SUMMDONE.
+            SUBTRACT 1 FROM SUMMCNT
+            MOVE SUMMCNT TO SUMMDISP
+            EXEC CICS SEND FROM(SUMMMSG) LENGTH(SUMMMSGL) END-EXEC.
             EXEC CICS RETURN END-EXEC.
 
       * BEC7ASRA EQU   *
         BEC7ASRA.
+            MOVE 'ASRA' TO ABND-CODE
+            MOVE 'TESTBEC6' TO ABND-PGM
+            MOVE 'BEC7ASRA' TO ABND-LABEL
+            EXEC CICS WRITEQ TS QUEUE(ABNDLOGQ) FROM(ABND-REC)
+                              LENGTH(LENGTH OF ABND-REC) END-EXEC.
             EXEC CICS SEND FROM(TEST4R) LENGTH(TEST4RL) END-EXEC.
             GO TO BEC7ASOK.
 
       * BEC6ZZZZ EQU   *
         BEC6ZZZZ.
+            MOVE 'ZZZZ' TO ABND-CODE
+            MOVE 'TESTBEC6' TO ABND-PGM
+            MOVE 'BEC6ZZZZ' TO ABND-LABEL
+            EXEC CICS WRITEQ TS QUEUE(ABNDLOGQ) FROM(ABND-REC)
+                              LENGTH(LENGTH OF ABND-REC) END-EXEC.
             EXEC CICS SEND FROM(TEST6R) LENGTH(TEST6RL) END-EXEC.
       *  B     AB4                EXIT
             GO TO AB4.
