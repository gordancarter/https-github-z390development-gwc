@@ -0,0 +1,100 @@
+      *****************************************************************
+      * z390 - Mainframe assembler emulator and run-time engine
+      * Copyright (C) 2021 z390 Assembler LLC
+      *
+      * This file is part of z390.
+      *
+      * z390 is free software; you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as
+      * published by the Free Software Foundation; either version 2 of
+      * the License, or (at your option) any later version.
+      * z390 is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with this program; if not, see
+      * https://www.gnu.org/licenses.
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * TEST BED FOR SPOOLED PRINT/REPORT PATH
+      *
+      * NONE OF OUR OTHER CICS TEST PROGRAMS EVER ROUTE DATA ANYWHERE
+      * BUT A 3270 TERMINAL, SO THIS ONE TAKES TESTBMC1-STYLE GUI6
+      * SUMMARY DATA (THE DATE SHOWN ON SHOWMDYO, THE OCCURS SUM SHOWN
+      * ON OCCSUMO, AND A GROUP NAME LIKE GRPNAME) AND SPOOLS IT AS AN
+      * END-OF-DAY STYLE PRINTED REPORT INSTEAD, SO THE PRINT-OUTPUT
+      * SIDE OF THE EMULATOR GETS REGRESSION COVERAGE TOO
+      *
+        PROGRAM-ID. TESTSPL1.
+        ENVIRONMENT DIVISION.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+      *
+      * SAMPLE "TESTBMC1-STYLE" SUMMARY DATA - IN A REAL END-OF-DAY RUN
+      * THIS WOULD ARRIVE VIA COMMAREA FROM THE SCREEN TRANSACTION, BUT
+      * THIS TEST BED MANUFACTURES IT LOCALLY SO THE SPOOL PATH CAN BE
+      * PROVEN ON ITS OWN
+      *
+        77  RPT-GRPNAME   PIC X(20) VALUE 'ACCOUNTS RECEIVABLE'.
+        77  RPT-OCCSUM    PIC 9(7)  VALUE 0001234.
+        01  RPT-MDY.
+            02  RPT-MO    PIC 99    VALUE 08.
+            02  RPT-DAY   PIC 99    VALUE 09.
+            02  RPT-YR    PIC 99    VALUE 26.
+
+        77  RPT-TOKEN     PIC X(8).
+        77  RPT-LINEL     PIC 9(4)  COMP.
+
+        01  RPT-HDRLINE.
+            02  FILLER        PIC X(16) VALUE 'END OF DAY - MO='.
+            02  RPT-HDR-MO    PIC 99.
+            02  FILLER        PIC X(5)  VALUE ' DAY='.
+            02  RPT-HDR-DAY   PIC 99.
+            02  FILLER        PIC X(4)  VALUE ' YR='.
+            02  RPT-HDR-YR    PIC 99.
+
+        01  RPT-GRPLINE.
+            02  FILLER        PIC X(10) VALUE 'GROUP....='.
+            02  RPT-GRP-NAME  PIC X(20).
+
+        01  RPT-SUMLINE.
+            02  FILLER        PIC X(10) VALUE 'OCCURS SUM'.
+            02  FILLER        PIC X(2)  VALUE '='.
+            02  RPT-SUM-VALUE PIC ZZZZZZ9.
+
+        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+            MOVE RPT-MO  TO RPT-HDR-MO.
+            MOVE RPT-DAY TO RPT-HDR-DAY.
+            MOVE RPT-YR  TO RPT-HDR-YR.
+            MOVE RPT-GRPNAME TO RPT-GRP-NAME.
+            MOVE RPT-OCCSUM  TO RPT-SUM-VALUE.
+
+            PERFORM SPLRPT.
+
+            EXEC CICS RETURN END-EXEC.
+
+      *****************************************************************
+      * SPLRPT - ROUTE THE SUMMARY LINES THROUGH A CICS PRINT-QUEUE
+      * SPOOL, THE SAME SPOOLOPEN/SPOOLWRITE/SPOOLCLOSE API USED BY
+      * TESTBEC4'S DUMPRPT, SO THE REPORT LANDS IN SYSOUT RATHER THAN
+      * ON A TERMINAL
+      *****************************************************************
+        SPLRPT.
+            EXEC CICS SPOOLOPEN OUTPUT CLASS('A') TOKEN(RPT-TOKEN)
+                 END-EXEC.
+            MOVE LENGTH OF RPT-HDRLINE TO RPT-LINEL.
+            EXEC CICS SPOOLWRITE TOKEN(RPT-TOKEN) FROM(RPT-HDRLINE)
+                 FLENGTH(RPT-LINEL) END-EXEC.
+            MOVE LENGTH OF RPT-GRPLINE TO RPT-LINEL.
+            EXEC CICS SPOOLWRITE TOKEN(RPT-TOKEN) FROM(RPT-GRPLINE)
+                 FLENGTH(RPT-LINEL) END-EXEC.
+            MOVE LENGTH OF RPT-SUMLINE TO RPT-LINEL.
+            EXEC CICS SPOOLWRITE TOKEN(RPT-TOKEN) FROM(RPT-SUMLINE)
+                 FLENGTH(RPT-LINEL) END-EXEC.
+            EXEC CICS SPOOLCLOSE TOKEN(RPT-TOKEN) END-EXEC.
