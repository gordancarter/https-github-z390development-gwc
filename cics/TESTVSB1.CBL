@@ -0,0 +1,332 @@
+      *****************************************************************
+      * z390 - Mainframe assembler emulator and run-time engine
+      * Copyright (C) 2021 z390 Assembler LLC
+      *
+      * This file is part of z390.
+      *
+      * z390 is free software; you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as
+      * published by the Free Software Foundation; either version 2 of
+      * the License, or (at your option) any later version.
+      * z390 is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with this program; if not, see
+      * https://www.gnu.org/licenses.
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * TEST VSAM BATCH 1 (COBOL)
+      *
+      * BATCH (NON-CICS) COUNTERPART TO TESTVSC2.  TESTVSC2 PROVES OUT
+      * RRDS RANDOM READ, FORWARD/BACKWARD BROWSE AND THE OVERLAPPING
+      * DUAL-BROWSE PATTERN AGAINST MYFILE06/MYFILE07 THROUGH EXEC CICS
+      * READ/STARTBR/READNEXT/READPREV/ENDBR.  THE SAME MYFILE06/
+      * MYFILE07 RRDS ORGANIZATIONS ARE ALSO READ DIRECTLY BY BATCH
+      * JOBS OUTSIDE OF CICS, SO THIS PROGRAM DRIVES THE PLAIN COBOL
+      * EQUIVALENTS - RANDOM READ BY RELATIVE KEY, START ... KEY IS
+      * EQUAL TO RELATIVE KEY, AND READ NEXT RECORD/READ PREVIOUS
+      * RECORD - AGAINST THE SAME TWO FILES, SO THE UNDERLYING VSAM I/O
+      * MODULE GETS REGRESSION COVERAGE OUTSIDE OF A CICS TRANSACTION
+      * TOO.  NO VCDT CATALOG DEFINITION FOR MYFILE06/MYFILE07 EXISTS
+      * IN THIS TREE (SAME GAP TESTVSC2 ITSELF SITS ON TOP OF), SO THE
+      * EXACT RRN-TO-CONTENT MAPPING TESTVSC2'S COMMENTS DOCUMENT IS
+      * NOT REPRODUCED HERE - THIS PROGRAM EXERCISES THE SAME READ/
+      * START/BROWSE VERBS AGAINST THE SAME RELATIVE KEYS AND LOGS
+      * WHATEVER DATA AND FILE STATUS COME BACK, RATHER THAN ASSERTING
+      * A PARTICULAR SHAKESPEARE TITLE PER SLOT.
+      *
+        PROGRAM-ID. TESTVSB1.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MYFILE06 ASSIGN TO MYFILE06
+                ORGANIZATION IS RELATIVE
+                ACCESS MODE IS DYNAMIC
+                RELATIVE KEY IS WS-RRN06
+                FILE STATUS IS WS-FS06.
+            SELECT MYFILE07 ASSIGN TO MYFILE07
+                ORGANIZATION IS RELATIVE
+                ACCESS MODE IS DYNAMIC
+                RELATIVE KEY IS WS-RRN07
+                FILE STATUS IS WS-FS07.
+            SELECT RPTOUT ASSIGN TO RPTOUT
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+      * RRDS/FIX MYFILE06 - SAME 30-BYTE MAXIMUM LENGTH TESTVSC2 READS
+        FD  MYFILE06
+            RECORDING MODE IS F.
+        01  MYFILE06-REC          PIC X(30).
+
+      * RRDS/VAR MYFILE07 - SAME 50-BYTE MAXIMUM LENGTH TESTVSC2 READS
+        FD  MYFILE07
+            RECORDING MODE IS F.
+        01  MYFILE07-REC          PIC X(50).
+
+        FD  RPTOUT
+            RECORDING MODE IS F.
+        01  RPT-REC               PIC X(100).
+
+        WORKING-STORAGE SECTION.
+        77  WS-RRN06              PIC 9(8)   COMP.
+        77  WS-RRN07              PIC 9(8)   COMP.
+        77  WS-BR-CTR             PIC 9(2)   COMP.
+
+        77  WS-FS06               PIC X(2)   VALUE SPACES.
+            88  WS-FS06-OK                   VALUE '00'.
+        77  WS-FS07               PIC X(2)   VALUE SPACES.
+            88  WS-FS07-OK                   VALUE '00'.
+
+        77  WS-EOF06              PIC X      VALUE 'N'.
+            88  NO-MORE-06                   VALUE 'Y'.
+        77  WS-EOF07              PIC X      VALUE 'N'.
+            88  NO-MORE-07                   VALUE 'Y'.
+
+        01  RPT-DETAIL.
+            02  RPT-FILE          PIC X(8).
+            02  FILLER            PIC X      VALUE SPACE.
+            02  RPT-FUNC          PIC X(8).
+            02  FILLER            PIC X      VALUE SPACE.
+            02  RPT-RRN           PIC ZZZZZZZ9.
+            02  FILLER            PIC X      VALUE SPACE.
+            02  RPT-STATUS        PIC X(2).
+            02  FILLER            PIC X(2)   VALUE SPACES.
+            02  RPT-DATA          PIC X(50).
+
+        01  RPT-HEADER            PIC X(62)
+            VALUE 'TESTVSB1 - BATCH RRDS REGRESSION (MIRRORS TESTVSC2)'.
+        01  RPT-TRAILER           PIC X(19) VALUE 'TESTVSB1 COMPLETED'.
+
+        77  WS-CURR-FUNC          PIC X(8).
+
+        PROCEDURE DIVISION.
+
+            PERFORM VSBINIT.
+            PERFORM VSBRD06A.
+            PERFORM VSBRD06B.
+            PERFORM VSBRD06C.
+            PERFORM VSBRD06D.
+            PERFORM VSBRD07A.
+            PERFORM VSBRD07B.
+            PERFORM VSBBR06F.
+            PERFORM VSBBR06B.
+            PERFORM VSBBR07F.
+            PERFORM VSBBR07B.
+            PERFORM VSBTERM.
+            STOP RUN.
+
+      *****************************************************************
+      * VSBINIT - OPEN BOTH RRDS FILES INPUT AND THE REPORT OUTPUT
+      *****************************************************************
+        VSBINIT.
+            OPEN INPUT MYFILE06.
+            OPEN INPUT MYFILE07.
+            OPEN OUTPUT RPTOUT.
+            MOVE RPT-HEADER TO RPT-REC.
+            WRITE RPT-REC.
+
+      *****************************************************************
+      * MYFILE06 RANDOM READ BY RELATIVE KEY - RRN 3, 2, 1, MIRRORING
+      * TESTVSC2'S THREE EXEC CICS READ FILE('MYFILE06') RRN CALLS
+      *****************************************************************
+        VSBRD06A.
+            MOVE 3 TO WS-RRN06.
+            MOVE SPACES TO MYFILE06-REC.
+            READ MYFILE06 INTO RPT-DATA
+                INVALID KEY MOVE 'RECORD NOT FOUND' TO RPT-DATA
+            END-READ.
+            MOVE 'READ' TO WS-CURR-FUNC.
+            PERFORM VSBPUT06.
+
+        VSBRD06B.
+            MOVE 2 TO WS-RRN06.
+            MOVE SPACES TO MYFILE06-REC.
+            READ MYFILE06 INTO RPT-DATA
+                INVALID KEY MOVE 'RECORD NOT FOUND' TO RPT-DATA
+            END-READ.
+            MOVE 'READ' TO WS-CURR-FUNC.
+            PERFORM VSBPUT06.
+
+        VSBRD06C.
+            MOVE 1 TO WS-RRN06.
+            MOVE SPACES TO MYFILE06-REC.
+            READ MYFILE06 INTO RPT-DATA
+                INVALID KEY MOVE 'RECORD NOT FOUND' TO RPT-DATA
+            END-READ.
+            MOVE 'READ' TO WS-CURR-FUNC.
+            PERFORM VSBPUT06.
+
+      *****************************************************************
+      * RRN 999 IS WELL BEYOND ANY REALISTIC MYFILE06 EXTENT - THIS
+      * MIRRORS TESTVSC2'S NOTFND CONDITION (READ WITH AN INVALID RRN)
+      *****************************************************************
+        VSBRD06D.
+            MOVE 999 TO WS-RRN06.
+            MOVE SPACES TO MYFILE06-REC.
+            READ MYFILE06 INTO RPT-DATA
+                INVALID KEY MOVE 'RECORD NOT FOUND' TO RPT-DATA
+            END-READ.
+            MOVE 'READ' TO WS-CURR-FUNC.
+            PERFORM VSBPUT06.
+
+      *****************************************************************
+      * MYFILE07 RANDOM READ BY RELATIVE KEY - RRN 5, 10, MIRRORING
+      * TESTVSC2'S TWO EXEC CICS READ FILE('MYFILE07') RRN CALLS
+      *****************************************************************
+        VSBRD07A.
+            MOVE 5 TO WS-RRN07.
+            MOVE SPACES TO MYFILE07-REC.
+            READ MYFILE07 INTO RPT-DATA
+                INVALID KEY MOVE 'RECORD NOT FOUND' TO RPT-DATA
+            END-READ.
+            MOVE 'READ' TO WS-CURR-FUNC.
+            PERFORM VSBPUT07.
+
+        VSBRD07B.
+            MOVE 10 TO WS-RRN07.
+            MOVE SPACES TO MYFILE07-REC.
+            READ MYFILE07 INTO RPT-DATA
+                INVALID KEY MOVE 'RECORD NOT FOUND' TO RPT-DATA
+            END-READ.
+            MOVE 'READ' TO WS-CURR-FUNC.
+            PERFORM VSBPUT07.
+
+      *****************************************************************
+      * MYFILE06 FORWARD BROWSE - START AT RRN 6 THEN READ NEXT RECORD
+      * FOUR TIMES, MIRRORING TESTVSC2'S "BROWSE FORWARD MYFILE06 RRN
+      * 6-9".  ONE FINAL READ NEXT RECORD IS ISSUED PAST THE PLANNED
+      * WINDOW TO PICK UP WHATEVER ENDFILE/NEXT-RECORD CONDITION THE
+      * FILE'S ACTUAL EXTENT PRODUCES.
+      *****************************************************************
+        VSBBR06F.
+            MOVE 6 TO WS-RRN06.
+            MOVE 'N' TO WS-EOF06.
+            START MYFILE06 KEY IS EQUAL TO WS-RRN06
+                INVALID KEY MOVE 'Y' TO WS-EOF06
+            END-START.
+            MOVE 1 TO WS-BR-CTR.
+            PERFORM VSBBR06FL UNTIL WS-BR-CTR > 4 OR NO-MORE-06.
+            IF NOT NO-MORE-06
+                PERFORM VSBBR06FX.
+
+        VSBBR06FL.
+            MOVE SPACES TO MYFILE06-REC.
+            READ MYFILE06 NEXT RECORD INTO RPT-DATA
+                AT END MOVE 'Y' TO WS-EOF06
+            END-READ.
+            MOVE 'READNEXT' TO WS-CURR-FUNC.
+            PERFORM VSBPUT06.
+            ADD 1 TO WS-BR-CTR.
+
+        VSBBR06FX.
+            MOVE SPACES TO MYFILE06-REC.
+            READ MYFILE06 NEXT RECORD INTO RPT-DATA
+                AT END MOVE 'Y' TO WS-EOF06
+            END-READ.
+            MOVE 'READNEXT' TO WS-CURR-FUNC.
+            PERFORM VSBPUT06.
+
+      *****************************************************************
+      * MYFILE06 BACKWARD BROWSE - RESTART AT RRN 10 THEN READ
+      * PREVIOUS RECORD THREE TIMES, MIRRORING TESTVSC2'S "BROWSE
+      * BACK MYFILE06 RRN 10-6"
+      *****************************************************************
+        VSBBR06B.
+            MOVE 10 TO WS-RRN06.
+            MOVE 'N' TO WS-EOF06.
+            START MYFILE06 KEY IS EQUAL TO WS-RRN06
+                INVALID KEY MOVE 'Y' TO WS-EOF06
+            END-START.
+            MOVE 1 TO WS-BR-CTR.
+            PERFORM VSBBR06BL UNTIL WS-BR-CTR > 3 OR NO-MORE-06.
+
+        VSBBR06BL.
+            MOVE SPACES TO MYFILE06-REC.
+            READ MYFILE06 PREVIOUS RECORD INTO RPT-DATA
+                AT END MOVE 'Y' TO WS-EOF06
+            END-READ.
+            MOVE 'READPREV' TO WS-CURR-FUNC.
+            PERFORM VSBPUT06.
+            ADD 1 TO WS-BR-CTR.
+
+      *****************************************************************
+      * MYFILE07 FORWARD BROWSE - START AT RRN 7 THEN READ NEXT RECORD
+      * THREE TIMES, MIRRORING TESTVSC2'S "BROWSE FORWARD MYFILE07
+      * RRN 7-11"
+      *****************************************************************
+        VSBBR07F.
+            MOVE 7 TO WS-RRN07.
+            MOVE 'N' TO WS-EOF07.
+            START MYFILE07 KEY IS EQUAL TO WS-RRN07
+                INVALID KEY MOVE 'Y' TO WS-EOF07
+            END-START.
+            MOVE 1 TO WS-BR-CTR.
+            PERFORM VSBBR07FL UNTIL WS-BR-CTR > 3 OR NO-MORE-07.
+
+        VSBBR07FL.
+            MOVE SPACES TO MYFILE07-REC.
+            READ MYFILE07 NEXT RECORD INTO RPT-DATA
+                AT END MOVE 'Y' TO WS-EOF07
+            END-READ.
+            MOVE 'READNEXT' TO WS-CURR-FUNC.
+            PERFORM VSBPUT07.
+            ADD 1 TO WS-BR-CTR.
+
+      *****************************************************************
+      * MYFILE07 BACKWARD BROWSE - RESTART AT RRN 11 THEN READ
+      * PREVIOUS RECORD THREE TIMES, MIRRORING TESTVSC2'S "BROWSE
+      * BACK MYFILE07 RRN 11-8"
+      *****************************************************************
+        VSBBR07B.
+            MOVE 11 TO WS-RRN07.
+            MOVE 'N' TO WS-EOF07.
+            START MYFILE07 KEY IS EQUAL TO WS-RRN07
+                INVALID KEY MOVE 'Y' TO WS-EOF07
+            END-START.
+            MOVE 1 TO WS-BR-CTR.
+            PERFORM VSBBR07BL UNTIL WS-BR-CTR > 3 OR NO-MORE-07.
+
+        VSBBR07BL.
+            MOVE SPACES TO MYFILE07-REC.
+            READ MYFILE07 PREVIOUS RECORD INTO RPT-DATA
+                AT END MOVE 'Y' TO WS-EOF07
+            END-READ.
+            MOVE 'READPREV' TO WS-CURR-FUNC.
+            PERFORM VSBPUT07.
+            ADD 1 TO WS-BR-CTR.
+
+      *****************************************************************
+      * VSBPUT06/VSBPUT07 - FORMAT AND WRITE ONE REPORT LINE FOR THE
+      * MOST RECENT MYFILE06/MYFILE07 OPERATION
+      *****************************************************************
+        VSBPUT06.
+            MOVE 'MYFILE06'  TO RPT-FILE.
+            MOVE WS-CURR-FUNC TO RPT-FUNC.
+            MOVE WS-RRN06    TO RPT-RRN.
+            MOVE WS-FS06     TO RPT-STATUS.
+            MOVE RPT-DETAIL  TO RPT-REC.
+            WRITE RPT-REC.
+
+        VSBPUT07.
+            MOVE 'MYFILE07'  TO RPT-FILE.
+            MOVE WS-CURR-FUNC TO RPT-FUNC.
+            MOVE WS-RRN07    TO RPT-RRN.
+            MOVE WS-FS07     TO RPT-STATUS.
+            MOVE RPT-DETAIL  TO RPT-REC.
+            WRITE RPT-REC.
+
+      *****************************************************************
+      * VSBTERM - WRITE THE TRAILER LINE AND CLOSE UP
+      *****************************************************************
+        VSBTERM.
+            MOVE RPT-TRAILER TO RPT-REC.
+            WRITE RPT-REC.
+            CLOSE MYFILE06.
+            CLOSE MYFILE07.
+            CLOSE RPTOUT.
