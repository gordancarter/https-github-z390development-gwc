@@ -0,0 +1,137 @@
+      *****************************************************************
+      * z390 - Mainframe assembler emulator and run-time engine
+      * Copyright (C) 2021 z390 Assembler LLC
+      *
+      * This file is part of z390.
+      *
+      * z390 is free software; you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as
+      * published by the Free Software Foundation; either version 2 of
+      * the License, or (at your option) any later version.
+      * z390 is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with this program; if not, see
+      * https://www.gnu.org/licenses.
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * TEST SYNCPOINT/ROLLBACK UNIT OF WORK
+      *
+      * NONE OF TESTVSC1, TESTVSC2, TESTBEC9 OR TESTBMC1 EVER ISSUE
+      * SYNCPOINT, SO THIS IS THE FIRST REGRESSION COVERAGE OF UNIT-
+      * OF-WORK COMMIT/BACKOUT SEMANTICS. A WRITE TO MYFILE06 (RRDS)
+      * AND A WRITEQ TS ARE DONE TOGETHER, THE UNIT OF WORK IS THEN
+      * ROLLED BACK, AND BOTH UPDATES ARE CONFIRMED BACKED OUT
+      *
+      * RRN 20 IS USED FOR THE WRITE, WELL CLEAR OF THE RRN 1-10
+      * RANGE TESTVSC2'S OWN MYFILE06 FIXTURE (READ, BROWSE AND
+      * WRITE/DUPREC COVERAGE) OCCUPIES
+      *
+        PROGRAM-ID. TESTSYN1.
+        ENVIRONMENT DIVISION.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        77  MYDATA   PIC X(50).
+        77  MYLEN    PIC 9(4)  COMP.
+        77  MYRID    PIC 9(8)  COMP.
+
+        77  SYNQ     PIC X(8)   VALUE 'SYN1'.
+
+        01  MSG1.
+            02  FILLER  PIC X(4)  VALUE X'C311C261'.
+            02  FILLER  PIC X(33)
+                        VALUE 'WROTE MYFILE06 RRN20 AND A TS REC'.
+        77  MSG1L    PIC 9(4) COMP.
+
+        01  MSG2.
+            02  FILLER  PIC X(4)  VALUE X'C311C361'.
+            02  FILLER  PIC X(33)
+                        VALUE 'SYNCPOINT ROLLBACK ISSUED OK NOW '.
+        77  MSG2L    PIC 9(4) COMP.
+
+        01  ENDMSG.
+            02  FILLER   PIC X(4)  VALUE X'C3114C40'.
+            02  FILLER   PIC X(31)
+                         VALUE 'TESTSYN1 COMPLETED, PRESS CLEAR'.
+        77  ENDMSGL  PIC 9(4) COMP.
+
+      * SELF-CHECK RECORD CONFIRMING BOTH THE VSAM WRITE AND THE TS
+      * WRITE WERE BACKED OUT TOGETHER BY THE SAME ROLLBACK, WRITTEN
+      * AFTER THE ROLLBACK SO IT IS ITS OWN, SEPARATE UNIT OF WORK
+        77  SYN1CHKQ PIC X(8)   VALUE 'SYN1CHK'.
+        01  SYN1-CHK-REC.
+            02  CHK-VSAM-RESP  PIC S9(8).
+            02  FILLER         PIC X     VALUE SPACE.
+            02  CHK-VSAM-RSLT  PIC X(4).
+            02  FILLER         PIC X     VALUE SPACE.
+            02  CHK-TS-RESP    PIC S9(8).
+            02  FILLER         PIC X     VALUE SPACE.
+            02  CHK-TS-RSLT    PIC X(4).
+
+        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+            MOVE LENGTH OF MSG1   TO MSG1L.
+            MOVE LENGTH OF MSG2   TO MSG2L.
+            MOVE LENGTH OF ENDMSG TO ENDMSGL.
+      *
+      * WRITE MYFILE06 RRN 20 (ASSUMED EMPTY) AND A TS QUEUE ENTRY IN
+      * THE SAME UNIT OF WORK
+      *
+            MOVE 20 TO MYRID.
+            MOVE '** WRITTEN BY TESTSYN1, SHOULD NOT STICK **'
+                 TO MYDATA.
+            MOVE 50 TO MYLEN.
+            EXEC CICS WRITE FILE('MYFILE06') FROM(MYDATA)
+                      LENGTH(MYLEN) RIDFLD(MYRID) RRN END-EXEC.
+            EXEC CICS WRITEQ TS QUEUE(SYNQ) FROM(MYDATA)
+                      LENGTH(MYLEN) END-EXEC.
+            EXEC CICS SEND FROM(MSG1) LENGTH(MSG1L) END-EXEC.
+      *
+      * BACK OUT THE WHOLE UNIT OF WORK
+      *
+            EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+            EXEC CICS SEND FROM(MSG2) LENGTH(MSG2L) END-EXEC.
+      *
+      * CONFIRM THE VSAM WRITE WAS BACKED OUT - NOTFND EXPECTED
+      *
+            EXEC CICS HANDLE CONDITION NOTFND(SYN1VNF) END-EXEC.
+            MOVE 20 TO MYRID.
+            MOVE 50 TO MYLEN.
+            EXEC CICS READ FILE('MYFILE06') INTO(MYDATA) LENGTH(MYLEN)
+                      RIDFLD(MYRID) RRN END-EXEC.
+      * IF THE READ DID NOT RAISE NOTFND, THE WRITE STUCK - A REAL BUG
+            MOVE 0        TO CHK-VSAM-RESP.
+            MOVE 'FAIL'   TO CHK-VSAM-RSLT.
+            GO TO SYN1RTN1.
+
+        SYN1VNF.
+            MOVE EIBRESP  TO CHK-VSAM-RESP.
+            MOVE 'PASS'   TO CHK-VSAM-RSLT.
+
+        SYN1RTN1.
+      *
+      * CONFIRM THE TS WRITE WAS BACKED OUT TOO - QIDERR EXPECTED
+      * SINCE THE QUEUE NEVER EXISTED ONCE THE UNIT OF WORK BACKED OUT
+      *
+            EXEC CICS HANDLE CONDITION QIDERR(SYN1QID) END-EXEC.
+            EXEC CICS READQ TS QUEUE(SYNQ) INTO(MYDATA) LENGTH(MYLEN)
+                      ITEM(1) END-EXEC.
+            MOVE 0        TO CHK-TS-RESP.
+            MOVE 'FAIL'   TO CHK-TS-RSLT.
+            GO TO SYN1RTN2.
+
+        SYN1QID.
+            MOVE EIBRESP  TO CHK-TS-RESP.
+            MOVE 'PASS'   TO CHK-TS-RSLT.
+
+        SYN1RTN2.
+            EXEC CICS WRITEQ TS QUEUE(SYN1CHKQ) FROM(SYN1-CHK-REC)
+                      LENGTH(LENGTH OF SYN1-CHK-REC) END-EXEC.
+            EXEC CICS SEND FROM(ENDMSG) LENGTH(ENDMSGL) END-EXEC.
+            EXEC CICS RETURN END-EXEC.
