@@ -30,6 +30,9 @@
       *    IF A COMMAREA IS PASSED, ANOTHER QUOTE IS DISPLAYED DEPENDING
       *    ON COMMAREA PASSED
       *
+      *    QUOTE3 XCTLS BACK INTO TESTBEC2 WITH COMMAREA QUOTE4 FOR A
+      *    THIRD RELAY HOP, PROVING A 3-DEEP COMMAREA RELAY CHAIN
+      *
       *    XCTL TO TESTBED3 FOR FINAL QUOTE
       *    RETURN TO TESTBEC1
       *
@@ -67,9 +70,30 @@
               'O brave new world, that hath such people in''t!'.
            02 FILLER PIC X(3)   VALUE X'11D7F1'.
            02 FILLER PIC X(55)  VALUE 'END'.
+        01 SENDLNS4.
+           02 FILLER PIC X      VALUE X'C3'.
+           02 FILLER PIC X(3)   VALUE X'11D8C1'.
+           02 FILLER PIC X(55)  VALUE 'All the world''s a stage'.
+           02 FILLER PIC X(3)   VALUE X'11D9D1'.
+           02 FILLER PIC X(55)  VALUE
+              'And all the men and women merely players'.
+           02 FILLER PIC X(3)   VALUE X'11DAF1'.
+           02 FILLER PIC X(55)  VALUE 'END'.
+
+      * RPI 1304 - XCTL COMMAREA BACK INTO TESTBEC2 ITSELF, NOW CARRYING
+      * THE SHARED CA-HDR VERSION/LENGTH HEADER (SEE CAHDR.CPY) AHEAD
+      * OF THE ORIGINAL 6-BYTE RELAY TAG
+        01  COMM4-REC.
+            COPY CAHDR.
+            02  COMM4  PIC X(6)   VALUE 'QUOTE4'.
+
+        77  DFHCOMMLEN  PIC 9(4)  COMP VALUE 9.
+        77  BADCOMM-MSG PIC X(44) VALUE
+                'TESTBEC2 COMMAREA LENGTH MISMATCH - ABENDING'.
 
         LINKAGE SECTION.
         01  DFHCOMMAREA.
+            COPY CAHDR.
             02  INCOMM   PIC X(6).
 
         PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
@@ -80,6 +104,10 @@
       *  BNZ   TRYCOMM1           EXIT IF THERE IS
             IF EIBCALEN = 0 THEN EXEC CICS RETURN END-EXEC
             ELSE
+            IF CA-HDR-LEN IN DFHCOMMAREA NOT = DFHCOMMLEN
+               OR EIBCALEN NOT = DFHCOMMLEN THEN
+               PERFORM BADCOMM
+            ELSE
       *  TRYCOMM1 EQU   *
       *  CLC   0(6,R4),=C'QUOTE2' IS IT QUOTE 2 ?
       *  BNE   TRYCOMM2           EXIT IF NOT
@@ -91,15 +119,34 @@
             IF INCOMM = 'QUOTE3' THEN
       *  TRYCOMM2 EQU   *
       *  CLC   0(6,R4),=C'QUOTE3' IS IT QUOTE 3 ?
-      *  BNE   ABORT              EXIT IF NOT
+      *  BNE   TRYCOMM3           EXIT IF NOT
       *  MVC   SENDLNS3(LINE3END),LINE3 MESSAGE
                EXEC CICS SEND FROM(SENDLNS3) LENGTH(174) END-EXEC
       *
-      * XCTL WITH NO COMMAREA TO TESTBED3 FOR THE NEXT QUOTE
+      * XCTL WITH COMMAREA 4 TO TESTBEC2 FOR A THIRD RELAY HOP
+      *
+               MOVE 9 TO CA-HDR-LEN IN COMM4-REC
+               EXEC CICS XCTL PROGRAM('TESTBEC2') COMMAREA(COMM4-REC)
+                              END-EXEC
+            ELSE
+            IF INCOMM = 'QUOTE4' THEN
+      *  TRYCOMM3 EQU   *
+      *  CLC   0(6,R4),=C'QUOTE4' IS IT QUOTE 4 ?
+      *  BNE   ABORT              EXIT IF NOT
+      *  MVC   SENDLNS4(LINE4END),LINE4 MESSAGE
+               EXEC CICS SEND FROM(SENDLNS4) LENGTH(117) END-EXEC
+      *
+      * XCTL WITH NO COMMAREA TO TESTBED3 FOR THE FINAL QUOTE
       * CONTROL WILL RETURN TO TESTBEC1
       *
                EXEC CICS XCTL PROGRAM('TESTBED3') END-EXEC
             ELSE
       * ABORT    ABEND 999,DUMP
                EXEC CICS ABEND ABCODE(' 999') END-EXEC.
+
+      * RPI 1304 - REPORT AND ABEND ON A COMMAREA LENGTH MISMATCH
+      * INSTEAD OF COMPARING INCOMM AGAINST A MISALIGNED RELAY TAG
+        BADCOMM.
+            EXEC CICS SEND FROM(BADCOMM-MSG) LENGTH(44) END-EXEC.
+            EXEC CICS ABEND ABCODE('BEC2') END-EXEC.
 
\ No newline at end of file
