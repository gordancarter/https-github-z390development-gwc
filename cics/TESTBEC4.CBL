@@ -119,6 +119,15 @@
             02  FILLER  PIC 9(4)  VALUE 7  COMP.
         01  FILLER REDEFINES WORDS.
             02  WORDENT OCCURS 18 TIMES PIC X(12).
+        77  KEYAUDQ  PIC X(8)   VALUE 'BEC4AUD'.
+        01  KEYAUD-REC.
+            02  KEYAUD-IDX   PIC 9(4).
+            02  FILLER       PIC X     VALUE SPACE.
+            02  KEYAUD-AID   PIC X.
+            02  FILLER       PIC X     VALUE SPACE.
+            02  KEYAUD-DATE  PIC S9(7).
+            02  FILLER       PIC X     VALUE SPACE.
+            02  KEYAUD-TIME  PIC S9(7).
         01  SEGS.
             02  ADUMP1  PIC 9(9) COMP USAGE IS POINTER.
             02  ADUMP2  PIC 9(9) COMP USAGE IS POINTER.
@@ -131,6 +140,107 @@
             02  LDUMP3  PIC 9(9) COMP.
             02  LDUMP4  PIC 9(9) COMP.
             02  LDUMP5  PIC 9(9) COMP.
+      *
+      * RPI 1214 - FORMATTED HEX/CHARACTER SYSOUT REPORT BUILT FROM
+      * THE MEL1/MEL2 DUMP SEGMENTS SO DUMP1-DUMP5 CAN BE READ IN A
+      * SPOOLED LISTING INSTEAD OF A RAW CICS DUMP
+      *
+        77  RPT-TOKEN   PIC X(8).
+        77  RPT-LINEL   PIC 9(4) COMP.
+        77  HEX-LEN     PIC 9(4) COMP.
+        77  HEX-IDX     PIC 9(4) COMP.
+        01  DUMP-WORK.
+            02  DUMP-BYTE  OCCURS 26 TIMES PIC X.
+        01  DUMP-RPT-LINE.
+            02  RPT-SEGNAME  PIC X(8).
+            02  FILLER       PIC X      VALUE SPACE.
+            02  RPT-LEN      PIC ZZZ9.
+            02  FILLER       PIC X(3)   VALUE SPACES.
+            02  RPT-HEX.
+                03  RPT-HEXPR OCCURS 26 TIMES PIC X(2).
+            02  FILLER       PIC X(3)   VALUE SPACES.
+            02  RPT-CHAR.
+                03  RPT-CHARB OCCURS 26 TIMES PIC X(1).
+      *
+      * RPI 1216 - CROSS-REFERENCE KEYTAB (ABOVE) AGAINST THE FULL SET
+      * OF AID KEYS OUR PRODUCTION SCREEN PROGRAM (TESTBMC1'S GUI6
+      * HEXKEY TABLE) ACTUALLY REFERENCES, SO A PF KEY EXERCISED IN
+      * PRODUCTION BUT NOT COVERED BY THIS KEYTAB SHOWS UP IN A REPORT
+      * INSTEAD OF STAYING A BLIND SPOT. KEYTAB ONLY CARRIES PF1-PF18 -
+      * PF19-PF24 AND PA1-PA3, WHICH TESTBMC1'S HEXKEY TABLE ALSO
+      * COMPARES EIBAID AGAINST, ARE NOT IN IT
+      *
+        01  AID-XREF-VALUES.
+            02  FILLER PIC X(8) VALUE 'PF1     '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF2     '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF3     '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF4     '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF5     '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF6     '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF7     '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF8     '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF9     '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF10    '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF11    '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF12    '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF13    '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF14    '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF15    '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF16    '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF17    '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF18    '.
+            02  FILLER PIC X(3) VALUE 'YES'.
+            02  FILLER PIC X(8) VALUE 'PF19    '.
+            02  FILLER PIC X(3) VALUE 'NO '.
+            02  FILLER PIC X(8) VALUE 'PF20    '.
+            02  FILLER PIC X(3) VALUE 'NO '.
+            02  FILLER PIC X(8) VALUE 'PF21    '.
+            02  FILLER PIC X(3) VALUE 'NO '.
+            02  FILLER PIC X(8) VALUE 'PF22    '.
+            02  FILLER PIC X(3) VALUE 'NO '.
+            02  FILLER PIC X(8) VALUE 'PF23    '.
+            02  FILLER PIC X(3) VALUE 'NO '.
+            02  FILLER PIC X(8) VALUE 'PF24    '.
+            02  FILLER PIC X(3) VALUE 'NO '.
+            02  FILLER PIC X(8) VALUE 'PA1     '.
+            02  FILLER PIC X(3) VALUE 'NO '.
+            02  FILLER PIC X(8) VALUE 'PA2     '.
+            02  FILLER PIC X(3) VALUE 'NO '.
+            02  FILLER PIC X(8) VALUE 'PA3     '.
+            02  FILLER PIC X(3) VALUE 'NO '.
+        01  AID-XREF REDEFINES AID-XREF-VALUES.
+            02  AID-XREF-ENTRY OCCURS 27 TIMES.
+                03  AID-XREF-KEY PIC X(8).
+                03  AID-XREF-GOT PIC X(3).
+
+        77  AID-XREF-IX   PIC 9(2) COMP.
+        77  AID-RPT-TOKEN PIC X(8).
+        77  AID-RPT-LINEL PIC 9(4) COMP.
+        01  AID-RPT-LINE.
+            02  AID-RPT-KEY     PIC X(8).
+            02  FILLER          PIC X(4)  VALUE ' IN '.
+            02  FILLER          PIC X(16) VALUE 'PRODUCTION (GUI)'.
+            02  FILLER          PIC X(4)  VALUE ' - '.
+            02  AID-RPT-COVFLAG PIC X(3).
+            02  FILLER          PIC X(18) VALUE ' COVERED BY KEYTAB'.
+
         COPY DFHAID.
 
         PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
@@ -186,6 +296,17 @@
       *  LA    R4,WORDS(R4)       + WORD BASE
       *  MVC   WORDMSG(12),0(R4)  MOVE WORD
             MOVE WORDENT (KEYIDX) TO WORDMSG.
+      *
+      * RECORD THIS MATCHED AID KEY AND A TIMESTAMP TO A TS QUEUE SO
+      * THE FULL SET OF 18 PF-KEY/WORD PAIRS EXERCISED IN A RUN CAN
+      * BE PROVEN AFTER THE FACT INSTEAD OF BY WATCHING THE TERMINAL
+      *
+            MOVE KEYIDX TO KEYAUD-IDX
+            MOVE EIBAID TO KEYAUD-AID
+            MOVE EIBDATE TO KEYAUD-DATE
+            MOVE EIBTIME TO KEYAUD-TIME
+            EXEC CICS WRITEQ TS QUEUE(KEYAUDQ) FROM(KEYAUD-REC)
+                              LENGTH(LENGTH OF KEYAUD-REC) END-EXEC.
             EXEC CICS SEND FROM(WORDSEND) LENGTH(WORDLEN) END-EXEC.
       *  OC    KEYINDS,KEYINDS    ALL DONE YET ?
       *  BNZ   KEYPRESS           LOOP
@@ -210,8 +331,81 @@
                  FROM(KEYTAB) LENGTH(19)
                  SEGMENTLIST(SEGS) LENGTHLIST(LENS) NUMSEGMENTS(5)
                  END-EXEC.
+            PERFORM DUMPRPT.
+            PERFORM AIDRPT THRU AIDRPTLP.
             EXEC CICS RETURN END-EXEC.
 
         ABEND.
             EXEC CICS ABEND ABCODE('BEC4') END-EXEC.
+
+      *****************************************************************
+      * DUMPRPT - SPOOL A HEX-PLUS-CHARACTER LISTING OF DUMP1 THROUGH
+      * DUMP5, THE SAME FIVE SEGMENTS JUST DUMPED UNDER MEL1/MEL2, SO
+      * THEIR CONTENTS ARE READABLE IN SYSOUT WITHOUT A DUMP VIEWER
+      *****************************************************************
+        DUMPRPT.
+            EXEC CICS SPOOLOPEN OUTPUT CLASS('A') TOKEN(RPT-TOKEN)
+                 END-EXEC.
+            MOVE 'DUMP1' TO RPT-SEGNAME.
+            MOVE SPACES  TO DUMP-WORK.
+            MOVE DUMP1   TO DUMP-WORK.
+            MOVE LDUMP1  TO RPT-LEN HEX-LEN.
+            PERFORM HEXLINE.
+            MOVE 'DUMP2' TO RPT-SEGNAME.
+            MOVE SPACES  TO DUMP-WORK.
+            MOVE DUMP2   TO DUMP-WORK.
+            MOVE LDUMP2  TO RPT-LEN HEX-LEN.
+            PERFORM HEXLINE.
+            MOVE 'DUMP3' TO RPT-SEGNAME.
+            MOVE SPACES  TO DUMP-WORK.
+            MOVE DUMP3   TO DUMP-WORK.
+            MOVE LDUMP3  TO RPT-LEN HEX-LEN.
+            PERFORM HEXLINE.
+            MOVE 'DUMP4' TO RPT-SEGNAME.
+            MOVE SPACES  TO DUMP-WORK.
+            MOVE DUMP4   TO DUMP-WORK.
+            MOVE LDUMP4  TO RPT-LEN HEX-LEN.
+            PERFORM HEXLINE.
+            MOVE 'DUMP5' TO RPT-SEGNAME.
+            MOVE SPACES  TO DUMP-WORK.
+            MOVE DUMP5   TO DUMP-WORK.
+            MOVE LDUMP5  TO RPT-LEN HEX-LEN.
+            PERFORM HEXLINE.
+            EXEC CICS SPOOLCLOSE TOKEN(RPT-TOKEN) END-EXEC.
+
+        HEXLINE.
+            MOVE SPACES TO RPT-HEX RPT-CHAR.
+            MOVE 1 TO HEX-IDX.
+            PERFORM HEXBYTE HEX-LEN TIMES.
+            MOVE LENGTH OF DUMP-RPT-LINE TO RPT-LINEL.
+            EXEC CICS SPOOLWRITE TOKEN(RPT-TOKEN) FROM(DUMP-RPT-LINE)
+                 FLENGTH(RPT-LINEL) END-EXEC.
+
+        HEXBYTE.
+            MOVE FUNCTION HEX-OF(DUMP-BYTE (HEX-IDX))
+                 TO RPT-HEXPR (HEX-IDX).
+            MOVE DUMP-BYTE (HEX-IDX) TO RPT-CHARB (HEX-IDX).
+            ADD 1 TO HEX-IDX.
+
+      *****************************************************************
+      * AIDRPT - SPOOL THE RPI 1216 AID-KEY COVERAGE MATRIX, ONE LINE
+      * PER PF1-PF24/PA1-PA3 KEY, SHOWING WHETHER KEYTAB (ABOVE) TESTS
+      * THAT KEY
+      *****************************************************************
+        AIDRPT.
+            EXEC CICS SPOOLOPEN OUTPUT CLASS('A') TOKEN(AID-RPT-TOKEN)
+                 END-EXEC.
+            MOVE 1 TO AID-XREF-IX.
+        AIDRPTLP.
+            MOVE AID-XREF-KEY (AID-XREF-IX) TO AID-RPT-KEY.
+            IF AID-XREF-GOT (AID-XREF-IX) = 'YES'
+                MOVE 'YES' TO AID-RPT-COVFLAG
+            ELSE
+                MOVE 'NO ' TO AID-RPT-COVFLAG.
+            MOVE LENGTH OF AID-RPT-LINE TO AID-RPT-LINEL.
+            EXEC CICS SPOOLWRITE TOKEN(AID-RPT-TOKEN) FROM(AID-RPT-LINE)
+                 FLENGTH(AID-RPT-LINEL) END-EXEC.
+            ADD 1 TO AID-XREF-IX.
+            IF AID-XREF-IX NOT > 27 THEN GO TO AIDRPTLP.
+            EXEC CICS SPOOLCLOSE TOKEN(AID-RPT-TOKEN) END-EXEC.
 
\ No newline at end of file
