@@ -21,28 +21,32 @@
       *****************************************************************
         IDENTIFICATION DIVISION.
       *
-      * Hello world program (COBOL)
+      * MENU-DRIVEN FRONT END FOR THE CICS TEST BED
+      *
+      * SENDS A PF-KEY MENU AND XCTLS TO THE SELECTED TEST TRANSACTION.
+      * CLEAR ENDS THE MENU TASK.  AN UNRECOGNIZED KEY REDISPLAYS THE
+      * BAD-KEY LINE AND WAITS FOR ANOTHER TRY.
       *
         PROGRAM-ID. TESTGUIC.
         ENVIRONMENT DIVISION.
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-                
+
       *****************************************************************
       * Variables not used but document fields in MSG0                *
       *****************************************************************
         77  ESCAPE       PIC X(1)  VALUE X'27'.
         77  ERASE_WRITE  PIC X(1)  VALUE X'F5'.
         77  WCC          PIC X(1)  VALUE X'C3'.
-        
+
       *****************************************************************
       * SBAs used in MSG0: row 11, col 35 and row 14, col 25          *
       *****************************************************************
         77  SBA_R11_C35  PIC X(3)  VALUE X'114DC2'.
         77  SBA_R14_C25  PIC X(3)  VALUE X'1150E8'.
-        
+
         77  MSG0L        PIC 9(4)  COMP VALUE 53.
-        
+
         01  MSG0.
             02  M0_ESC   PIC X(1)  VALUE X'27'.
             02  M0_EW    PIC X(1)  VALUE X'F5'.
@@ -53,6 +57,91 @@
             02  FILLER   PIC X(32) VALUE
                                    'Press Ctrl+C to clear the screen'.
 
+      *****************************************************************
+      * THE MENU SCREEN - ONE SBA PER ROW, ROW 2 IS THE TITLE, ROWS   *
+      * 4-11 ARE THE PF KEY CHOICES, ROW 13 IS THE CLEAR LINE         *
+      *****************************************************************
+        77  MENUL    PIC 9(4)  COMP.
+        01  MENUMSG.
+            02  FILLER  PIC X(1)  VALUE X'27'.
+            02  FILLER  PIC X(1)  VALUE X'F5'.
+            02  FILLER  PIC X(1)  VALUE X'C3'.
+            02  FILLER  PIC X(3)  VALUE X'11C16D'.
+            02  FILLER  PIC X(25) VALUE 'CICS TEST BED MAIN MENU'.
+            02  FILLER  PIC X(3)  VALUE X'11C3F9'.
+            02  FILLER  PIC X(33)
+                     VALUE 'PF1  COMMAREA WALK      (BEC1)'.
+            02  FILLER  PIC X(3)  VALUE X'11C5C9'.
+            02  FILLER  PIC X(33)
+                     VALUE 'PF2  HANDLE AID WORD LOOKUP(BEC4)'.
+            02  FILLER  PIC X(3)  VALUE X'11C6D9'.
+            02  FILLER  PIC X(33)
+                     VALUE 'PF3  ABEND HANDLING CHAIN  (BEC6)'.
+            02  FILLER  PIC X(3)  VALUE X'11C7E9'.
+            02  FILLER  PIC X(33)
+                     VALUE 'PF4  VSAM ESDS REGRESSION  (VSC1)'.
+            02  FILLER  PIC X(3)  VALUE X'11C8F9'.
+            02  FILLER  PIC X(33)
+                     VALUE 'PF5  VSAM RRDS REGRESSION  (VSC2)'.
+            02  FILLER  PIC X(3)  VALUE X'114AC9'.
+            02  FILLER  PIC X(33)
+                     VALUE 'PF6  CUSTOMER MAINTENANCE  (BMC1)'.
+            02  FILLER  PIC X(3)  VALUE X'114BD9'.
+            02  FILLER  PIC X(33)
+                     VALUE 'PF7  INTERVAL CONTROL TEST (ICC1)'.
+            02  FILLER  PIC X(3)  VALUE X'114CE9'.
+            02  FILLER  PIC X(33)
+                     VALUE 'PF8  RUN ALL - CERTIFY BUILD'.
+            02  FILLER  PIC X(3)  VALUE X'114FC9'.
+            02  FILLER  PIC X(25) VALUE 'CLEAR TO END THIS MENU'.
+
+        77  BADKEYL  PIC 9(4)  COMP.
+        01  BADKEYMS.
+            02  FILLER  PIC X(3)  VALUE X'1150D9'.
+            02  FILLER  PIC X(34)
+                     VALUE 'NOT A VALID CHOICE, TRY AGAIN     '.
+
+        77  RECLEN   PIC 9(4)  COMP.
+        77  MENAREA  PIC X(80).
+
+      *****************************************************************
+      * PF8 LINKS EACH TEST TRANSACTION IN TURN (RATHER THAN XCTLING  *
+      * TO IT) SO CONTROL COMES BACK HERE AFTERWARD, AND LOGS A       *
+      * PASS/FAIL LINE TO CERTLOGQ FOR EACH ONE.  AN UNCAUGHT ABEND   *
+      * IN THE LINKED PROGRAM IS CAUGHT HERE AND LOGGED AS A FAIL     *
+      * INSTEAD OF TAKING THE WHOLE CERTIFICATION RUN DOWN.           *
+      *                                                               *
+      * RPI 1209 EXTENDED TO COVER THE REST OF THE NIGHTLY BUILD      *
+      * CERTIFICATION SET - TESTBEC2, TESTBEC5, TESTBEC7, TESTBEC8,   *
+      * AND TESTBEC9 - SO ONE PF8 RUN NOW CERTIFIES THE WHOLE CICS    *
+      * TEST BED INSTEAD OF JUST THE SEVEN MENU CHOICES ABOVE.        *
+      *****************************************************************
+        77  CERTLOGQ  PIC X(8)  VALUE 'CERTLOG'.
+        01  CERT-REC.
+            02  CERT-PGM   PIC X(8).
+            02  FILLER     PIC X     VALUE SPACE.
+            02  CERT-STAT  PIC X(4).
+        77  CERTRECL  PIC 9(4)  COMP.
+        77  CERTPASS  PIC 9(4)  COMP  VALUE 0.
+        77  CERTFAIL  PIC 9(4)  COMP  VALUE 0.
+
+        01  CERTHEAD.
+            02  FILLER  PIC X(1)  VALUE X'27'.
+            02  FILLER  PIC X(1)  VALUE X'F5'.
+            02  FILLER  PIC X(1)  VALUE X'C3'.
+            02  FILLER  PIC X(3)  VALUE X'11C16D'.
+            02  FILLER  PIC X(25) VALUE 'BUILD CERTIFICATION RUN'.
+        77  CERTHEADL PIC 9(4)  COMP.
+
+        01  CERTSUMM.
+            02  FILLER  PIC X(3)  VALUE X'11C3F9'.
+            02  FILLER  PIC X(8)  VALUE 'PASSED='.
+            02  CERTPASO PIC ZZZ9.
+            02  FILLER  PIC X(3)  VALUE X'11C5C9'.
+            02  FILLER  PIC X(8)  VALUE 'FAILED='.
+            02  CERTFAIO PIC ZZZ9.
+        77  CERTSUML  PIC 9(4)  COMP.
+
         LINKAGE SECTION.
         01  DFHCOMMAREA.
             02  INCOMM   PIC 9(4)  COMP.
@@ -62,5 +151,246 @@
 
         PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
       *
-           EXEC CICS SEND FROM(MSG0) LENGTH(MSG0L) END-EXEC.
-           EXEC CICS RETURN END-EXEC.
+            MOVE LENGTH OF MENUMSG  TO MENUL.
+            MOVE LENGTH OF BADKEYMS TO BADKEYL.
+            MOVE LENGTH OF CERTHEAD TO CERTHEADL.
+            MOVE LENGTH OF CERTSUMM TO CERTSUML.
+            MOVE LENGTH OF CERT-REC TO CERTRECL.
+
+      * SHOWMENU EQU   *
+        SHOWMENU.
+            EXEC CICS SEND FROM(MENUMSG) LENGTH(MENUL) ERASE END-EXEC.
+            EXEC CICS HANDLE AID
+                 ENTER(BADKEY)
+                 ANYKEY(BADKEY)
+                 PF1(SEL1) PF2(SEL2) PF3(SEL3) PF4(SEL4)
+                 PF5(SEL5) PF6(SEL6) PF7(SEL7) PF8(CERTALL)
+                 CLEAR(MENUEND)
+                 END-EXEC.
+            EXEC CICS RECEIVE INTO(MENAREA) LENGTH(RECLEN) END-EXEC.
+      *  B     SHOWMENU           WAIT FOR A VALID KEY
+            GO TO SHOWMENU.
+
+      * BADKEY   EQU   *
+        BADKEY.
+            EXEC CICS SEND FROM(BADKEYMS) LENGTH(BADKEYL) END-EXEC.
+            GO TO SHOWMENU.
+
+      * SEL1-7   EQU   *
+      * XCTL TO THE CHOSEN TEST TRANSACTION - EACH PROGRAM RETURNS
+      * CONTROL TO CICS ON ITS OWN, NOT BACK TO THIS MENU
+        SEL1.
+            EXEC CICS XCTL PROGRAM('TESTBEC1') END-EXEC.
+        SEL2.
+            EXEC CICS XCTL PROGRAM('TESTBEC4') END-EXEC.
+        SEL3.
+            EXEC CICS XCTL PROGRAM('TESTBEC6') END-EXEC.
+        SEL4.
+            EXEC CICS XCTL PROGRAM('TESTVSC1') END-EXEC.
+        SEL5.
+            EXEC CICS XCTL PROGRAM('TESTVSC2') END-EXEC.
+        SEL6.
+            EXEC CICS XCTL PROGRAM('TESTBMC1') END-EXEC.
+        SEL7.
+            EXEC CICS XCTL PROGRAM('TESTICC1') END-EXEC.
+
+      * CERTALL  EQU   *
+      * PF8 - LINK EVERY TEST TRANSACTION IN TURN AND LOG PASS/FAIL
+        CERTALL.
+            EXEC CICS SEND FROM(CERTHEAD) LENGTH(CERTHEADL) END-EXEC.
+            MOVE 0 TO CERTPASS.
+            MOVE 0 TO CERTFAIL.
+
+      * RPI 1209 - TESTBEC1'S ONLY RETURN PATHS ARE RETURN TRANSID,
+      * VALID FOR ITS OWN TOP-LEVEL PSEUDO-CONVERSATIONAL TASK (SEL1)
+      * BUT NOT FOR A PROGRAM REACHED VIA LINK - AN UNATTENDED SINGLE
+      * LINK WOULD RAISE INVREQ ON THE FIRST RETURN REGARDLESS OF
+      * WHETHER TESTBEC1 ITSELF IS WORKING, SO THIS SLOT IS LOGGED
+      * SKIPPED THE SAME WAY CERT9 SKIPS TESTBEC5
+        CERT1.
+            MOVE 'TESTBEC1' TO CERT-PGM.
+            MOVE 'SKIP'     TO CERT-STAT.
+        CERTLOG1.
+            IF CERT-STAT = 'PASS' THEN ADD 1 TO CERTPASS
+            ELSE
+            IF CERT-STAT = 'FAIL' THEN ADD 1 TO CERTFAIL.
+            EXEC CICS WRITEQ TS QUEUE(CERTLOGQ) FROM(CERT-REC)
+                      LENGTH(CERTRECL) END-EXEC.
+
+      * RPI 1209 - TESTBEC4'S PROCEDURE DIVISION FALLS STRAIGHT INTO
+      * KEYPRESS, WHICH ISSUES EXEC CICS RECEIVE WITH NO FIRST-
+      * INVOCATION GUARD - FINE WHEN DRIVEN FROM A REAL TERMINAL VIA
+      * THE XCTL MENU, BUT AN UNATTENDED LINK WITH NO PENDING INPUT
+      * HANGS WAITING ON THE RECEIVE, SO THIS SLOT IS LOGGED SKIPPED
+      * THE SAME WAY CERT1 SKIPS TESTBEC1
+        CERT2.
+            MOVE 'TESTBEC4' TO CERT-PGM.
+            MOVE 'SKIP'     TO CERT-STAT.
+        CERTLOG2.
+            IF CERT-STAT = 'PASS' THEN ADD 1 TO CERTPASS
+            ELSE
+            IF CERT-STAT = 'FAIL' THEN ADD 1 TO CERTFAIL.
+            EXEC CICS WRITEQ TS QUEUE(CERTLOGQ) FROM(CERT-REC)
+                      LENGTH(CERTRECL) END-EXEC.
+
+      * RPI 1209 - TESTBEC6'S PROCEDURE DIVISION ISSUES EXEC CICS
+      * RECEIVE RIGHT AFTER ITS FIRST HANDLE ABEND, WITH NO GUARD
+      * AGAINST BEING ENTERED VIA LINK INSTEAD OF FROM A TERMINAL -
+      * SAME HANG AS CERT2/TESTBEC4, SO THIS SLOT IS ALSO SKIPPED
+        CERT3.
+            MOVE 'TESTBEC6' TO CERT-PGM.
+            MOVE 'SKIP'     TO CERT-STAT.
+        CERTLOG3.
+            IF CERT-STAT = 'PASS' THEN ADD 1 TO CERTPASS
+            ELSE
+            IF CERT-STAT = 'FAIL' THEN ADD 1 TO CERTFAIL.
+            EXEC CICS WRITEQ TS QUEUE(CERTLOGQ) FROM(CERT-REC)
+                      LENGTH(CERTRECL) END-EXEC.
+
+        CERT4.
+            EXEC CICS HANDLE ABEND LABEL(CERTBAD4) END-EXEC.
+            EXEC CICS LINK PROGRAM('TESTVSC1') END-EXEC.
+            MOVE 'TESTVSC1' TO CERT-PGM.
+            MOVE 'PASS'     TO CERT-STAT.
+            GO TO CERTLOG4.
+        CERTBAD4.
+            MOVE 'TESTVSC1' TO CERT-PGM.
+            MOVE 'FAIL'     TO CERT-STAT.
+        CERTLOG4.
+            IF CERT-STAT = 'PASS' THEN ADD 1 TO CERTPASS
+                                   ELSE ADD 1 TO CERTFAIL.
+            EXEC CICS WRITEQ TS QUEUE(CERTLOGQ) FROM(CERT-REC)
+                      LENGTH(CERTRECL) END-EXEC.
+
+        CERT5.
+            EXEC CICS HANDLE ABEND LABEL(CERTBAD5) END-EXEC.
+            EXEC CICS LINK PROGRAM('TESTVSC2') END-EXEC.
+            MOVE 'TESTVSC2' TO CERT-PGM.
+            MOVE 'PASS'     TO CERT-STAT.
+            GO TO CERTLOG5.
+        CERTBAD5.
+            MOVE 'TESTVSC2' TO CERT-PGM.
+            MOVE 'FAIL'     TO CERT-STAT.
+        CERTLOG5.
+            IF CERT-STAT = 'PASS' THEN ADD 1 TO CERTPASS
+                                   ELSE ADD 1 TO CERTFAIL.
+            EXEC CICS WRITEQ TS QUEUE(CERTLOGQ) FROM(CERT-REC)
+                      LENGTH(CERTRECL) END-EXEC.
+
+      * RPI 1209 - SAME PROBLEM AS CERT1: TESTBMC1'S ONLY LINK-SAFE
+      * PLAIN RETURN IS ALLDONE, REACHED AFTER PF3 ENDS THE GUI6
+      * CONVERSATION - A SINGLE UNATTENDED LINK INSTEAD HITS A RETURN
+      * TRANSID FIRST, SO THIS SLOT IS LOGGED SKIPPED TOO
+        CERT6.
+            MOVE 'TESTBMC1' TO CERT-PGM.
+            MOVE 'SKIP'     TO CERT-STAT.
+        CERTLOG6.
+            IF CERT-STAT = 'PASS' THEN ADD 1 TO CERTPASS
+            ELSE
+            IF CERT-STAT = 'FAIL' THEN ADD 1 TO CERTFAIL.
+            EXEC CICS WRITEQ TS QUEUE(CERTLOGQ) FROM(CERT-REC)
+                      LENGTH(CERTRECL) END-EXEC.
+
+        CERT7.
+            EXEC CICS HANDLE ABEND LABEL(CERTBAD7) END-EXEC.
+            EXEC CICS LINK PROGRAM('TESTICC1') END-EXEC.
+            MOVE 'TESTICC1' TO CERT-PGM.
+            MOVE 'PASS'     TO CERT-STAT.
+            GO TO CERTLOG7.
+        CERTBAD7.
+            MOVE 'TESTICC1' TO CERT-PGM.
+            MOVE 'FAIL'     TO CERT-STAT.
+        CERTLOG7.
+            IF CERT-STAT = 'PASS' THEN ADD 1 TO CERTPASS
+                                   ELSE ADD 1 TO CERTFAIL.
+            EXEC CICS WRITEQ TS QUEUE(CERTLOGQ) FROM(CERT-REC)
+                      LENGTH(CERTRECL) END-EXEC.
+
+      * CERT8-12 EQU  *
+      * RPI 1209 - REST OF THE NIGHTLY CERTIFICATION SET, NOT OFFERED
+      * AS MENU CHOICES SINCE THEY SIMULATE ABENDS/ERROR PATHS RATHER
+      * THAN SOMETHING USEFUL TO RUN INTERACTIVELY
+        CERT8.
+            EXEC CICS HANDLE ABEND LABEL(CERTBAD8) END-EXEC.
+            EXEC CICS LINK PROGRAM('TESTBEC2') END-EXEC.
+            MOVE 'TESTBEC2' TO CERT-PGM.
+            MOVE 'PASS'     TO CERT-STAT.
+            GO TO CERTLOG8.
+        CERTBAD8.
+            MOVE 'TESTBEC2' TO CERT-PGM.
+            MOVE 'FAIL'     TO CERT-STAT.
+        CERTLOG8.
+            IF CERT-STAT = 'PASS' THEN ADD 1 TO CERTPASS
+                                   ELSE ADD 1 TO CERTFAIL.
+            EXEC CICS WRITEQ TS QUEUE(CERTLOGQ) FROM(CERT-REC)
+                      LENGTH(CERTRECL) END-EXEC.
+
+      * RPI 1209 - TESTBEC5 NEEDS THREE ROUNDS OF OPERATOR PF-KEY
+      * INPUT (KEYPRES1/KEYPRES2/KEYPRES3); AN UNATTENDED CERTALL RUN
+      * HAS NO TERMINAL TO ANSWER THOSE RECEIVEs, SO THIS SLOT IS
+      * LOGGED SKIPPED INSTEAD OF LINKING TO IT AND HANGING THE RUN
+        CERT9.
+            MOVE 'TESTBEC5' TO CERT-PGM.
+            MOVE 'SKIP'     TO CERT-STAT.
+        CERTLOG9.
+            IF CERT-STAT = 'PASS' THEN ADD 1 TO CERTPASS
+            ELSE
+            IF CERT-STAT = 'FAIL' THEN ADD 1 TO CERTFAIL.
+            EXEC CICS WRITEQ TS QUEUE(CERTLOGQ) FROM(CERT-REC)
+                      LENGTH(CERTRECL) END-EXEC.
+
+        CERT10.
+            EXEC CICS HANDLE ABEND LABEL(CERTBAD10) END-EXEC.
+            EXEC CICS LINK PROGRAM('TESTBEC7') END-EXEC.
+            MOVE 'TESTBEC7' TO CERT-PGM.
+            MOVE 'PASS'     TO CERT-STAT.
+            GO TO CERTLOG10.
+        CERTBAD10.
+            MOVE 'TESTBEC7' TO CERT-PGM.
+            MOVE 'FAIL'     TO CERT-STAT.
+        CERTLOG10.
+            IF CERT-STAT = 'PASS' THEN ADD 1 TO CERTPASS
+                                   ELSE ADD 1 TO CERTFAIL.
+            EXEC CICS WRITEQ TS QUEUE(CERTLOGQ) FROM(CERT-REC)
+                      LENGTH(CERTRECL) END-EXEC.
+
+        CERT11.
+            EXEC CICS HANDLE ABEND LABEL(CERTBAD11) END-EXEC.
+            EXEC CICS LINK PROGRAM('TESTBEC8') END-EXEC.
+            MOVE 'TESTBEC8' TO CERT-PGM.
+            MOVE 'PASS'     TO CERT-STAT.
+            GO TO CERTLOG11.
+        CERTBAD11.
+            MOVE 'TESTBEC8' TO CERT-PGM.
+            MOVE 'FAIL'     TO CERT-STAT.
+        CERTLOG11.
+            IF CERT-STAT = 'PASS' THEN ADD 1 TO CERTPASS
+                                   ELSE ADD 1 TO CERTFAIL.
+            EXEC CICS WRITEQ TS QUEUE(CERTLOGQ) FROM(CERT-REC)
+                      LENGTH(CERTRECL) END-EXEC.
+
+        CERT12.
+            EXEC CICS HANDLE ABEND LABEL(CERTBAD12) END-EXEC.
+            EXEC CICS LINK PROGRAM('TESTBEC9') END-EXEC.
+            MOVE 'TESTBEC9' TO CERT-PGM.
+            MOVE 'PASS'     TO CERT-STAT.
+            GO TO CERTLOG12.
+        CERTBAD12.
+            MOVE 'TESTBEC9' TO CERT-PGM.
+            MOVE 'FAIL'     TO CERT-STAT.
+        CERTLOG12.
+            IF CERT-STAT = 'PASS' THEN ADD 1 TO CERTPASS
+                                   ELSE ADD 1 TO CERTFAIL.
+            EXEC CICS WRITEQ TS QUEUE(CERTLOGQ) FROM(CERT-REC)
+                      LENGTH(CERTRECL) END-EXEC.
+
+      * TURN OFF THE ABEND TRAP AND SHOW THE PASS/FAIL COUNTS
+            EXEC CICS HANDLE ABEND CANCEL END-EXEC.
+            MOVE CERTPASS TO CERTPASO.
+            MOVE CERTFAIL TO CERTFAIO.
+            EXEC CICS SEND FROM(CERTSUMM) LENGTH(CERTSUML) END-EXEC.
+            GO TO SHOWMENU.
+
+      * MENUEND  EQU   *
+        MENUEND.
+            EXEC CICS RETURN END-EXEC.
