@@ -0,0 +1,170 @@
+      *****************************************************************
+      * z390 - Mainframe assembler emulator and run-time engine
+      * Copyright (C) 2021 z390 Assembler LLC
+      *
+      * This file is part of z390.
+      *
+      * z390 is free software; you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as
+      * published by the Free Software Foundation; either version 2 of
+      * the License, or (at your option) any later version.
+      * z390 is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with this program; if not, see
+      * https://www.gnu.org/licenses.
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * BATCH AUDIT UTILITY FOR BMS MAP COPYBOOKS
+      *
+      * MAP02.CPY AND THE MISSING MAP01C-STYLE COPYBOOKS TESTBMC1 DRAWS
+      * ITS NAMEF/NAMEL/NAMEI/NAMEO, ADDRF/ADDRL/ADDRI/ADDRO, ZIPF/
+      * ZIPL/ZIPI/ZIPO, TESTOCCF/TESTOCCI/TESTOCCO AND TESTPCOF/
+      * TESTPCOL/TESTPCOI/TESTPCOO FIELDS FROM ONLY DOCUMENT FIELD
+      * LENGTH AND ATTRIBUTE HANDLING IMPLICITLY, THROUGH HOW THE
+      * ASSEMBLED DSECT LAYS OUT ITS INPUT-LENGTH/FLAG/ATTRIBUTE PREFIX
+      * AND HOW THE OWNING PROGRAM TESTS DFHBMCUR/DFHBMEF AGAINST THE
+      * ATTRIBUTE BYTE.  THIS PROGRAM READS A MAP COPYBOOK IN THAT SAME
+      * DSECT STYLE (LABEL IN COLUMN 1, DS/ORG OPCODE IN COLUMN 10,
+      * OPERAND IN COLUMN 16, COMMENT IN COLUMN 35) AND WRITES A
+      * PLAIN-LANGUAGE AUDIT LINE FOR EVERY NAMED FIELD IT FINDS, SO
+      * ONBOARDING SOMEONE ONTO OUR SCREEN MAINTENANCE WORK DOES NOT
+      * REQUIRE REVERSE-ENGINEERING THE DFHBMSCA BIT PATTERNS FROM
+      * PROGRAM LOGIC FIRST.
+      *
+        PROGRAM-ID. MAPAUD1.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MAPIN  ASSIGN TO MAPIN
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT RPTOUT ASSIGN TO RPTOUT
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MAPIN
+            RECORDING MODE IS F.
+        01  MAP-REC               PIC X(80).
+
+        FD  RPTOUT
+            RECORDING MODE IS F.
+        01  RPT-REC               PIC X(100).
+
+        WORKING-STORAGE SECTION.
+        77  MAPIN-EOF             PIC X      VALUE 'N'.
+            88  NO-MORE-MAP-RECS             VALUE 'Y'.
+
+      * FIXED COLUMNS OF THE DSECT-STYLE MAP COPYBOOK SOURCE
+        01  MAP-REC-LABEL         PIC X(8).
+        01  MAP-REC-OPCODE        PIC X(3).
+        01  MAP-REC-OPERAND       PIC X(19).
+        01  MAP-REC-COMMENT       PIC X(30).
+
+        77  FLD-COUNT             PIC 9(3)   COMP-3 VALUE 0.
+        77  FLD-LEN-TOKEN         PIC X(10).
+        77  FLD-LEN               PIC 9(4)   COMP.
+        77  FLD-LEN-ED            PIC ZZZ9.
+
+        01  RPT-HDRLINE1          PIC X(54)
+            VALUE 'BMS MAP FIELD/ATTRIBUTE AUDIT'.
+        01  RPT-HDRLINE2          PIC X(75)
+            VALUE 'FIELD    LEN  DESCRIPTION'.
+
+        01  RPT-DETAIL.
+            02  RPT-FLD-NAME      PIC X(8).
+            02  FILLER            PIC X      VALUE SPACE.
+            02  RPT-FLD-LEN       PIC ZZZ9.
+            02  FILLER            PIC X(2)   VALUE SPACES.
+            02  RPT-FLD-TEXT      PIC X(85).
+
+        01  RPT-TRAILER.
+            02  FILLER            PIC X(14)  VALUE 'FIELDS AUDITED'.
+            02  FILLER            PIC X      VALUE SPACE.
+            02  RPT-FLD-COUNT     PIC ZZ9.
+
+        PROCEDURE DIVISION.
+
+            PERFORM AUDINIT.
+            PERFORM AUDLOOP UNTIL NO-MORE-MAP-RECS.
+            PERFORM AUDTERM.
+            STOP RUN.
+
+      *****************************************************************
+      * AUDINIT - OPEN THE MAP COPYBOOK AND THE REPORT, WRITE HEADERS
+      *****************************************************************
+        AUDINIT.
+            OPEN INPUT MAPIN.
+            OPEN OUTPUT RPTOUT.
+            MOVE RPT-HDRLINE1 TO RPT-REC.
+            WRITE RPT-REC.
+            MOVE RPT-HDRLINE2 TO RPT-REC.
+            WRITE RPT-REC.
+            READ MAPIN
+                AT END MOVE 'Y' TO MAPIN-EOF.
+
+      *****************************************************************
+      * AUDLOOP - ONE MAP COPYBOOK SOURCE LINE PER PASS.  A NAMED FIELD
+      * IS RECOGNIZED BY A NON-BLANK LABEL IN COLUMN 1, A DS OPCODE IN
+      * COLUMN 10, AND A CHARACTER-LENGTH (CLnn) OPERAND IN COLUMN 16 -
+      * THE SAME SHAPE AS FWRAPI/SWRAPI IN MAP02.CPY.  THE 3-BYTE
+      * INPUT-LENGTH/FLAG/ATTRIBUTE PREFIX THAT PRECEDES EVERY SUCH
+      * FIELD, AND THE SEPARATE 1-BYTE OUTPUT ATTRIBUTE BMS GIVES THE
+      * OUTPUT-SIDE REDEFINITION, ARE THE SAME FOR EVERY FIELD IN A MAP
+      * AND ARE EXPLAINED ONCE IN THE FIXED PART OF RPT-FLD-TEXT BELOW.
+      *****************************************************************
+        AUDLOOP.
+            MOVE MAP-REC (1:8)  TO MAP-REC-LABEL.
+            MOVE MAP-REC (10:3) TO MAP-REC-OPCODE.
+            MOVE MAP-REC (16:19) TO MAP-REC-OPERAND.
+            MOVE MAP-REC (35:30) TO MAP-REC-COMMENT.
+            IF MAP-REC-LABEL NOT = SPACES
+               AND MAP-REC-OPCODE (1:2) = 'DS'
+               AND MAP-REC-OPERAND (1:2) = 'CL'
+                PERFORM AUDFIELD.
+            READ MAPIN
+                AT END MOVE 'Y' TO MAPIN-EOF.
+
+      *****************************************************************
+      * AUDFIELD - EMIT ONE PLAIN-LANGUAGE AUDIT LINE FOR THE FIELD
+      * NAMED IN MAP-REC-LABEL.  RPT-FLD-TEXT IS ONLY 85 BYTES, SO THE
+      * BOILERPLATE BELOW IS KEPT DELIBERATELY SHORT; ON OVERFLOW IS
+      * STILL CHECKED SO A FUTURE WORDING CHANGE THAT RUNS LONG TRIPS A
+      * VISIBLE MESSAGE INSTEAD OF SILENTLY TRUNCATING THE REPORT LINE
+      *****************************************************************
+        AUDFIELD.
+            UNSTRING MAP-REC-OPERAND DELIMITED BY SPACE
+                INTO FLD-LEN-TOKEN.
+            COMPUTE FLD-LEN = FUNCTION NUMVAL (FLD-LEN-TOKEN (3:8)).
+            MOVE FLD-LEN TO FLD-LEN-ED RPT-FLD-LEN.
+            MOVE MAP-REC-LABEL TO RPT-FLD-NAME.
+            MOVE SPACES TO RPT-FLD-TEXT.
+            STRING
+                FLD-LEN-ED              DELIMITED BY SIZE
+                '-BYTE FIELD: 3-BYTE INPUT PREFIX (LEN+ATTR) PLUS '
+                    DELIMITED BY SIZE
+                '1-BYTE OUTPUT ATTR, SEE DFHBMSCA'
+                    DELIMITED BY SIZE
+                INTO RPT-FLD-TEXT
+                ON OVERFLOW
+                    MOVE 'AUDIT TEXT TOO LONG FOR RPT-FLD-TEXT'
+                        TO RPT-FLD-TEXT
+            END-STRING.
+            MOVE RPT-DETAIL TO RPT-REC.
+            WRITE RPT-REC.
+            ADD 1 TO FLD-COUNT.
+
+      *****************************************************************
+      * AUDTERM - WRITE THE TRAILER LINE AND CLOSE UP
+      *****************************************************************
+        AUDTERM.
+            MOVE FLD-COUNT TO RPT-FLD-COUNT.
+            MOVE RPT-TRAILER TO RPT-REC.
+            WRITE RPT-REC.
+            CLOSE MAPIN.
+            CLOSE RPTOUT.
