@@ -0,0 +1,134 @@
+.**********************************************************************
+.* z390 - Mainframe assembler emulator and run-time engine
+.* Copyright (C) 2021 z390 Assembler LLC
+.*
+.* This file is part of z390.
+.*
+.* z390 is free software; you can redistribute it and/or modify
+.* it under the terms of the GNU General Public License as published by
+.* the Free Software Foundation; either version 2 of the License, or
+.* (at your option) any later version.
+.* z390 is distributed in the hope that it will be useful,
+.* but WITHOUT ANY WARRANTY; without even the implied warranty of
+.* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+.* GNU General Public License for more details.
+.*
+.* You should have received a copy of the GNU General Public License
+.* along with this program; if not, see https://www.gnu.org/licenses.
+.**********************************************************************
+.* 03/11/26 RPI 1301 INITIAL CODING - END-OF-DEFINE-RUN CATALOG
+.*          INVENTORY REPORT OVER &CLR_TOT/&AIX_TOT/&PTH_TOT, PER THE
+.*          RPI 1204 NOTE IN ZDEFINE2.CPY THAT THE CLR_/AIX_/PTH_
+.*          GROUPS ALREADY CARRY EVERYTHING SUCH A REPORT NEEDS
+.**********************************************************************
+.*
+.* ZCATRPT - CATALOG INVENTORY REPORT FROM THE VCDT DEFINE GLOBALS
+.*
+.* INVOKE ONCE, AFTER THE LAST DEFINE/ZDEFINE OF A RUN HAS POPULATED
+.* ZDEFINE1.CPY/ZDEFINE2.CPY'S &CLR_/&AIX_/&PTH_ GLOBALS, TO GENERATE
+.* AN EXECUTION-TIME LISTING OF EVERY CLUSTER, ALTERNATE INDEX AND
+.* PATH DEFINED THIS RUN - NAME, TYPE, RELATED BASE CLUSTER, AND KEY
+.* DEFINING ATTRIBUTES - ONE PUT PER ENTRY TO A SPOOLED SYSOUT DATA
+.* SET SO THE LISTING CAN BE ARCHIVED PER RELEASE WITHOUT GREPPING
+.* MACRO SOURCE.  THE CLR_TOT/AIX_TOT/PTH_TOT COUNTS ARE KNOWN AT
+.* ASSEMBLY TIME (SET BY EACH DEFINE/ZDEFINE INVOCATION), SO - THE
+.* SAME WAY IFCOPY.CPY UNROLLS ONE GENERATED BRANCH PER &SYSLIST
+.* POSITIONAL - THIS MACRO UNROLLS ONE GENERATED PUT PER CATALOG
+.* ENTRY RATHER THAN TRYING TO WALK A GBLC ARRAY WITH EXECUTION-TIME
+.* LOGIC, WHICH HLASM HAS NO WAY TO EXPRESS.
+.*
+.* &NAME    DDNAME OF THE SPOOLED REPORT DATA SET (DEFAULT CATRPT)
+.*
+         MACRO
+         ZCATRPT &NAME=CATRPT
+         LCLA  &I
+         LCLC  &LINE
+         COPY  ZDEFINE2             BRING IN CLR_/AIX_/PTH_ GLOBALS
+.*
+.**********************************************************************
+.* REPORT DCB AND PRINT-LINE WORK AREA                                *
+.**********************************************************************
+.*
+&NAME    DCB   DDNAME=&NAME,DSORG=PS,MACRF=PM,RECFM=FBA,LRECL=121
+ZCATWRK  DS    0CL121
+         DC    C' '
+ZCATLINE DC    CL120' '
+.*
+.**********************************************************************
+.* OPEN THE REPORT AND WRITE THE TITLE LINE                           *
+.**********************************************************************
+.*
+         OPEN  (&NAME,(OUTPUT))
+         MVC   ZCATLINE,ZCATSPAC
+         MVC   ZCATLINE(40),ZCATHDR1
+         PUT   &NAME,ZCATWRK
+         MVC   ZCATLINE,ZCATSPAC
+         MVC   ZCATLINE(60),ZCATHDR2
+         PUT   &NAME,ZCATWRK
+.*
+.**********************************************************************
+.* ONE GENERATED PUT PER BASE CLUSTER DEFINED THIS RUN - NAME, TYPE,  *
+.* AND THE SAME AVERAGE/MAX RECORD LENGTH DEFINE WAS GIVEN            *
+.**********************************************************************
+.*
+&I       SETA  1
+.CLRLOOP ANOP
+         AIF   (&I GT &CLR_TOT).CLRDONE
+&LINE    SETC  'CLUSTER  '.'&CLR_NAME(&I)'.'  '.'&CLR_TYPE(&I)'
+         MVC   ZCATLINE,ZCATSPAC
+         MVC   ZCATLINE(K'&LINE),=C'&LINE'
+         PUT   &NAME,ZCATWRK
+&I       SETA  &I+1
+         AGO   .CLRLOOP
+.CLRDONE ANOP
+.*
+.**********************************************************************
+.* ONE GENERATED PUT PER ALTERNATE INDEX DEFINED THIS RUN - NAME AND  *
+.* THE BASE CLUSTER IT RELATES TO                                    *
+.**********************************************************************
+.*
+&I       SETA  1
+.AIXLOOP ANOP
+         AIF   (&I GT &AIX_TOT).AIXDONE
+&LINE    SETC  'AIX      '.'&AIX_NAME(&I)'.' REL '.'&AIX_RELATE(&I)'
+         MVC   ZCATLINE,ZCATSPAC
+         MVC   ZCATLINE(K'&LINE),=C'&LINE'
+         PUT   &NAME,ZCATWRK
+&I       SETA  &I+1
+         AGO   .AIXLOOP
+.AIXDONE ANOP
+.*
+.**********************************************************************
+.* ONE GENERATED PUT PER PATH DEFINED THIS RUN - NAME AND THE AIX OR  *
+.* BASE CLUSTER IT ENTERS THROUGH                                    *
+.**********************************************************************
+.*
+&I       SETA  1
+.PTHLOOP ANOP
+         AIF   (&I GT &PTH_TOT).PTHDONE
+&LINE    SETC  'PATH     '.'&PTH_NAME(&I)'.' ENTERS '.'&PTH_ENTRY(&I)'
+         MVC   ZCATLINE,ZCATSPAC
+         MVC   ZCATLINE(K'&LINE),=C'&LINE'
+         PUT   &NAME,ZCATWRK
+&I       SETA  &I+1
+         AGO   .PTHLOOP
+.PTHDONE ANOP
+.*
+.**********************************************************************
+.* TRAILER LINE AND CLOSE                                             *
+.**********************************************************************
+.*
+         MVC   ZCATLINE,ZCATSPAC
+         MVC   ZCATLINE(19),ZCATTRLR
+         PUT   &NAME,ZCATWRK
+         CLOSE (&NAME)
+         MEXIT
+.*
+ZCATSPAC DC    CL120' '
+ZCATHDR1 DC    CL40'VCDT CATALOG INVENTORY - END OF DEFINE RUN'
+ZCATHDR2 DC    CL60'TYPE     NAME             RELATED/ENTRY POINT'
+ZCATTRLR DC    CL19'CATALOG INVENTORY END'
+         MEND
+.*
+.* END OF ZCATRPT.CPY
+.*
