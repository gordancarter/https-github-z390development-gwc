@@ -32,7 +32,7 @@
          GBLA &ZSTR_LVL      CURRENT LEVEL OF NESTING
          GBLA &ZSTR_MAX_LVL  MAX LEVEL OF NESTING
 &ZSTR_MAX_LVL SETA 100
-         GBLC &ZSTR_LVL_TYPE(100) IF,DO,SELECT,CASENTRY
+         GBLC &ZSTR_LVL_TYPE(100) IF,DO,WHILE,SELECT,CASENTRY
          GBLA &ZSTR_LVL_TCNT(100) TYPE  COUNTER
          GBLA &ZSTR_LVL_BCNT(100) BLOCK COUNTER
          GBLB &ZSTR_LVL_ELSE(100) ELSE BLOCK DEFINED
@@ -42,10 +42,14 @@
 .*
          GBLA  &ZSTR_AIF_CNT                AIF COUNTER
 .*
-.*  DO, ENDDO                     
+.*  DO, ENDDO
 .*
          GBLA  &ZSTR_DO_CNT
 .*
+.*  WHILE, ENDWHILE - SAME LEVEL-CONTROL GROUP AS DO, OWN COUNTER
+.*
+         GBLA  &ZSTR_WHILE_CNT
+.*
 .*  SELECT, WHEN, OTHRWISE, ENDSEL
 .*
          GBLA  &ZSTR_SEL_CNT             SELECT COUNTER
@@ -60,5 +64,23 @@
          GBLC &ZSTR_CASE_REG(100)  REG WITH INDEX 1-N
          GBLA &ZSTR_CASE_MAX(100)  MAX CASE INDEX 1-N VALUE
 .*
-.*  END OF ZSTRGBL.CPY                     
+.*  XREF LISTING OF SELECT/CASENTRY NESTING PER MODULE - ZSTR_LVL_TYPE
+.*  AND THE SEL_*/CASE_* ARRAYS ABOVE ALREADY CARRY EVERYTHING SUCH A
+.*  LISTING WOULD WALK; &ZSTR_XREF JUST TURNS ITS EMISSION ON OR OFF
+.*
+         GBLB  &ZSTR_XREF                 EMIT SELECT/CASE XREF LISTING
+.*
+.*  BRANCH-COVERAGE INSTRUMENTATION FOR THE GENERATED IF/DO BRANCHES -
+.*  &ZSTR_COVERAGE TURNS INSTRUMENTATION ON OR OFF (OFF BY DEFAULT, SO
+.*  A NORMAL ASSEMBLY PAYS NOTHING FOR IT); &ZSTR_COV_TOT COUNTS HOW
+.*  MANY BRANCH POINTS HAVE BEEN INSTRUMENTED SO FAR THIS ASSEMBLY,
+.*  AND &ZSTR_COV_TAG(n) KEEPS THE &$MNAME/&$MFNAME/&$MTNAME TAG EACH
+.*  ONE WAS GENERATED AGAINST, SO THE END-OF-RUN DUMP CAN REPORT WHICH
+.*  TAG A GIVEN HIT/MISS FLAG BELONGS TO
+.*
+         GBLB  &ZSTR_COVERAGE             TURN BRANCH-HIT FLAGS ON/OFF
+         GBLA  &ZSTR_COV_TOT              COUNT OF INSTRUMENTED BRANCHES
+         GBLC  &ZSTR_COV_TAG(200)         TAG PER INSTRUMENTED BRANCH
+.*
+.*  END OF ZSTRGBL.CPY
 .*
