@@ -27,6 +27,11 @@
 .**********************************************************************
 .*
 .* DEFINE GLOBAL DATA FOR Z390 VSAM CATALOG DEFINITION TABLE (VCDT)
+.*
+.* RPI 1204 THE CLR_/AIX_/PTH_ GROUPS BELOW ARE ALSO THE SOURCE FOR A
+.*          LISTCAT-STYLE CATALOG REPORT (NAME, TYPE, AND COUNTS PER
+.*          CLUSTER/AIX/PATH) - NO ADDITIONAL GLOBALS ARE NEEDED FOR
+.*          THAT REPORT BEYOND WHAT DEFINE ALREADY POPULATES HERE
 .*
          GBLC  &CATALOG          CATALOG NAME
          GBLC  &CATVERS          CATALOG VERSION
@@ -62,11 +67,46 @@
          GBLC  &CLR_IDX(100)     OPTIONAL IDX DSNAME OVERRIDE
          GBLA  &CLR_AIX_TOT(100) TOTAL AIX UPGRADES FOR THIS CLUSTER
 .*
+.* RPI 1206 ADD SOURCE DSNAME FOR A BULK REPRO-STYLE RELOAD DRIVEN BY
+.*          THE CLR_NAME TABLE
+.*
+         GBLC  &CLR_REPRO_SRC(100) SOURCE DSNAME FOR BULK RELOAD
+.*
+.* RPI 1207 ADD FREESPACE ALERT THRESHOLDS CHECKED AGAINST CLR_DFB/
+.*          CLR_IFB AS FREE BLOCKS ARE CONSUMED
+.*
+         GBLA  &CLR_DFB_WARN(100) DATA FREE-BLOCK ALERT THRESHOLD
+         GBLA  &CLR_IFB_WARN(100) INDEX FREE-BLOCK ALERT THRESHOLD
+         GBLB  &CLR_FS_ALERT(100) SET IF FREESPACE BELOW THRESHOLD
+.*
+.* RPI 1212 ADD RECLAIMED-SLOT COUNT FOR AN RRDS COMPRESS/REORG PASS -
+.*          A COMPRESS RENUMBERS ACTIVE RECORDS IN CLR_NAME (WHERE
+.*          CLR_RRDS IS SET) INTO CONTIGUOUS RRN'S IN A NEW CLUSTER AND
+.*          REPORTS HOW MANY EMPTY/DELETED SLOTS WERE DROPPED
+.*
+         GBLB  &CLR_COMPRESS(100) REQUEST RRN COMPRESS/REORG ON RELOAD
+         GBLA  &CLR_RECLAIMED(100) EMPTY SLOTS RECLAIMED BY COMPRESS
+.*
+.* RPI 1213 ADD ACTUAL-VS-CATALOG RECONCILIATION DATA SO A RECORD COUNT
+.*          OR AVERAGE/MAX LENGTH THAT HAS DRIFTED FROM CLR_LAVG/
+.*          CLR_LMAX (E.G. AFTER A MANUAL REPRO WITH WIDER RECORDS) IS
+.*          FLAGGED BEFORE IT SHOWS UP AS A PRODUCTION LENGERR
+.*
+         GBLA  &CLR_RECCNT(100)  ACTUAL RECORD COUNT AT LAST RECONCILE
+         GBLA  &CLR_ALAVG(100)   ACTUAL AVERAGE RECORD LENGTH OBSERVED
+         GBLA  &CLR_ALMAX(100)   ACTUAL MAXIMUM RECORD LENGTH OBSERVED
+         GBLB  &CLR_DRIFT(100)   SET IF ACTUAL LENGTHS EXCEED CLR_LMAX
+.*
 .* AIX GLOBAL DATA
 .*
          GBLA  &AIX_TOT          TOTAL AIX INDEXES DEFINED
          GBLC  &AIX_NAME(100)    NAME OF KSDS ALTERNATE INDEX
          GBLC  &AIX_RELATE(100)  NAME OF RELATED BASE CLUSTER
+.*
+.* RPI 1205 FLAG AN AIX WHOSE AIX_RELATE NAMES NO DEFINED CLR_NAME -
+.*          SET BY THE DEFINE-PASS ORPHAN CHECK
+.*
+         GBLB  &AIX_ORPHAN(100)  SET IF AIX_RELATE NAMES NO CLR_NAME
          GBLB  &AIX_REUSE(100)   ERASE ALL DATA FOR AIX AT OPEN
          GBLB  &AIX_UNIQUEKEY(100) ENFORCE UNIQUE AIX KEYS
          GBLA  &AIX_MAXELEMENTS(100) MAXIMUM ELEMENTS FORCES ADJUST
@@ -94,3 +134,7 @@
          GBLC  &PTH_ENTRY(100)   NAME OF AIX OR BASE CLUSTER
          GBLB  &PTH_AIXP(100)    USE AIX PATH ENTRY VS PRIMARY KEY
          GBLB  &PTH_AIXU(100)    UPDATE AIX'S ON BASE CHANGES
+.*
+.* RPI 1208 ADD LAST-USE SEQUENCE FOR LRU SELECTION AMONG AIX PATHS
+.*
+         GBLA  &PTH_LASTUSE(100) RELATIVE SEQUENCE OF LAST USE (LRU)
