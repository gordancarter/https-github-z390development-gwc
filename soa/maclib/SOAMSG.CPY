@@ -8,4 +8,5 @@
            10  SOA-MSG-TIME  PIC S9(18)  COMP.
            10  SOA-MSG-NAME  PIC X(8).
            10  SOA-MSG-RC    PIC S9(9)   COMP.
-           10  SOA-MSG-PARMS PIC X(1024).      
+           10  SOA-MSG-CORR-ID PIC S9(9) COMP.
+           10  SOA-MSG-PARMS PIC X(1024).
