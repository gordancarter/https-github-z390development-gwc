@@ -19,8 +19,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMOCMGR.
        COPY SOACMGR1.
-       77  SOA-HOST-NAME PIC X(24) VALUE z'DSH3'.
-       77  SOA-HOST-PORT PIC S9(9) COMP VALUE 3900.
+      *
+      * POOL OF CANDIDATE HOSTS, TRIED IN ROUND-ROBIN ORDER INSTEAD
+      * OF ONE FIXED HOST/PORT - FIRST ENTRY KEEPS THE ORIGINAL
+      * DEFAULT, REMAINING SLOTS ARE FILLED IN AS ALTERNATE SERVERS
+      * ARE ADDED
+      *
+       01  SOA-HOST-POOL-VALUES.
+           05  FILLER PIC X(24)      VALUE z'DSH3'.
+           05  FILLER PIC S9(9) COMP VALUE 3900.
+           05  FILLER PIC X(24)      VALUE SPACES.
+           05  FILLER PIC S9(9) COMP VALUE 0.
+           05  FILLER PIC X(24)      VALUE SPACES.
+           05  FILLER PIC S9(9) COMP VALUE 0.
+           05  FILLER PIC X(24)      VALUE SPACES.
+           05  FILLER PIC S9(9) COMP VALUE 0.
+       01  SOA-HOST-POOL REDEFINES SOA-HOST-POOL-VALUES.
+           05  SOA-HOST-ENTRY OCCURS 4 TIMES
+                               INDEXED BY SOA-HOST-IX.
+               10  SOA-HOST-NAME PIC X(24).
+               10  SOA-HOST-PORT PIC S9(9) COMP.
+       77  SOA-HOST-POOL-SIZE PIC S9(4) COMP VALUE 4.
+       77  SOA-HOST-POOL-USED PIC S9(4) COMP VALUE 1.
+       77  SOA-HOST-POOL-NEXT PIC S9(4) COMP VALUE 1.
+      *
+      * RUNTIME OVERRIDE FOR SOA-HOST-ENTRY(1) SO THE SMOKE TEST CAN BE
+      * POINTED AT DEV/QA/PRE-PROD WITHOUT RECOMPILING. SOACMGR3'S
+      * START-UP LOGIC (GENERATED BY THE SOA MACRO ENGINE, NOT PRESENT
+      * IN THIS TREE - SAME GAP AS 010/013) IS WHERE THIS WOULD BE
+      * POPULATED: ACCEPT SOA-HOST-OVERRIDE-NAME FROM ENVIRONMENT
+      * 'SOA_HOST_NAME', ACCEPT SOA-HOST-OVERRIDE-PORT FROM ENVIRONMENT
+      * 'SOA_HOST_PORT', FALLING BACK TO A //SOAPARM PARAMETER FILE
+      * READ IF THE ENVIRONMENT VARIABLES AREN'T SET, THEN - IF EITHER
+      * CAME BACK NON-SPACES/NON-ZERO - OVERLAYING SOA-HOST-ENTRY(1)
+      * WITH THE OVERRIDE BEFORE THE ROUND-ROBIN POOL IS FIRST USED
+      *
+       01  SOA-HOST-OVERRIDE.
+           05  SOA-HOST-OVERRIDE-NAME PIC X(24) VALUE SPACES.
+           05  SOA-HOST-OVERRIDE-PORT PIC S9(9) COMP VALUE 0.
+      *
+      * SOACMGR2 NOW ALSO CARRIES THE TLS-ENABLE SWITCH, KEYRING/CERT-
+      * LABEL AND GSKIT HANDLE/RETURN-CODE FIELDS A TLS-WRAPPED
+      * CONNECTION NEEDS - SEE THE COPYBOOK FOR WHY THE HANDSHAKE CALLS
+      * THEMSELVES BELONG IN THE MISSING GENERATED SOACMGR1/SOACMGR3
+      *
        COPY SOACMGR2.
        LINKAGE SECTION.
        01  SOA-MSG.
@@ -29,5 +71,6 @@
                10  SOA-MSG-TIME PIC S9(18) COMP.
                10  SOA-MSG-SVC-NAME PIC X(8).
                10  SOA-MSG-SVC-RC   PIC S9(8) COMP.
+               10  SOA-MSG-CORR-ID  PIC S9(8) COMP.
            05  SOA-MSG-PARMS        PIC X(135).
        COPY SOACMGR3.
