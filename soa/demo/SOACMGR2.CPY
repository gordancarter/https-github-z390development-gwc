@@ -14,6 +14,45 @@
        01  errno                pic 9(8)  binary.
        01  retcode              pic s9(8) binary.
 
+      ***************************************************************
+      * structured translation of the errno values ezasoket hands   *
+      * back into short diagnostic text, looked up by errno-text    *
+      ***************************************************************
+       01  eza-err-values.
+           05  filler pic 9(8) binary value 1128.
+           05  filler pic x(40) value 'address family not supported'.
+           05  filler pic 9(8) binary value 1130.
+           05  filler pic x(40) value 'connection already in progress'.
+           05  filler pic 9(8) binary value 1132.
+           05  filler pic x(40) value 'operation already in progress'.
+           05  filler pic 9(8) binary value 1136.
+           05  filler pic x(40) value 'address already in use'.
+           05  filler pic 9(8) binary value 1137.
+           05  filler pic x(40) value 'cannot assign requested address'.
+           05  filler pic 9(8) binary value 1140.
+           05  filler pic x(40) value 'network is unreachable'.
+           05  filler pic 9(8) binary value 1141.
+           05  filler pic x(40) value 'network dropped connection'.
+           05  filler pic 9(8) binary value 1143.
+           05  filler pic x(40) value 'software caused conn abort'.
+           05  filler pic 9(8) binary value 1144.
+           05  filler pic x(40) value 'connection reset by peer'.
+           05  filler pic 9(8) binary value 1146.
+           05  filler pic x(40) value 'transport endpoint not conn'.
+           05  filler pic 9(8) binary value 1147.
+           05  filler pic x(40) value 'connection timed out'.
+           05  filler pic 9(8) binary value 1148.
+           05  filler pic x(40) value 'connection refused'.
+           05  filler pic 9(8) binary value 1155.
+           05  filler pic x(40) value 'host is unreachable'.
+       01  eza-err-table redefines eza-err-values.
+           05  eza-err-entry occurs 13 times indexed by eza-err-ix.
+               10  eza-err-code pic 9(8) binary.
+               10  eza-err-text pic x(40).
+       01  eza-err-size         pic 9(4) binary value 13.
+       01  eza-err-text-unknown pic x(40)
+               value 'unrecognized ezasoket return code'.
+
        01  af                   pic 9(8) comp value 2.
        01  soctype              pic 9(8)  binary.
          88 stream              value 1.
@@ -78,3 +117,57 @@
 
        01  ws-info.
          05  ws-display-line    pic x(80).
+
+      ***************************************************************
+      * tls-wrapped transport option for the soa client/server path  *
+      *                                                               *
+      * ezasoket itself only ever hands back a plain af/soctype      *
+      * stream socket - on z/os a socket is made secure by layering  *
+      * system ssl (gskit) session calls on top of the connect()     *
+      * ezasoket already did, not by changing af or soctype.  the    *
+      * handshake calls themselves (gsk_environment_open/init,       *
+      * gsk_secure_socket_open, gsk_attribute_set_numeric for the    *
+      * connected socket descriptor, gsk_secure_socket_init) belong  *
+      * in soacmgr1/soacmgr3, the generated startup/connect logic    *
+      * that is not present in this tree (same gap noted at 010/013/ *
+      * 035) - this copybook only carries the data soacmgr1/soacmgr3 *
+      * would pass to and receive from those calls, same as it does  *
+      * for the plain-socket af/soctype/s fields above                *
+      ***************************************************************
+       01  tls-enable           pic x(1)  value 'N'.
+         88 tls-required        value 'Y'.
+         88 tls-not-required    value 'N'.
+       01  tls-keyring          pic x(8)  value spaces.
+       01  tls-cert-label       pic x(32) value spaces.
+       01  tls-cipher-spec      pic x(8)  value 'TLS12'.
+
+       01  gsk-env-handle       pic 9(8)  binary.
+       01  gsk-conn-handle      pic 9(8)  binary.
+       01  gsk-return-code      pic s9(8) binary.
+         88 gsk-ok              value 0.
+
+      ***************************************************************
+      * structured translation of the gskit return codes a failed   *
+      * handshake would hand back, looked up by gsk-err-text the    *
+      * same way eza-err-text is looked up above                    *
+      ***************************************************************
+       01  gsk-err-values.
+           05  filler pic 9(8) binary value 401.
+           05  filler pic x(40) value 'gsk_environment_open failed'.
+           05  filler pic 9(8) binary value 403.
+           05  filler pic x(40) value 'gsk_environment_init failed'.
+           05  filler pic 9(8) binary value 410.
+           05  filler pic x(40) value 'gsk_secure_socket_open failed'.
+           05  filler pic 9(8) binary value 420.
+           05  filler pic x(40) value 'gsk_secure_socket_init failed'.
+           05  filler pic 9(8) binary value 421.
+           05  filler pic x(40) value 'certificate validation failure'.
+           05  filler pic 9(8) binary value 430.
+           05  filler pic x(40) value 'keyring/cert-label not found'.
+       01  gsk-err-table redefines gsk-err-values.
+           05  gsk-err-entry occurs 6 times indexed by gsk-err-ix.
+               10  gsk-err-code pic 9(8) binary.
+               10  gsk-err-text pic x(40).
+       01  gsk-err-size         pic 9(4) binary value 6.
+       01  gsk-err-text-unknown pic x(40)
+               value 'unrecognized gskit return code'.
