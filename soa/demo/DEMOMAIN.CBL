@@ -51,11 +51,13 @@
        01  INT2  PIC S9(8) COMP VALUE 2.
        01  INT3  PIC S9(8) COMP VALUE 0.
        01  INT3V PIC S9(8) COMP VALUE 3.
+       01  INT3VBAD PIC S9(8) COMP VALUE 9.
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY 'DEMOMAIN.CBL SOA DEMO APPLICATION'
            PERFORM CALL-SUB1 5 TIMES
            PERFORM CALL-SUB2 5 TIMES
+           PERFORM NEG-SUB2-TEST
            DISPLAY 'DEMOMAIN.CBL ENDED OK'
            GOBACK.
        CALL-SUB1.
@@ -64,6 +66,19 @@
        CALL-SUB2.
            CALL "DEMOSUB2" USING INT1, INT2, INT3
            IF  INT3 NOT = INT3V GO TO ABORT.
+       NEG-SUB2-TEST.
+      *    PROVE A BAD SERVICE RESULT IS ACTUALLY CAUGHT RATHER THAN
+      *    SILENTLY ACCEPTED - RUN THE REAL CALL, THEN INJECT A WRONG
+      *    RESULT THE WAY A MISBEHAVING SERVICE WOULD, AND CONFIRM THE
+      *    MISMATCH AGAINST THE CORRECT EXPECTED SUM (INT3V) TRIPS
+           CALL "DEMOSUB2" USING INT1, INT2, INT3
+           MOVE INT3VBAD TO INT3
+           IF  INT3 NOT = INT3V
+               DISPLAY 'DEMOMAIN.CBL NEGATIVE PATH TEST - PASS'
+           ELSE
+               DISPLAY 'DEMOMAIN.CBL NEGATIVE PATH TEST - FAIL'
+               GO TO ABORT
+           END-IF.
        ABORT.
            DISPLAY 'DEMOMAIN.CBL SOA ERROR' 
            MOVE 16 TO RETURN-CODE
