@@ -21,15 +21,24 @@
        COPY SOASTUB1.
        01  SOA-STUB-SVC-NAME     PIC X(8) VALUE 'DEMOSUB2'.
        01  SOA-STUB-SVC-MGR      PIC X(8) VALUE 'DEMOCMGR'.
-       01  SOA-STUB-MSG-SEND-LEN PIC S9(8) COMP VALUE 36.
-       01  SOA-STUB-MSG-RECV-LEN PIC S9(8) COMP VALUE 28.
+       01  SOA-STUB-MSG-SEND-LEN PIC S9(8) COMP VALUE 40.
+       01  SOA-STUB-MSG-RECV-LEN PIC S9(8) COMP VALUE 32.
+       01  SOA-STUB-CORR-SEQ     PIC S9(8) COMP VALUE 0.
        01  SOA-MSG.
            05  SOA-MSG-PFX.
                10  SOA-MSG-LEN      PIC S9(8) COMP.
                10  SOA-MSG-TIME     PIC S9(18) COMP.
                10  SOA-MSG-SVC-NAME PIC X(8).
                10  SOA-MSG-SVC-RC   PIC S9(8) COMP.
+               10  SOA-MSG-CORR-ID  PIC S9(8) COMP.
            05  SOA-MSG-PARMS    PIC X(12).
+      *
+      * PER-CALL TIMING, HHMMSSHH, CAPTURED AROUND THE SOACMGR CALL
+      * MADE BY THE COPIED SOASTUB2 FRAGMENT BELOW
+      *
+       01  SOA-STUB-CALL-START   PIC 9(8).
+       01  SOA-STUB-CALL-END     PIC 9(8).
+       01  SOA-STUB-CALL-ELAPSED PIC 9(8).
        LINKAGE SECTION.
        01 P1 PIC X(4).
        01 P2 PIC X(4).
@@ -42,8 +51,16 @@
            MOVE P1 TO SOA-MSG-PARMS(1:4)
            MOVE P2 TO SOA-MSG-PARMS(5:4)
            MOVE P3 TO SOA-MSG-PARMS(9:4)
+           ADD 1 TO SOA-STUB-CORR-SEQ
+           MOVE SOA-STUB-CORR-SEQ TO SOA-MSG-CORR-ID
+           ACCEPT SOA-STUB-CALL-START FROM TIME
            .
        COPY SOASTUB2.
+           ACCEPT SOA-STUB-CALL-END FROM TIME
+           COMPUTE SOA-STUB-CALL-ELAPSED =
+                   SOA-STUB-CALL-END - SOA-STUB-CALL-START
+           DISPLAY 'SOASTUB ' SOA-STUB-SVC-NAME
+                   ' ELAPSED (HHMMSSHH) ' SOA-STUB-CALL-ELAPSED
            MOVE SOA-MSG-PARMS(1:4) TO P3
            .
        COPY SOASTUB3.
