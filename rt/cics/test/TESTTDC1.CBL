@@ -0,0 +1,329 @@
+      *****************************************************************
+
+      * z390 - Mainframe assembler emulator and run-time engine
+      * Copyright (C) 2021 z390 Assembler LLC
+      *
+      * This file is part of z390.
+      *
+      * z390 is free software; you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as
+      * published by the Free Software Foundation; either version 2 of
+      * the License, or (at your option) any later version.
+      * z390 is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with this program; if not, see
+      * https://www.gnu.org/licenses.
+      *****************************************************************
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * TRANSIENT DATA TESTER - TESTBEC9's TS COUNTERPART
+      *
+      *    TDQ1   (INTRAPARTITION) WRITE ITEM 1
+      *    TDQ1   (INTRAPARTITION) WRITE ITEM 2
+      *    TDQ1   (INTRAPARTITION) READ ITEM 1
+      *    TDQ1   (INTRAPARTITION) READ ITEM 2
+      *    TDQ1   (INTRAPARTITION) READ PAST END, RAISE QZERO
+      *    TDQ1   (INTRAPARTITION) DELETEQ (PURGE)
+      *    TDQE   (EXTRAPARTITION) WRITE ITEM 1
+      *    TDQE   (EXTRAPARTITION) WRITE ITEM 2
+      *    TDQE   (EXTRAPARTITION) DELETEQ, RAISE INVREQ
+      *    BADQ   (UNDEFINED)      WRITE, RAISE QIDERR
+      *    TDQ1   (INTRAPARTITION) WRITE, TRUNCATED, RAISE LENGERR
+      *    TDQ1   (INTRAPARTITION) READQ NOSUSPEND WHILE HELD, QBUSY
+      *
+        PROGRAM-ID. TESTTDC1.
+        ENVIRONMENT DIVISION.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        77  TDREC    PIC X(80).
+        01  QWT.
+            02   QWTSBA  PIC X(4).
+            02   QWTMSG  PIC X(39).
+        77  QOP1     PIC X(4)    VALUE X'C311C260'.
+        77  QOP2     PIC X(4)    VALUE X'C311C3F0'.
+        77  QOP3     PIC X(4)    VALUE X'C311C540'.
+        77  QOP4     PIC X(4)    VALUE X'C311C650'.
+        77  QOP5     PIC X(4)    VALUE X'C311C760'.
+        77  QOP6     PIC X(4)    VALUE X'C311C8F0'.
+        77  QOP7     PIC X(4)    VALUE X'C3114A40'.
+        77  QOP8     PIC X(4)    VALUE X'C3114B50'.
+        77  QOP9     PIC X(4)    VALUE X'C3114C60'.
+        77  QOP10    PIC X(4)    VALUE X'C3114DF0'.
+        77  QOP11    PIC X(4)    VALUE X'C3114F40'.
+        77  QOP12    PIC X(4)    VALUE X'C3115050'.
+
+        01  QOP.
+            02  FILLER   PIC X(6)  VALUE 'QUEUE '.
+            02  QOPNAME  PIC X(16).
+            02  FILLER   PIC X(6)  VALUE ' ITEM '.
+            02  QOPITEM  PIC X.
+            02  FILLER   PIC X     VALUE SPACE.
+            02  QOPTYPE  PIC X(7)  VALUE 'WRITE  '.
+            02  FILLER   PIC X     VALUE SPACE.
+            02  QOPSEP   PIC X     VALUE '|'.
+
+        01  QHAND.
+            02  QHANDCON PIC X(7)  VALUE SPACES.
+            02  FILLER   PIC X(31)
+                         VALUE ' CONDITION RAISED              '.
+            02  QHSEP    PIC X     VALUE '|'.
+        77  QHANDL   PIC 9(4) COMP.
+
+        01  ENDMSG.
+            02  FILLER   PIC X(4)  VALUE X'C3115CF0'.
+            02  FILLER   PIC X(31)
+                         VALUE 'TESTTDC1 COMPLETED, PRESS CLEAR'.
+        77  ENDMSGL  PIC 9(4) COMP.
+
+      * GO TO DEPENDING CONTROL
+      *   1=ABEND
+      *   2=TDC1RTN1
+      *   3=TDC1RTN2
+      *   4=TDC1RTN3
+      *   5=TDC1RTN4
+      *   6=TDC1RTN5
+        77  DEPCTRL   PIC 9(4) COMP.
+
+      * SELF-CHECK RECORD WRITTEN AFTER THE QZERO/QBUSY SCENARIOS SO A
+      * DRIFT IN Z390'S TD EMULATION OF EIBRESP/EIBRESP2 IS CAUGHT
+      * WITHOUT REREADING THE SEND'D SCREEN TEXT
+        77  TDC1CHKQ  PIC X(8)   VALUE 'TDC1CHK'.
+        01  TDC1-CHK-REC.
+            02  CHK-SCENARIO  PIC X(8)  VALUE 'QZERO1'.
+            02  FILLER        PIC X     VALUE SPACE.
+            02  CHK-EIBRESP   PIC S9(8).
+            02  FILLER        PIC X     VALUE SPACE.
+            02  CHK-EIBRESP2  PIC S9(8).
+            02  FILLER        PIC X     VALUE SPACE.
+            02  CHK-RESULT    PIC X(4).
+
+        LINKAGE SECTION.
+        01  TDRECLK PIC X(80).
+
+        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+            MOVE LENGTH OF QWT    TO QHANDL.
+            MOVE LENGTH OF ENDMSG TO ENDMSGL.
+
+            EXEC CICS GETMAIN SET(ADDRESS OF TDRECLK)
+                      LENGTH(LENGTH OF TDRECLK) END-EXEC.
+
+            MOVE '|' TO QOPSEP.
+            MOVE '|' TO QHSEP.
+      *
+      * HANDLE ALL CONDITIONS, ALWAYS RETURN TO MAIN LINE
+      *
+            EXEC CICS HANDLE CONDITION                                   X
+                 QIDERR(TDC1QID)                                         X
+                 LENGERR(TDC1LNG)                                        X
+                 QZERO(TDC1QZR)                                          X
+                 QBUSY(TDC1BSY)                                          X
+                 INVREQ(TDC1INV)
+                 END-EXEC.
+      *
+      * 1ST Q NAME (INTRAPARTITION), 1ST ITEM, WRITE
+      *
+            MOVE QOP1 TO QWTSBA.
+            MOVE 'TDQ1            ' TO QOPNAME.
+            MOVE '1' TO QOPITEM.
+            MOVE 'WRITE  ' TO QOPTYPE.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE LOW-VALUES TO TDREC.
+            INSPECT TDREC CONVERTING LOW-VALUES TO X'C1'.
+            MOVE 1 TO DEPCTRL.
+            EXEC CICS WRITEQ TD QUEUE('TDQ1') FROM(TDREC)
+                      LENGTH(80) END-EXEC.
+      *
+      * 1ST Q NAME (INTRAPARTITION), 2ND ITEM, WRITE
+      *
+            MOVE QOP2 TO QWTSBA.
+            MOVE 'TDQ1            ' TO QOPNAME.
+            MOVE '2' TO QOPITEM.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE LOW-VALUES TO TDREC.
+            INSPECT TDREC CONVERTING LOW-VALUES TO X'C2'.
+            MOVE 1 TO DEPCTRL.
+            EXEC CICS WRITEQ TD QUEUE('TDQ1') FROM(TDREC)
+                      LENGTH(80) END-EXEC.
+      *
+      * 1ST Q NAME (INTRAPARTITION), READ BOTH ITEMS IN ORDER - TD
+      * QUEUES ARE FIFO WITH NO ITEM NUMBER, UNLIKE TS
+      *
+            MOVE QOP3 TO QWTSBA.
+            MOVE 'TDQ1            ' TO QOPNAME.
+            MOVE '1' TO QOPITEM.
+            MOVE 'READ   ' TO QOPTYPE.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE 1 TO DEPCTRL.
+            EXEC CICS READQ TD QUEUE('TDQ1') INTO(TDREC)
+                      LENGTH(80) END-EXEC.
+
+            MOVE QOP4 TO QWTSBA.
+            MOVE '2' TO QOPITEM.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE 1 TO DEPCTRL.
+            EXEC CICS READQ TD QUEUE('TDQ1') INTO(TDREC)
+                      LENGTH(80) END-EXEC.
+      *
+      * 1ST Q NAME (INTRAPARTITION), READ A 3RD TIME - NOTHING LEFT,
+      * RAISE QZERO
+      *
+            MOVE QOP5 TO QWTSBA.
+            MOVE '3' TO QOPITEM.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE 2 TO DEPCTRL.
+            EXEC CICS READQ TD QUEUE('TDQ1') INTO(TDREC)
+                      LENGTH(80) END-EXEC.
+
+      * TDC1RTN1 EQU   *
+        TDC1RTN1.
+      *
+      * 1ST Q NAME (INTRAPARTITION), PURGE WHAT'S LEFT
+      *
+            MOVE QOP6 TO QWTSBA.
+            MOVE SPACE TO QOPITEM.
+            MOVE 'DELETE ' TO QOPTYPE.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE 1 TO DEPCTRL.
+            EXEC CICS DELETEQ TD QUEUE('TDQ1') END-EXEC.
+      *
+      * 2ND Q NAME (EXTRAPARTITION), 1ST ITEM, WRITE
+      *
+            MOVE QOP7 TO QWTSBA.
+            MOVE 'TDQE            ' TO QOPNAME.
+            MOVE '1' TO QOPITEM.
+            MOVE 'WRITE  ' TO QOPTYPE.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE LOW-VALUES TO TDREC.
+            INSPECT TDREC CONVERTING LOW-VALUES TO X'C5'.
+            MOVE 1 TO DEPCTRL.
+            EXEC CICS WRITEQ TD QUEUE('TDQE') FROM(TDREC)
+                      LENGTH(80) END-EXEC.
+      *
+      * 2ND Q NAME (EXTRAPARTITION), 2ND ITEM, WRITE
+      *
+            MOVE QOP8 TO QWTSBA.
+            MOVE '2' TO QOPITEM.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE LOW-VALUES TO TDREC.
+            INSPECT TDREC CONVERTING LOW-VALUES TO X'C6'.
+            MOVE 1 TO DEPCTRL.
+            EXEC CICS WRITEQ TD QUEUE('TDQE') FROM(TDREC)
+                      LENGTH(80) END-EXEC.
+      *
+      * 2ND Q NAME (EXTRAPARTITION), DELETEQ IS ONLY VALID AGAINST AN
+      * INTRAPARTITION QUEUE - RAISE INVREQ
+      *
+            MOVE QOP9 TO QWTSBA.
+            MOVE SPACE TO QOPITEM.
+            MOVE 'DELETE ' TO QOPTYPE.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE 3 TO DEPCTRL.
+            EXEC CICS DELETEQ TD QUEUE('TDQE') END-EXEC.
+
+      * TDC1RTN2 EQU   *
+        TDC1RTN2.
+      *
+      * UNDEFINED Q NAME, WRITE, RAISE QIDERR
+      *
+            MOVE QOP10 TO QWTSBA.
+            MOVE 'BADQ            ' TO QOPNAME.
+            MOVE '1' TO QOPITEM.
+            MOVE 'WRITE  ' TO QOPTYPE.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE 4 TO DEPCTRL.
+            EXEC CICS WRITEQ TD QUEUE('BADQ') FROM(TDREC)
+                      LENGTH(80) END-EXEC.
+
+      * TDC1RTN3 EQU   *
+        TDC1RTN3.
+      *
+      * 1ST Q NAME (INTRAPARTITION), SHORT FROM-LENGTH, RAISE LENGERR
+      *
+            MOVE QOP11 TO QWTSBA.
+            MOVE 'TDQ1            ' TO QOPNAME.
+            MOVE '1' TO QOPITEM.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE 5 TO DEPCTRL.
+            EXEC CICS WRITEQ TD QUEUE('TDQ1') FROM(TDREC)
+                      LENGTH(0) END-EXEC.
+
+      * TDC1RTN4 EQU   *
+        TDC1RTN4.
+      *
+      * 1ST Q NAME (INTRAPARTITION), NOSUSPEND READ WHILE ANOTHER TASK
+      * HOLDS THE QUEUE'S READ POSITION - RAISE QBUSY. Z390 HAS NO
+      * SECOND TASK HERE TO CONTEND WITH, SO THIS PROVES THE HANDLER
+      * PATH RATHER THAN THE EMULATOR'S EXCLUSIVE-CONTROL LOGIC
+      *
+            MOVE QOP12 TO QWTSBA.
+            MOVE '2' TO QOPITEM.
+            MOVE 'READ   ' TO QOPTYPE.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE 6 TO DEPCTRL.
+            EXEC CICS READQ TD QUEUE('TDQ1') INTO(TDREC)
+                      LENGTH(80) NOSUSPEND END-EXEC.
+
+      * TDC1RTN5 EQU   *
+        TDC1RTN5.
+      * EIBRESP OF 12 IS THE DOCUMENTED QZERO RESPONSE CODE
+            MOVE EIBRESP  TO CHK-EIBRESP.
+            MOVE EIBRESP2 TO CHK-EIBRESP2.
+            IF EIBRESP = 12 THEN MOVE 'PASS' TO CHK-RESULT
+            ELSE MOVE 'FAIL' TO CHK-RESULT.
+            EXEC CICS WRITEQ TS QUEUE(TDC1CHKQ) FROM(TDC1-CHK-REC)
+                              LENGTH(LENGTH OF TDC1-CHK-REC) END-EXEC.
+
+            EXEC CICS SEND FROM(ENDMSG) LENGTH(ENDMSGL) END-EXEC.
+            EXEC CICS RETURN END-EXEC.
+      *
+      * HANDLE ROUTINES - ALL SEND A SHORT MESSAGE NAMING THE CONDITION
+      * THAT FIRED AND RETURN TO THE MAIN LINE AT THE POINT RECORDED IN
+      * DEPCTRL, THE SAME PATTERN TESTBEC9 USES FOR TS CONDITIONS
+      *
+        TDC1QID.
+            MOVE 'QIDERR ' TO QHANDCON.
+            GO TO QWTHSEND.
+
+        TDC1LNG.
+            MOVE 'LENGERR' TO QHANDCON.
+            GO TO QWTHSEND.
+
+        TDC1QZR.
+            MOVE 'QZERO  ' TO QHANDCON.
+            GO TO QWTHSEND.
+
+        TDC1BSY.
+            MOVE 'QBUSY  ' TO QHANDCON.
+            GO TO QWTHSEND.
+
+        TDC1INV.
+            MOVE 'INVREQ ' TO QHANDCON.
+
+        QWTHSEND.
+            MOVE QHAND TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            GO TO ABEND TDC1RTN1 TDC1RTN2 TDC1RTN3 TDC1RTN4 TDC1RTN5
+                  DEPENDING ON DEPCTRL.
+
+        ABEND.
+            EXEC CICS ABEND ABCODE('TDC1') END-EXEC.
