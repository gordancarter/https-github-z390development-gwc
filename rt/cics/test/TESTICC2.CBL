@@ -0,0 +1,126 @@
+      *****************************************************************
+
+      * z390 - Mainframe assembler emulator and run-time engine
+      * Copyright (C) 2021 z390 Assembler LLC
+      *
+      * This file is part of z390.
+      *
+      * z390 is free software; you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as
+      * published by the Free Software Foundation; either version 2 of
+      * the License, or (at your option) any later version.
+      * z390 is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public
+      * License along with this program; if not, see
+      * https://www.gnu.org/licenses.
+      *****************************************************************
+      * Author - Don Higgins                                          *
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+      *
+      * TEST INTERVAL CONTROL FUNCTIONS, PART 2
+      *
+      * RETRIEVE THE DATA AREA STARTED BY TESTICC1'S
+      * START TRANSID(ICC2) INTERVAL(5) FROM(STRTDATA), AND PROVE IT
+      * CAME BACK INTACT
+      *
+      * ENDDATA      CONDITION RAISED (RETRIEVE, NO START DATA PENDING)
+
+        PROGRAM-ID. TESTICC2.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        77  SBA3     PIC X(3)   VALUE X'11C260'.
+        77  SBA4     PIC X(3)   VALUE X'11C3F0'.
+
+        77  RETRDATA PIC X(40).
+        77  RETRDLEN PIC 9(4)  COMP VALUE 40.
+        77  EXPDATA  PIC X(40)
+            VALUE 'ICC1-TO-ICC2 FROM-DATA REGRESSION CHECK'.
+
+        01  RETRMSG.
+            02  FILLER   PIC X     VALUE X'C3'.
+            02  RETRSBA  PIC X(3).
+            02  FILLER   PIC X(11) VALUE 'RETRIEVED: '.
+            02  RETROUT  PIC X(40).
+        77  RETRMSGL PIC 9(4) COMP.
+
+        01  CHEKMSG.
+            02  FILLER   PIC X     VALUE X'C3'.
+            02  CHEKSBA  PIC X(3).
+            02  CHEKTEXT PIC X(46).
+        77  CHEKMSGL PIC 9(4) COMP.
+
+        01  ICCOND.
+            02  FILLER   PIC X     VALUE X'C3'.
+            02  ICSBA    PIC X(3)  VALUE X'11C540'.
+            02  ICFUNC   PIC X(10) VALUE 'RETRIEVE  '.
+            02  FILLER   PIC X     VALUE SPACE.
+            02  FHANDCON PIC X(12) VALUE SPACES.
+            02  FILLER   PIC X(18) VALUE ' CONDITION RAISED '.
+        77  FHANDL   PIC 9(4) COMP.
+
+        01  ENDMSG.
+            02  FILLER   PIC X(4)  VALUE X'C311C650'.
+            02  FILLER   PIC X(31)
+                         VALUE 'TESTICC2 COMPLETED, PRESS CLEAR'.
+        77  ENDMSGL  PIC 9(4) COMP.
+
+      * GO TO DEPENDING CONTROL
+      *   1=IC02RTN1
+        77  DEPCTRL   PIC 9(4) COMP.
+
+        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+            MOVE LENGTH OF RETRMSG  TO RETRMSGL.
+            MOVE LENGTH OF CHEKMSG  TO CHEKMSGL.
+            MOVE LENGTH OF ICCOND   TO FHANDL.
+            MOVE LENGTH OF ENDMSG   TO ENDMSGL.
+      *
+      * HANDLE ENDDATA, IN CASE THIS TASK FIRES WITHOUT A PENDING
+      * START DATA AREA, ALWAYS RETURN TO MAIN LINE
+      *
+            EXEC CICS HANDLE CONDITION
+                      ENDDATA(IC02END)
+                      END-EXEC.
+      *  LA    R7,IC02RTN1        R7=HANDLE RETURN
+            MOVE 1 TO DEPCTRL.
+            EXEC CICS RETRIEVE INTO(RETRDATA) LENGTH(RETRDLEN)
+                      END-EXEC.
+
+      * IC02RTN1 DS    0H
+        IC02RTN1.
+      *  MVC   RETRSBA,SBA3       1ST SBA
+            MOVE SBA3    TO RETRSBA.
+            MOVE RETRDATA TO RETROUT.
+            EXEC CICS SEND FROM(RETRMSG) LENGTH(RETRMSGL) END-EXEC.
+
+      *  MVC   CHEKSBA,SBA4       2ND SBA
+            MOVE SBA4 TO CHEKSBA.
+            IF RETRDATA = EXPDATA
+                MOVE 'RETRIEVE MATCHED THE START FROM AREA - PASS'
+                     TO CHEKTEXT
+            ELSE
+                MOVE 'RETRIEVE DID NOT MATCH START FROM AREA - FAIL'
+                     TO CHEKTEXT
+            END-IF.
+            EXEC CICS SEND FROM(CHEKMSG) LENGTH(CHEKMSGL) END-EXEC.
+
+            EXEC CICS SEND FROM(ENDMSG) LENGTH(ENDMSGL) END-EXEC.
+            EXEC CICS RETURN END-EXEC.
+
+      *
+      * HANDLE ROUTINES
+      *
+      * IC02END  DS    0H
+        IC02END.
+      *  MVC   FHANDCON(7),=C'ENDDATA' MOVE CONDITION
+            MOVE 'ENDDATA     ' TO FHANDCON.
+            EXEC CICS SEND FROM(ICCOND) LENGTH(FHANDL) END-EXEC.
+      *  BR    R7                 RETURN TO MAIN LINE
+            GO TO IC02RTN1
+                  DEPENDING ON DEPCTRL.
