@@ -35,6 +35,7 @@
                 VALUE 'TESTBEC8 SAYS HELLO AND THE COMMAREA SAYS '.
             02  TESTAEI0 PIC X(4).
         77  TEST1L   PIC 9(4) COMP.
+        COPY ABNDAUD.
 
         LINKAGE SECTION.
         01  DFHCOMMAREA.
@@ -48,6 +49,14 @@
       *  L     R6,DFHEICAP        R6=COMMAREA ADDRESS
       *  MVC   TESTAEI0,0(R6)     MOVE TO MESSAGE
             MOVE COMMMSG TO TESTAEI0.
+      * LOG THIS ABEND TO THE SHARED REGRESSION AUDIT TRAIL - THIS
+      * PROGRAM IS ITSELF THE HANDLE ABEND PROGRAM FOR THE AEI0
+      * RAISED BACK IN TESTBEC7
+            MOVE COMMMSG TO ABND-CODE.
+            MOVE 'TESTBEC8' TO ABND-PGM.
+            MOVE SPACES TO ABND-LABEL.
+            EXEC CICS WRITEQ TS QUEUE(ABNDLOGQ) FROM(ABND-REC)
+                              LENGTH(LENGTH OF ABND-REC) END-EXEC.
             EXEC CICS SEND FROM(TEST1) LENGTH(TEST1L) END-EXEC.
             EXEC CICS RETURN END-EXEC.
 
\ No newline at end of file
