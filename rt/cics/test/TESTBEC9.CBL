@@ -78,6 +78,7 @@
         77  QOP18    PIC X(4)    VALUE X'C311D7F0'.
         77  QOP19    PIC X(4)    VALUE X'C311D940'.
         77  QOP20    PIC X(4)    VALUE X'C3115A50'.
+        77  QOP21    PIC X(4)    VALUE X'C3115B60'.
         77  QOP1C2   PIC X(4)    VALUE X'C311C3C8'.
         77  QOP2C2   PIC X(4)    VALUE X'C311C4D8'.
         77  QOP3C2   PIC X(4)    VALUE X'C311C5E8'.
@@ -135,8 +136,23 @@
       *   7=BEC9RTN6
       *   8=BEC9RTN7
       *   9=BEC9RTN8
+      *  10=BEC9RTN9
         77  DEPCTRL   PIC 9(4) COMP.
 
+      * SELF-CHECK RECORD WRITTEN AFTER THE NEGATIVE-PATH REWRITE
+      * AGAINST AN ITEM NEVER WRITTEN, SO A DRIFT IN Z390'S TS
+      * EMULATION OF EIBRESP/EIBRESP2 IS CAUGHT WITHOUT REREADING
+      * THE SEND'D SCREEN TEXT
+        77  BEC9CHKQ  PIC X(8)   VALUE 'BEC9CHK'.
+        01  BEC9-CHK-REC.
+            02  CHK-SCENARIO  PIC X(8)  VALUE 'ITMERR3'.
+            02  FILLER        PIC X     VALUE SPACE.
+            02  CHK-EIBRESP   PIC S9(8).
+            02  FILLER        PIC X     VALUE SPACE.
+            02  CHK-EIBRESP2  PIC S9(8).
+            02  FILLER        PIC X     VALUE SPACE.
+            02  CHK-RESULT    PIC X(4).
+
         77  HEXCOUNT  PIC 9(4) COMP.
         01  HEXTAB  PIC X(256)  VALUE X'000102030405060708090A0B0C0D0E0F
       -                                '101112131415161718191A1B1C1D1E1F
@@ -639,6 +655,33 @@
             ADD 1 TO HEXCOUNT.
             IF HEXCOUNT NOT = 21 THEN GO TO HEXQ4.
 
+      *
+      * REWRITE MYQUEUEB AGAINST AN ITEM NUMBER THAT WAS NEVER
+      * WRITTEN (ONLY 50 ITEMS EXIST) - A DIFFERENT TRIGGER THAN THE
+      * EARLIER REWRITE-NEVER-WRITTEN AND READ-NEXT-PAST-END CASES -
+      * AND CONFIRM EIBRESP/EIBRESP2 MATCH THE DOCUMENTED ITEMERR
+      *
+            MOVE QOP21 TO QWTSBA.
+            MOVE 'MYQUEUEB        ' TO QOPNAME.
+            MOVE '999' TO QOPITEM.
+            MOVE 'REWRITE' TO QOPTYPE.
+            MOVE QOP TO QWTMSG.
+            EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
+            MOVE 10 TO DEPCTRL.
+            MOVE 3 TO ITMNUM.
+            EXEC CICS WRITEQ TS QUEUE('MYQUEUEB') FROM(HEXTAB)
+                      LENGTH(256) ITEM(999) REWRITE END-EXEC.
+
+      * BED9RTN9 EQU   *
+        BEC9RTN9.
+      * EIBRESP OF 27 IS THE DOCUMENTED ITEMERR RESPONSE CODE
+            MOVE EIBRESP  TO CHK-EIBRESP.
+            MOVE EIBRESP2 TO CHK-EIBRESP2.
+            IF EIBRESP = 27 THEN MOVE 'PASS' TO CHK-RESULT
+            ELSE MOVE 'FAIL' TO CHK-RESULT.
+            EXEC CICS WRITEQ TS QUEUE(BEC9CHKQ) FROM(BEC9-CHK-REC)
+                              LENGTH(LENGTH OF BEC9-CHK-REC) END-EXEC.
+
             EXEC CICS SEND FROM(CEBRMSG2) LENGTH(CEBR2LEN) END-EXEC.
             EXEC CICS SEND FROM(ENDMSG) LENGTH(ENDMSGL) END-EXEC.
             EXEC CICS RETURN END-EXEC.
@@ -680,13 +723,16 @@
       *  MVC   QHANDCON,=C'ITEMERR' MOVE CONDITION
       *  B     QWTHSEND           EXIT
         BEC9ITM.
-            GO TO ITM1 ITM2 DEPENDING ON ITMNUM.
+            GO TO ITM1 ITM2 ITM3 DEPENDING ON ITMNUM.
             GO TO ABEND.
         ITM1.
             MOVE QOP8 TO QWTSBA.
             GO TO ITMEND.
         ITM2.
             MOVE QOP20 TO QWTSBA.
+            GO TO ITMEND.
+        ITM3.
+            MOVE QOP21 TO QWTSBA.
         ITMEND.
             MOVE 'ITEMERR' TO QHANDCON.
             GO TO QWTHSEND.
@@ -727,6 +773,7 @@
             EXEC CICS SEND FROM(QWT) LENGTH(QHANDL) END-EXEC.
             GO TO ABEND BEC9RTN1 BEC9RTN2 BEC9RTN3 BEC9RTN4
                         BEC9RTN5 BEC9RTN6 BEC9RTN7 BEC9RTN8
+                        BEC9RTN9
                   DEPENDING ON DEPCTRL.
 
         ABEND.
