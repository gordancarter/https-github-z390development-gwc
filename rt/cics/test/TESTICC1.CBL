@@ -48,6 +48,14 @@
       *     DATESTRING AND TIME WITH/WITHOUT TIMESEP
       *  FORMATTIME LINE 5
       *     INVREQ/ 1
+      *
+      *  START TRANSID(ICC2) INTERVAL(5) FROM(STRTDATA)
+      *     SCHEDULES TESTICC2 TO RETRIEVE AND VERIFY THE DATA AREA
+      *
+      *  EACH DOAFT DISPLAY CHECKS THE STCKTIME JUST RETURNED BY
+      *  ASKTIME ABSTIME AGAINST THE EIBTIME WALL CLOCK CAPTURED BY
+      *  THAT SAME ASKTIME CALL, AND ABENDS IF THE TWO HAVE DRIFTED
+      *  APART BY MORE THAN DRIFT-MAX-SECS
 
         PROGRAM-ID. TESTICC1.
         ENVIRONMENT DIVISION.
@@ -75,6 +83,7 @@
         77  SBA17    PIC X(3)   VALUE X'11D440'.
         77  SBA18    PIC X(3)   VALUE X'11D550'.
         77  SBA19    PIC X(3)   VALUE X'11D660'.
+        77  SBA20    PIC X(3)   VALUE X'11D7F0'.
 
         01  TDBEF.
             02  FILLER   PIC X     VALUE X'C3'.
@@ -171,6 +180,17 @@
             02  FILLER   PIC X(18) VALUE ' CONDITION RAISED '.
         77  FHANDL   PIC 9(4) COMP.
 
+        01  STRTMSG.
+            02  FILLER   PIC X     VALUE X'C3'.
+            02  STRTSBA  PIC X(3).
+            02  FILLER   PIC X(40)
+                VALUE 'START ICC2 INTERVAL 5 SECS, FROM AREA  '.
+        77  STRTMSGL PIC 9(4) COMP.
+
+        77  STRTDATA PIC X(40)
+            VALUE 'ICC1-TO-ICC2 FROM-DATA REGRESSION CHECK'.
+        77  STRTDLEN PIC 9(4) COMP VALUE 40.
+
         01  ENDMSG.
             02  FILLER   PIC X(4)  VALUE X'C3115CF0'.
             02  FILLER   PIC X(31)
@@ -191,6 +211,33 @@
         77  YEAR     PIC 9(9)  COMP.
         77  MYSEP    PIC X     VALUE ':'.
 
+      * DRIFT-ALERT CHECK, PERFORMED BY DOAFT AFTER EVERY ASKTIME
+      * ABSTIME(STCKTIME) ABOVE.  STCKTIME IS CONVERTED TO TIME-OF-DAY
+      * VIA FORMATTIME AND COMPARED AGAINST A FRESH EIBTIME WALL CLOCK
+      * SAMPLE DRIFTCHK TAKES ITSELF (THE ABSTIME FORM OF ASKTIME DOES
+      * NOT REFRESH EIBTIME, SO REUSING AN EARLIER SNAPSHOT WOULD JUST
+      * MEASURE ELAPSED TASK TIME, NOT CLOCK DRIFT) - THIS WAY A
+      * MISCONFIGURED OR OVERLOADED HOST CAN BE CAUGHT EVEN THOUGH
+      * BOTH VALUES RETURNED SUCCESSFULLY
+        77  DRIFT-MAX-SECS PIC 9(4) COMP VALUE 5.
+        77  STCK-HH        PIC 9(9) COMP.
+        77  STCK-MM        PIC 9(9) COMP.
+        77  STCK-SS        PIC 9(9) COMP.
+        77  STCK-SECDAY    PIC 9(9) COMP.
+        77  WALL-SECDAY    PIC 9(9) COMP.
+        77  DRIFT-SECS     PIC 9(9) COMP.
+        77  DRIFT-EIBTM    PIC 9(8).
+        01  DRIFT-EIBTM-R REDEFINES DRIFT-EIBTM.
+            02  FILLER         PIC X(2).
+            02  DRIFT-EIBTM-HMS PIC X(6).
+        01  WALL-TOD.
+            02  WALL-HH    PIC 9(2).
+            02  WALL-MM    PIC 9(2).
+            02  WALL-SS    PIC 9(2).
+        77  DRIFT-MSG      PIC X(52) VALUE
+            'TESTICC1 STCKTIME/WALL-CLOCK DRIFT EXCEEDS THRESHOLD'.
+        77  DRIFT-MSGL     PIC 9(4) COMP VALUE 52.
+
       * GO TO DEPENDING CONTROL
       *   1=IC01RTN1
       *   2=IC01RTN2
@@ -452,6 +499,17 @@
 
       * IC01RTN5 DS    0H
         IC01RTN5.
+      *
+      * START A FOLLOW-ON TRANSACTION, ICC2, WITH A FROM DATA AREA,
+      * SO ITS RETRIEVE CAN BE PROVEN TO GET IT BACK INTACT AFTER
+      * THE INTERVAL ELAPSES
+      *
+      *  MVC   STRTSBA,SBA20      17TH SBA
+            MOVE SBA20 TO STRTSBA.
+            EXEC CICS SEND FROM(STRTMSG) LENGTH(STRTMSGL) END-EXEC.
+            EXEC CICS START TRANSID('ICC2') INTERVAL(5)
+                      FROM(STRTDATA) LENGTH(STRTDLEN) END-EXEC.
+
             EXEC CICS SEND FROM(ENDMSG) LENGTH(ENDMSGL) END-EXEC.
             EXEC CICS RETURN END-EXEC.
 
@@ -502,5 +560,39 @@
       *  MVI   STCKAFT,C' '       BLANK 1ST BYTE
             MOVE SPACE TO STCKAFTS.
             EXEC CICS SEND FROM(TDAFT) LENGTH(TDAFTLEN) END-EXEC.
+            PERFORM DRIFTCHK.
       *  BR    R9                 RETURN
+
+      * DRIFTCHK DS    0H
+      * COMPARE STCKTIME'S TIME-OF-DAY AGAINST A FRESHLY-TAKEN EIBTIME
+      * WALL CLOCK SAMPLE, ABEND IF THEY HAVE DRIFTED APART BY MORE
+      * THAN DRIFT-MAX-SECS
+        DRIFTCHK.
+            EXEC CICS FORMATTIME ABSTIME(STCKTIME)
+                      HOURS(STCK-HH) MINUTES(STCK-MM) SECONDS(STCK-SS)
+                      END-EXEC.
+            EXEC CICS ASKTIME END-EXEC.
+            MOVE EIBTIME TO DRIFT-EIBTM.
+            MOVE DRIFT-EIBTM-HMS TO WALL-TOD.
+            COMPUTE STCK-SECDAY = (STCK-HH * 3600) + (STCK-MM * 60)
+                    + STCK-SS.
+            COMPUTE WALL-SECDAY = (WALL-HH * 3600) + (WALL-MM * 60)
+                    + WALL-SS.
+            IF STCK-SECDAY > WALL-SECDAY
+               COMPUTE DRIFT-SECS = STCK-SECDAY - WALL-SECDAY
+            ELSE
+               COMPUTE DRIFT-SECS = WALL-SECDAY - STCK-SECDAY
+            END-IF.
+            IF DRIFT-SECS > 43200
+               COMPUTE DRIFT-SECS = 86400 - DRIFT-SECS
+            END-IF.
+            IF DRIFT-SECS > DRIFT-MAX-SECS
+               PERFORM DRIFTFAIL
+            END-IF.
+      *  BR    R9                 RETURN
+
+      * DRIFTFAIL DS    0H
+        DRIFTFAIL.
+            EXEC CICS SEND FROM(DRIFT-MSG) LENGTH(DRIFT-MSGL) END-EXEC.
+            EXEC CICS ABEND ABCODE('ICDR') END-EXEC.
 
\ No newline at end of file
