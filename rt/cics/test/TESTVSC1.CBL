@@ -45,6 +45,11 @@
       *    BROWSE BACK    MYFILE01 RECS 10-7
       *    READ SEQ       MYFILE05 1ST 4 RECS
       * ESDS/FIX MYFILE05, READ RECS 2-4, RESETBR, READ RECS 8-6
+      * ESDS/VAR MYFILE01 REWRITE RBA REC  2
+      * LENGERR      CONDITION RAISED (REWRITE BAD LENGTH)
+      * ESDS/VAR MYFILE01 LOGICAL DELETE (REWRITE) AFTER STARTBR/
+      *                   READNEXT REC  4 (ESDS HAS NO PHYSICAL DELETE)
+      * DUPREC       CONDITION HANDLED (NOT NATURALLY RAISED BY ESDS)
 
         PROGRAM-ID. TESTVSC1.
         ENVIRONMENT DIVISION.
@@ -86,6 +91,11 @@
         77  FOP7C2   PIC X(4)   VALUE X'C3114AE9'.
         77  FOP8C2   PIC X(4)   VALUE X'C3114BF9'.
         77  FOP9C2   PIC X(4)   VALUE X'C3114DC9'.
+        77  FOP22    PIC X(4)   VALUE X'C3114ED9'.
+        77  FOP23    PIC X(4)   VALUE X'C3114FE9'.
+        77  FOP24    PIC X(4)   VALUE X'C31150F9'.
+        77  FOP25    PIC X(4)   VALUE X'C311D2C9'.
+        77  FOP26    PIC X(4)   VALUE X'C311D3D9'.
 
       * ESDS MYFILE01 READ   RBA REC  3
         01  FOPLINE.
@@ -159,6 +169,9 @@
       *   8=VSAMRTN8
       *   9=VSAMRTN9
       *  10=VSAMRTNA
+      *  11=VSAMRTNB
+      *  12=VSAMRTNC
+      *  13=VSAMRTND
         77  DEPCTRL   PIC 9(4) COMP.
 
         77  NOTFNDNO  PIC 9(4) COMP.
@@ -275,6 +288,7 @@
                  ENDFILE(VSAMENDF)
                  INVREQ(VSAMINV)
                  ILLOGIC(VSAMILL)
+                 DUPREC(VSAMDUP)
                  END-EXEC.
 
       * FILENOTFOUND=DSIDERR
@@ -708,6 +722,100 @@
             ADD 1 TO LOOPCTRL.
             IF LOOPCTRL NOT = 4 THEN GO TO RSBRLP2.
             EXEC CICS ENDBR FILE('MYFILE05') REQID(1) END-EXEC.
+
+      * REWRITE AN EXISTING RBA, MYFILE01 REC 2
+      *  MVC   FWTSBA,FOP22       MOVE WCC,SBA
+      *  MVC   FOPNAME,=CL8'MYFILE01' SET FILENAME IN MESSAGE
+      *  MVC   FOPRECNO,=C'  2'   SET RECORD NUMBER IN MESSAGE
+      *  MVC   FOPFUNC,=CL8'REWRITE' SET FUNCTION IN MESSAGE
+      *  MVC   FOPMETH,=CL4'RBA'  SET METHOD IN MESSAGE
+            MOVE FOP22      TO FOPSBA.
+            MOVE 'MYFILE01' TO FOPNAME.
+            MOVE '  2'      TO FOPRECNO.
+            MOVE 'REWRITE ' TO FOPFUNC.
+            MOVE 'RBA '     TO FOPMETH.
+            EXEC CICS SEND FROM(FOPLINE) LENGTH(FOPL) END-EXEC.
+      *  MVC   MYRID,=F'9'        RIDFLD=9   RECORD 2
+            MOVE 9  TO MYRID.
+            MOVE 50 TO MYLEN.
+            EXEC CICS READ FILE('MYFILE01') INTO(MYDATA) LENGTH(MYLEN)
+                      RIDFLD(MYRID) RBA UPDATE END-EXEC.
+            MOVE '** REWRITTEN BY TESTVSC1 REGRESSION **' TO MYDATA.
+            MOVE 50 TO MYLEN.
+            EXEC CICS REWRITE FILE('MYFILE01') FROM(MYDATA)
+                      LENGTH(MYLEN) END-EXEC.
+      *  BAL   R9,MY01            READ BACK THE REWRITTEN RBA
+            MOVE 9  TO MYRID.
+            MOVE 50 TO MYLEN.
+            PERFORM MY01.
+      *  BAL   R9,WQTS            WRITE IT TO TS Q, PROVES IT STUCK
+            PERFORM WQTS.
+
+      * REWRITE THE SAME RBA WITH A BAD LENGTH, LENGERR MUST BE
+      * CAUGHT ON THE REWRITE PATH, NOT JUST ON READ
+      *  MVC   FWTSBA,FOP23       MOVE WCC,SBA
+      *  MVC   FOPFUNC,=CL8'LENGERR' SET FUNCTION IN MESSAGE
+            MOVE FOP23      TO FOPSBA.
+            MOVE 'LENGERR ' TO FOPFUNC.
+            EXEC CICS SEND FROM(FOPLINE) LENGTH(FOPL) END-EXEC.
+            MOVE 9  TO MYRID.
+            MOVE 50 TO MYLEN.
+            EXEC CICS READ FILE('MYFILE01') INTO(MYDATA) LENGTH(MYLEN)
+                      RIDFLD(MYRID) RBA UPDATE END-EXEC.
+      *  MVC   MYLEN,=H'999'      FORCE LENGERR ON PURPOSE
+      *  LA    R7,VSAMRTNB        R7=HANDLE RETURN
+            MOVE 999 TO MYLEN.
+            MOVE 11  TO DEPCTRL.
+            EXEC CICS REWRITE FILE('MYFILE01') FROM(MYDATA)
+                      LENGTH(MYLEN) END-EXEC.
+
+      * VSAMRTNB DS    0H
+        VSAMRTNB.
+
+      * LOGICAL DELETE (REWRITE), MYFILE01 REC 4, AFTER STARTBR/
+      * READNEXT - ESDS HAS NO PHYSICAL DELETE (EXEC CICS DELETE
+      * RAISES INVREQ AGAINST IT), SO THE RECORD IS INSTEAD
+      * OVERWRITTEN WITH A LOW-VALUES MARKER, THE SAME WAY A REAL
+      * ESDS-BASED APPLICATION RETIRES A RECORD IT CAN NO LONGER
+      * PHYSICALLY REMOVE
+      *  MVC   FWTSBA,FOP24       MOVE WCC,SBA
+      *  MVC   FOPRECNO,=C'  4'   SET RECORD NUMBER IN MESSAGE
+      *  MVC   FOPFUNC,=CL8'DELETE' SET FUNCTION IN MESSAGE
+            MOVE FOP24      TO FOPSBA.
+            MOVE '  4'      TO FOPRECNO.
+            MOVE 'DELETE  ' TO FOPFUNC.
+            EXEC CICS SEND FROM(FOPLINE) LENGTH(FOPL) END-EXEC.
+      *  MVC   MYRID1,=F'129'     RIDFLD=129 RECORD 4
+            MOVE 129 TO MYRID1.
+            MOVE 13  TO DEPCTRL.
+            EXEC CICS STARTBR FILE('MYFILE01') RIDFLD(MYRID1) RBA
+                      REQID(3) END-EXEC.
+            MOVE 50 TO MYLEN.
+            EXEC CICS READNEXT FILE('MYFILE01') INTO(MYDATA)
+                 LENGTH(MYLEN) RIDFLD(MYRID1) RBA REQID(3) END-EXEC.
+            MOVE LOW-VALUES TO MYDATA.
+            MOVE 50 TO MYLEN.
+            EXEC CICS REWRITE FILE('MYFILE01') FROM(MYDATA)
+                      LENGTH(MYLEN) END-EXEC.
+            EXEC CICS ENDBR FILE('MYFILE01') REQID(3) END-EXEC.
+
+      * VSAMRTND DS    0H
+        VSAMRTND.
+
+      * CONFIRM THE LOGICAL DELETE STUCK, RE-READING THE SAME RBA
+      * MUST NOW SHOW THE LOW-VALUES MARKER
+      *  LA    R7,VSAMRTNC        R7=HANDLE RETURN
+            MOVE 129 TO MYRID.
+            MOVE 50  TO MYLEN.
+            MOVE 12  TO DEPCTRL.
+            EXEC CICS READ FILE('MYFILE01') INTO(MYDATA) LENGTH(MYLEN)
+                      RIDFLD(MYRID) RBA END-EXEC.
+      *  BAL   R9,WQTS            WRITE IT TO TS Q, PROVES IT STUCK
+            PERFORM WQTS.
+
+      * VSAMRTNC DS    0H
+        VSAMRTNC.
+
             EXEC CICS SEND FROM(ENDMSG) LENGTH(ENDMSGL) END-EXEC.
             EXEC CICS RETURN END-EXEC.
 
@@ -751,7 +859,7 @@
         VSAMNOTF.
       *  CLI   NOTFNDNO,C'1'      1ST ?
       *  BE    NOTFNDGO           EXIT IF IT IS
-            GO TO NOTF1 NOTF2 DEPENDING ON NOTFNDNO.
+            GO TO NOTF1 NOTF2 NOTF3 DEPENDING ON NOTFNDNO.
             GO TO ABEND.
         NOTF1.
       *  MVC   FWTSBA,FOP11       MOVE WCC,SBA
@@ -762,6 +870,10 @@
       *  MVC   FWTSBA,FOP3C2      MOVE WCC,SBA
             MOVE SPACE  TO FHSEP.
             MOVE FOP3C2 TO FHASBA.
+            GO TO NOTFEND.
+        NOTF3.
+      *  MVC   FWTSBA,FOP25       MOVE WCC,SBA
+            MOVE FOP25 TO FHASBA.
       * NOTFNDGO EQU   *
         NOTFEND.
       *  MVC   FHANDCON,=CL12'NOTFND' MOVE CONDITION
@@ -825,6 +937,17 @@
       *  B     FWTHSEND           EXIT
             GO TO FWTHSEND.
 
+      * VSAMDUP  DS    0H
+        VSAMDUP.
+      *  MVC   FWTSBA,FOP26       MOVE WCC,SBA
+      *  MVC   FHANDCON,=CL12'DUPREC' MOVE CONDITION
+            MOVE FOP26          TO FHASBA.
+            MOVE 'DUPREC      ' TO FHANDCON.
+      *  BAL   R9,HEXFDBK         DISPLAY FEEDBACK CODES
+            PERFORM HEXFDBK.
+      *  B     FWTHSEND           EXIT
+            GO TO FWTHSEND.
+
       * VSAMENDF DS    0H
         VSAMENDF.
       *  CLI   ENDFLENO,C'1'      1ST ?
@@ -852,6 +975,7 @@
       *  BR    R7                 RETURN TO MAIN LINE
             GO TO VSAMRTN1 VSAMRTN2 VSAMRTN3 VSAMRTN4 VSAMRTN5
                   VSAMRTN6 VSAMRTN7 VSAMRTN8 VSAMRTN9 VSAMRTNA
+                  VSAMRTNB VSAMRTNC VSAMRTND
                   DEPENDING ON DEPCTRL.
 
         ABEND.
