@@ -0,0 +1,119 @@
+.**********************************************************************
+.* z390 - Mainframe assembler emulator and run-time engine
+.* Copyright (C) 2021 z390 Assembler LLC
+.*
+.* This file is part of z390.
+.*
+.* z390 is free software; you can redistribute it and/or modify
+.* it under the terms of the GNU General Public License as published by
+.* the Free Software Foundation; either version 2 of the License, or
+.* (at your option) any later version.
+.* z390 is distributed in the hope that it will be useful,
+.* but WITHOUT ANY WARRANTY; without even the implied warranty of
+.* MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+.* GNU General Public License for more details.
+.*
+.* You should have received a copy of the GNU General Public License
+.* along with this program; if not, see https://www.gnu.org/licenses.
+.**********************************************************************
+.* 03/11/26 RPI 1302 INITIAL CODING - END-OF-RUN DUMP OF THE BRANCH-
+.*          COVERAGE FLAGS IFCOPY.CPY SETS WHEN &ZSTR_COVERAGE IS ON
+.**********************************************************************
+.*
+.* ZCOVRPT - DECLARE THE BRANCH-HIT FLAG BYTES IFCOPY.CPY'S MVI'S
+.* REFERENCE (ZCOV1 THRU ZCOV&ZSTR_COV_TOT) AND, AT EXECUTION TIME,
+.* PUT ONE LINE PER INSTRUMENTED BRANCH TO A SPOOLED SYSOUT DATA SET
+.* SHOWING ITS &$MFNAME/&$MTNAME TAG AND WHETHER THIS RUN EVER TOOK
+.* THAT BRANCH.  COPY THIS EXACTLY ONCE, AFTER THE LAST IF/DO/WHILE
+.* THAT TURNED &ZSTR_COVERAGE ON, NORMALLY JUST AHEAD OF THE PROGRAM'S
+.* OWN END-OF-RUN HOUSEKEEPING.
+.*
+.* THIS REPORTS WHETHER EACH GENERATED DECISION POINT WAS REACHED AT
+.* ALL DURING THE RUN (THE FLAG IS SET UNCONDITIONALLY, BETWEEN THE
+.* TEST INSTRUCTION AND ITS BRANCH, WHERE IT CANNOT DISTURB THE
+.* CONDITION CODE THE BRANCH DEPENDS ON).  IT DOES NOT SPLIT TRUE-ARM
+.* COVERAGE FROM FALSE-ARM COVERAGE, SINCE THE &$MFNAME/&$MTNAME
+.* LABELS THOSE BRANCHES TARGET ARE GENERATED BY THE ENDIF/ENDDO
+.* MACROS, WHICH - LIKE THE REST OF THE STRUCTURED MACRO ENGINE - ARE
+.* NOT PRESENT IN THIS TREE TO INSTRUMENT.
+.*
+.* &NAME    DDNAME OF THE SPOOLED REPORT DATA SET (DEFAULT COVRPT)
+.*
+         MACRO
+         ZCOVRPT &NAME=COVRPT
+         COPY  ZSTRGBL             BRING IN SHARED ZSTR_ GLOBALS
+         LCLA  &I
+.*
+.**********************************************************************
+.* ONE FLAG BYTE PER INSTRUMENTED BRANCH - MATCHES THE ZCOVn LABELS   *
+.* IFCOPY.CPY'S MVI'S ALREADY REFERENCE                               *
+.**********************************************************************
+.*
+&I       SETA  1
+.DCLLOOP ANOP
+         AIF   (&I GT &ZSTR_COV_TOT).DCLDONE
+ZCOV&I   DC    X'00'
+&I       SETA  &I+1
+         AGO   .DCLLOOP
+.DCLDONE ANOP
+.*
+.**********************************************************************
+.* REPORT DCB AND PRINT-LINE WORK AREA                                *
+.**********************************************************************
+.*
+&NAME    DCB   DDNAME=&NAME,DSORG=PS,MACRF=PM,RECFM=FBA,LRECL=121
+ZCOVWRK  DS    0CL121
+         DC    C' '
+ZCOVLINE DC    CL120' '
+.*
+.**********************************************************************
+.* OPEN THE REPORT AND WRITE THE TITLE LINE                           *
+.**********************************************************************
+.*
+         OPEN  (&NAME,(OUTPUT))
+         MVC   ZCOVLINE,ZCOVSPAC
+         MVC   ZCOVLINE(45),ZCOVHDR1
+         PUT   &NAME,ZCOVWRK
+         MVC   ZCOVLINE,ZCOVSPAC
+         MVC   ZCOVLINE(30),ZCOVHDR2
+         PUT   &NAME,ZCOVWRK
+.*
+.**********************************************************************
+.* ONE GENERATED PUT PER INSTRUMENTED BRANCH - TAG AND HIT/MISS,      *
+.* TESTING THE FLAG BYTE AT EXECUTION TIME SINCE THAT IS THE ONLY     *
+.* PART OF THIS PICTURE NOT KNOWN UNTIL THE RUN ACTUALLY HAPPENS      *
+.**********************************************************************
+.*
+&I       SETA  1
+.RPTLOOP ANOP
+         AIF   (&I GT &ZSTR_COV_TOT).RPTDONE
+         MVC   ZCOVLINE,ZCOVSPAC
+         MVC   ZCOVLINE(K'&ZSTR_COV_TAG(&I)),=C'&ZSTR_COV_TAG(&I)'
+         CLI   ZCOV&I,X'00'
+         BE    ZCOVM&I
+         MVC   ZCOVLINE+24(4),=C'HIT '
+         B     ZCOVP&I
+ZCOVM&I  MVC   ZCOVLINE+24(4),=C'MISS'
+ZCOVP&I  PUT   &NAME,ZCOVWRK
+&I       SETA  &I+1
+         AGO   .RPTLOOP
+.RPTDONE ANOP
+.*
+.**********************************************************************
+.* TRAILER LINE AND CLOSE                                             *
+.**********************************************************************
+.*
+         MVC   ZCOVLINE,ZCOVSPAC
+         MVC   ZCOVLINE(21),ZCOVTRLR
+         PUT   &NAME,ZCOVWRK
+         CLOSE (&NAME)
+         MEXIT
+.*
+ZCOVSPAC DC    CL120' '
+ZCOVHDR1 DC    CL45'STRUCTURED-MACRO BRANCH COVERAGE - END OF RUN'
+ZCOVHDR2 DC    CL30'TAG                  RESULT'
+ZCOVTRLR DC    CL21'COVERAGE REPORT END'
+         MEND
+.*
+.* END OF ZCOVRPT.CPY
+.*
