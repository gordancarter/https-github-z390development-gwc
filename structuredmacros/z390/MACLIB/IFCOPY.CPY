@@ -16,7 +16,8 @@
 .* along with this program. See <https://www.gnu.org/licenses/>.
 .*
          COPY  $MGBLDEF            BRING IN GLOBAL SYMBOLS
-         LCLA  &I,&J,&K
+         COPY  ZSTRGBL             BRING IN SHARED ZSTR_ GLOBALS
+         LCLA  &I,&J,&K,&L          &L COUNTS CLAUSES FOR COMPLEXITY CHK
          LCLC  &LENGTH1,&LENGTH2,&LENGTH3 ANALYZE &$BT
          LCLC  &X,&Y,&OP,&OPND1,&OPND2,&OPND3,&C,&NC,&TSTCOND
          LCLC  &OPND4,&OPND5,&OPND6
@@ -45,6 +46,10 @@
 .* =*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*
 .*
 &$MLVL   SETA  &$MLVL+1            INCREASE RECURSION/NESTING COUNT
+         AIF   (&$MLVL LE 32).INIT045 WITHIN THE SUPPORTED DEPTH
+         MNOTE 4,'CONDITION NESTING LEVEL &$MLVL EXCEEDS 32'
+         MNOTE 'CHECK FOR A MISSING CLOSING PAREN IN THE MACRO CALL'
+.INIT045 ANOP
 &I       SETA  1                   SET TO FIRST POSITIONAL
 &$MNAME  SETC  '&NAME'             TAG FOR FIRST TEST
 .* 
@@ -118,6 +123,10 @@
 .* =*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*
 .* 
 .FINGEN070 ANOP
+&L       SETA  &L+1                COUNT CLAUSES TESTED AT THIS LEVEL
+         AIF   (&L LE 8).FING072   WITHIN THE COMPLEXITY GUIDELINE
+         MNOTE 4,'CONDITION HAS &L CLAUSES - CONSIDER SIMPLIFYING'
+.FING072 ANOP
 &$MNAME  SETC  ''                  PREVENT DUPLICATE TAG
 .* 
 .* =*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*
@@ -219,6 +228,7 @@
 .* =*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*
 .DISTR175 AIF ('&SYSLIST(&I+1)' EQ 'OR').OR190
          AIF   ('&SYSLIST(&I+1)' EQ 'AND').AND220
+         AIF   ('&SYSLIST(&I+1)' EQ 'XOR').XOR300
          AIF   ('&SYSLIST(&I+1)' EQ '').FINISH260 GO IF NO CONJUNCTION
          MNOTE 8,'INVALID CONJUNCTION "&SYSLIST(&I+1)"'
          MNOTE 'THIS PHRASE DELETED FROM MACRO EXPANSION'         
@@ -244,7 +254,13 @@
          AIF   ('&$MTNAME(&$MLVL)' NE '').OR200 SKIP IF NOT NEEDED
 &$Y$NDX  SETA  &$Y$NDX+1           BUMP FOR UNIQUENESS       
 &$MTNAME(&$MLVL) SETC '$MDT&$Y$NDX' CREATE UNIQUE TAG
-.OR200   J&$BT &$MTNAME(&$MLVL)
+.OR200   ANOP
+         AIF   (NOT &ZSTR_COVERAGE).COV201
+&ZSTR_COV_TOT SETA &ZSTR_COV_TOT+1
+&ZSTR_COV_TAG(&ZSTR_COV_TOT) SETC '&$MTNAME(&$MLVL)'
+         MVI   ZCOV&ZSTR_COV_TOT,X'01'  BRANCH-HIT FLAG, THIS DECISION
+.COV201  ANOP
+         J&$BT &$MTNAME(&$MLVL)
 &$MNAME  SETC  '&$MFNAME(&$MLVL)'      QUEUE NAME FOR USE IN .LOOP020
 &$MFNAME(&$MLVL) SETC  ''
 &I       SETA  &I+2                BUMP TO NEXT CLAUSE
@@ -261,12 +277,110 @@
          AIF   ('&$MFNAME(&$MLVL)' NE '').AND230
 &$Y$NDX  SETA  &$Y$NDX+1           MUST HAVE A UNIQUE -
 &$MFNAME(&$MLVL) SETC '$MDF&$Y$NDX'  TAG TO BRANCH TO
-.AND230  J&$BF &$MFNAME(&$MLVL)
+.AND230  ANOP
+         AIF   (NOT &ZSTR_COVERAGE).COV231
+&ZSTR_COV_TOT SETA &ZSTR_COV_TOT+1
+&ZSTR_COV_TAG(&ZSTR_COV_TOT) SETC '&$MFNAME(&$MLVL)'
+         MVI   ZCOV&ZSTR_COV_TOT,X'01'  BRANCH-HIT FLAG, THIS DECISION
+.COV231  ANOP
+         J&$BF &$MFNAME(&$MLVL)
 &J       SETA  &$MLVL+1            INDEX OF POSSIBLE RECURSIVE NAME
 &$MNAME  SETC  '&$MTNAME(&J)'      QUEUE NAME FOR USE IN .LOOP020
 &$MTNAME(&J) SETC  ''
 &I       SETA  &I+2                BUMP TO NEXT
          AGO   .LOOP020             AND BACK
+.*
+.* =*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*
+.*                                                                    *
+.* PROCESS A CLAUSE THAT IS FOLLOWED BY AN "XOR" CONJUNCTION. ONLY A  *
+.* SINGLE TRAILING XOR OF TWO SIMPLE (NON-NESTED, AT MOST 2-OPERAND)  *
+.* CLAUSES IS SUPPORTED. THE 2ND CLAUSE'S TEST INSTRUCTION MUST BE    *
+.* GENERATED TWICE, ONCE PER ARM, SINCE THE CONDITION CODE FROM THE   *
+.* 1ST CLAUSE HAS TO BE ACTED ON BEFORE THE 2ND CLAUSE CAN BE TESTED. *
+.*                                                                    *
+.* =*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*
+.*
+.XOR300  AIF   ('&SYSLIST(&I+2)'(1,1) NE '(').ERROR255 MUST BE '('
+         AIF   ('&SYSLIST(&I+2)'(2,1) NE '(').XOR310 2ND CLAUSE SIMPLE?
+         MNOTE 8,'NESTED OR CHAINED XOR CLAUSE NOT SUPPORTED'
+         MNOTE 'THIS PHRASE DELETED FROM MACRO EXPANSION'
+&I       SETA  &I+4
+         AGO   .LOOP020
+.XOR310  AIF   ('&SYSLIST(&I+4)' EQ '').XOR320 ANYTHING TRAIL 2ND CLS?
+         MNOTE 8,'XOR MAY ONLY JOIN THE LAST TWO CLAUSES OF A PHRASE'
+         MNOTE 'THIS PHRASE DELETED FROM MACRO EXPANSION'
+&I       SETA  &I+4
+         AGO   .LOOP020
+.XOR320  ANOP
+&K       SETA  (N'&SYSLIST(&I+2))  NUMBER OF SUBPARAMETERS, 2ND CLAUSE
+         AIF   (&K GT 3).XORERR    AT MOST 1 OPERAND SUPPORTED FOR XOR
+&OP      SETC  '&SYSLIST(&I+2,1)' OP-CODE FOR THE XOR'D CLAUSE
+&X       SETC  ''
+         AIF   (&K LT 3).XOR330     ZERO-OPERAND FORM
+&OPND1   SETC  '&SYSLIST(&I+2,2)'
+&X       SETC  '&OPND1'
+.XOR330  ANOP
+&Y       SETC  '&SYSLIST(&I+2,&K)' CONDITION IS ALWAYS LAST SUB-OPERAND
+&LENGTH1 SETC  '&Y'(1,1)
+&LENGTH2 SETC  '&Y'(1,2)
+&LENGTH3 SETC  '&Y'
+         AIF   ('&LENGTH2' NE '&LENGTH3').XORERR LENGTH OF COND PARM>2?
+         AIF   ('&LENGTH1' EQ '&LENGTH2').XOR340 ONE CHAR CONDITION
+         AIF   ('&LENGTH1' NE 'N').XORERR IF 2 CHAR 1ST MUST BE "N"
+&NC      SETC  '&LENGTH2'(2,1)     2ND CLAUSE BRANCH-ON-FALSE MNEMONIC
+&C       SETC  '&NC'               FOR VALIDATING CONDITION
+         AGO   .XOR350
+.XOR340  ANOP
+&NC      SETC  'N&LENGTH1'         2ND CLAUSE BRANCH-ON-FALSE MNEMONIC
+&C       SETC  '&Y'                FOR VALIDATING CONDITION
+.XOR350  ANOP
+         AIF   ('&C' EQ 'E').XOR360
+         AIF   ('&C' EQ 'H').XOR360
+         AIF   ('&C' EQ 'L').XOR360
+         AIF   ('&C' EQ 'M').XOR360
+         AIF   ('&C' EQ 'O').XOR360
+         AIF   ('&C' EQ 'P').XOR360
+         AIF   ('&C' EQ 'Z').XOR360
+.XORERR  MNOTE 8,'INVALID XOR CLAUSE "&SYSLIST(&I+2)"'
+         MNOTE 'THIS PHRASE DELETED FROM MACRO EXPANSION'
+&I       SETA  &I+4
+         AGO   .LOOP020
+.XOR360  ANOP
+&$Y$NDX  SETA  &$Y$NDX+1           UNIQUE TAG: 1ST CLAUSE CAME OUT TRUE
+&NC      SETC  '$MXA&$Y$NDX'
+&$Y$NDX  SETA  &$Y$NDX+1           UNIQUE TAG: XOR CAME OUT FALSE
+&C       SETC  '$MXF&$Y$NDX'
+         AIF   (NOT &ZSTR_COVERAGE).COV361
+&ZSTR_COV_TOT SETA &ZSTR_COV_TOT+1
+&ZSTR_COV_TAG(&ZSTR_COV_TOT) SETC '&NC'
+         MVI   ZCOV&ZSTR_COV_TOT,X'01'  BRANCH-HIT FLAG, THIS DECISION
+.COV361  ANOP
+         J&$BT &NC                 1ST CLAUSE TRUE - GO HANDLE THAT ARM
+.*                                 FALL THROUGH: 1ST CLAUSE WAS FALSE
+&OP      &X
+         AIF   (NOT &ZSTR_COVERAGE).COV362
+&ZSTR_COV_TOT SETA &ZSTR_COV_TOT+1
+&ZSTR_COV_TAG(&ZSTR_COV_TOT) SETC '&$MTNAME(&$MLVL)'
+         MVI   ZCOV&ZSTR_COV_TOT,X'01'  BRANCH-HIT FLAG, THIS DECISION
+.COV362  ANOP
+         J&Y   &$MTNAME(&$MLVL)    2ND CLAUSE TRUE TOO ==> XOR TRUE
+         AGO   .XOR370             BOTH FALSE ==> XOR FALSE, SKIP BODY
+&NC      DS    0H                  HERE IF 1ST CLAUSE WAS TRUE
+&OP      &X
+         AIF   (NOT &ZSTR_COVERAGE).COV363
+&ZSTR_COV_TOT SETA &ZSTR_COV_TOT+1
+&ZSTR_COV_TAG(&ZSTR_COV_TOT) SETC '&C'
+         MVI   ZCOV&ZSTR_COV_TOT,X'01'  BRANCH-HIT FLAG, THIS DECISION
+.COV363  ANOP
+         J&Y   &C                  2ND CLAUSE ALSO TRUE ==> XOR FALSE
+&$MNAME  SETC  '&$MTNAME(&$MLVL)'  1ST T / 2ND F ==> XOR TRUE
+         AGO   .XOR380
+.XOR370  ANOP
+&C       DS    0H
+&$MNAME  SETC  '&$MFNAME(&$MLVL)'  BOTH SAME ==> XOR FALSE, SKIP BODY
+.XOR380  ANOP
+&I       SETA  &I+4                BUMP PAST "XOR" AND THE 2ND CLAUSE
+         AGO   .LOOP020
 .* =*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*
 .ERROR255 ANOP
          MNOTE 8,'NO VALID PHRASE FOLLOWING THE "&SYSLIST(&I+1)"'
